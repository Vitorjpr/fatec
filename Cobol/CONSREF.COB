@@ -0,0 +1,391 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSREF.
+      **************************************************
+      *          CONSULTA DE ENCAMINHAMENTOS           *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS REF-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS REF-PCODIGO
+                                   WITH DUPLICATES.
+
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS P-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS P-NOME
+                                   WITH DUPLICATES.
+
+       SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS ESP-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ESP-DESCRICAO
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADREF
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADREF.DAT".
+       COPY REGREF.
+      *
+       FD CADMED
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADMED.DAT".
+       COPY REGMED.
+      *
+       FD CADPACI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01 REGESPEC.
+           03 ESP-CODIGO           PIC 9(02).
+           03 ESP-DESCRICAO        PIC X(20).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL                  PIC 9(01) VALUE ZEROS.
+       01 W-CONT                 PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO                PIC X(01) VALUE SPACES.
+       01 ST-ERRO                PIC X(02) VALUE "00".
+       01 W-ACT                  PIC 9(02) VALUE ZEROS.
+       01 MENS                   PIC X(50) VALUE SPACES.
+       01 LIMPA                  PIC X(55) VALUE SPACES.
+       01 TXESPEC                PIC X(20) VALUE SPACES.
+       01 TXSTATUS               PIC X(15) VALUE SPACES.
+       01 IND                    PIC 9(05) VALUE ZEROS.
+       01 TABREF.
+          03 TBREF               PIC X(12) OCCURS 20000 TIMES.
+       01 NUMREG                 PIC 9(05) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  SMTREF.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                         *** CONSULTA DE".
+           05  LINE 03  COLUMN 41
+               VALUE  " ENCAMINHAMENTOS ***".
+
+           05  LINE 05  COLUMN 01
+               VALUE  "     DATA                 :".
+
+           05  LINE 06  COLUMN 01
+               VALUE  "     CODIGO PACIENTE      :".
+
+           05  LINE 06  COLUMN 34
+               VALUE  "NOME: ".
+
+           05  LINE 07  COLUMN 01
+               VALUE  "     CRM MEDICO ORIGEM    :".
+
+           05  LINE 07  COLUMN 34
+               VALUE  "NOME: ".
+
+           05  LINE 08  COLUMN 01
+               VALUE  "     ESPECIALIDADE DEST.  :".
+
+           05  LINE 08  COLUMN 34
+               VALUE  "NOME: ".
+
+           05  LINE 09  COLUMN 01
+               VALUE  "     MOTIVO                :".
+
+           05  LINE 10  COLUMN 01
+               VALUE  "     STATUS                :".
+
+           05  LINE 19  COLUMN 01
+               VALUE  "     POSICAO               :".
+           05  LINE 19  COLUMN 34
+               VALUE  "DE".
+
+           05  LINE 20  COLUMN 01
+               VALUE  "     P=PROXIMO   A=ANTERIOR   E=ENCERRA :".
+
+           05  TRDATA
+               LINE 05  COLUMN 29  PIC 9(08)
+               USING  REF-DATA.
+
+           05  TRPCODIGO
+               LINE 06  COLUMN 29  PIC 9(04)
+               USING  REF-PCODIGO.
+
+           05  TRNOMEPAC
+               LINE 06  COLUMN 40  PIC X(30)
+               USING  P-NOME.
+
+           05  TRCRM
+               LINE 07  COLUMN 29  PIC 9(06)
+               USING  REF-CRM.
+
+           05  TRCRMUF
+               LINE 07  COLUMN 36  PIC X(02)
+               USING  REF-CRM-UF.
+
+           05  TRNOMEMED
+               LINE 07  COLUMN 40  PIC X(30)
+               USING  NOME.
+
+           05  TRESPEC
+               LINE 08  COLUMN 29  PIC 9(02)
+               USING  REF-ESPEC-DESTINO.
+
+           05  TRTXESPEC
+               LINE 08  COLUMN 40  PIC X(20)
+               USING  TXESPEC.
+
+           05  TRMOTIVO
+               LINE 09  COLUMN 29  PIC X(40)
+               USING  REF-MOTIVO.
+
+           05  TRSTATUS
+               LINE 10  COLUMN 29  PIC X(01)
+               USING  REF-STATUS.
+
+           05  TRTXSTATUS
+               LINE 10  COLUMN 31  PIC X(15)
+               USING  TXSTATUS.
+
+           05  TW-OPCAO
+               LINE 20  COLUMN 44  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+           05  TRPOS
+               LINE 19  COLUMN 29  PIC 9(05)
+               USING  IND.
+
+           05  TRTOTAL
+               LINE 19  COLUMN 37  PIC 9(05)
+               USING  NUMREG.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADREF
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADREF NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADREF"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP1A.
+           OPEN INPUT  CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADMED NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADMED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP1B.
+           OPEN INPUT  CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPACI NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADPACI"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP1C.
+           OPEN INPUT  CADESPEC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADESPEC NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADESPEC"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+           MOVE 1 TO IND
+           MOVE ZEROS TO REF-CHAVE NUMREG.
+           START CADREF KEY IS NOT LESS REF-CHAVE INVALID KEY
+                 MOVE "*** NENHUM ENCAMINHAMENTO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       LER-REF.
+           READ CADREF NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE IND TO NUMREG
+                 ADD -1 TO NUMREG
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADREF"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              MOVE REF-CHAVE TO TBREF(IND)
+              ADD 1 TO IND
+              IF IND > 20000
+                 MOVE "*** TABELA ESTOURADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 GO TO LER-REF.
+
+      *
+       INC-001.
+           MOVE TBREF(IND) TO REF-CHAVE.
+
+       INC-RD2.
+           READ CADREF
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADREF"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              PERFORM SET-TXSTATUS
+              PERFORM LER-PACIENTE
+              PERFORM LER-MEDICO
+              PERFORM LER-ESPEC.
+
+       SET-TXSTATUS.
+           IF REF-STATUS = "A"
+               MOVE "AGUARDANDO" TO TXSTATUS
+           ELSE
+               IF REF-STATUS = "C"
+                   MOVE "CONCLUIDO" TO TXSTATUS
+               ELSE
+                   IF REF-STATUS = "X"
+                       MOVE "CANCELADO" TO TXSTATUS
+                   ELSE
+                       MOVE SPACES TO TXSTATUS.
+
+       LER-PACIENTE.
+           MOVE SPACES TO P-NOME
+           MOVE REF-PCODIGO TO P-CODIGO
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               MOVE SPACES TO P-NOME.
+
+       LER-MEDICO.
+           MOVE SPACES TO NOME
+           MOVE REF-CRM    TO CRM
+           MOVE REF-CRM-UF TO CRM-UF
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+               MOVE SPACES TO NOME.
+
+       LER-ESPEC.
+           MOVE SPACES TO TXESPEC
+           MOVE REF-ESPEC-DESTINO TO ESP-CODIGO
+           READ CADESPEC
+           IF ST-ERRO = "00"
+               MOVE ESP-DESCRICAO TO TXESPEC.
+
+       ROT-MONTAR.
+              DISPLAY SMTREF.
+
+       ROT-SOL.
+           ACCEPT  TW-OPCAO
+           IF W-OPCAO = "E"
+                  GO TO ROT-FIM
+           ELSE
+             IF W-OPCAO = "P"
+                 IF IND < NUMREG
+                   ADD 1 TO IND
+                   GO TO INC-001
+                 ELSE
+                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-SOL
+             ELSE
+                IF W-OPCAO = "A"
+                    IF IND > 1
+                       ADD -1 TO IND
+                       GO TO INC-001
+                    ELSE
+                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ROT-SOL
+                ELSE
+
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-SOL.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+
+           CLOSE CADREF CADMED CADPACI CADESPEC.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
