@@ -0,0 +1,317 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP023.
+      ****************************************
+      *   PESQUISA DE MEDICOS DISPONIVEIS     *
+      *   POR ESPECIALIDADE, DATA E HORA      *
+      ****************************************
+      *-----------------------------------------------------------------
+      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
+      * RA:      1110481913003
+      * MATERIA: PROGRAMACAO PARA MAINFRAME
+      * TURMA:   SABADO DE MANHA
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CRM-CHAVE
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADESPEC ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS ESP-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS ESP-DESCRICAO
+                                     WITH DUPLICATES.
+
+           SELECT CADAGEN ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS AG-CHAVE
+             FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       COPY REGMED.
+      *
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01 REGESPEC.
+           03 ESP-CODIGO           PIC 9(02).
+           03 ESP-DESCRICAO        PIC X(20).
+      *
+       FD CADAGEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGEN.DAT".
+       COPY REGAGEN.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-IND      PIC 9(03) VALUE ZEROS.
+       77 W-TOTAL-DISP PIC 9(05) VALUE ZEROS.
+      *
+       01 W-PESQ-ESPEC     PIC 9(02) VALUE ZEROS.
+       01 W-PESQ-DATA.
+           03 W-PESQ-ANO   PIC 9(04).
+           03 W-PESQ-MES   PIC 9(02).
+           03 W-PESQ-DIA   PIC 9(02).
+       01 W-PESQ-HORA.
+           03 W-PESQ-HH    PIC 9(02).
+           03 W-PESQ-MM    PIC 9(02).
+       01 TXESPEC          PIC X(20) VALUE SPACES.
+      *
+       01 TAB-MED.
+           03 TB-ITEM OCCURS 300 TIMES.
+               05 TB-CRM         PIC 9(06).
+               05 TB-CRMUF       PIC X(02).
+               05 TB-NOME        PIC X(30).
+               05 TB-DISP        PIC X(01).
+       77 TB-TOTAL          PIC 9(03) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT023.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "        *** PESQUISA DE MEDICOS DISPONIVEIS **".
+           05  LINE 05  COLUMN 01
+               VALUE  "     ESPECIALIDADE   :".
+           05  LINE 06  COLUMN 01
+               VALUE  "     DATA CONSULTA   :".
+           05  LINE 07  COLUMN 01
+               VALUE  "     HORA CONSULTA   :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TPESPEC
+               LINE 05  COLUMN 24  PIC 9(02)
+               USING  W-PESQ-ESPEC
+               HIGHLIGHT.
+           05  TTXESPEC
+               LINE 05  COLUMN 27  PIC X(20)
+               USING  TXESPEC
+               HIGHLIGHT.
+           05  TPDATA
+               LINE 06  COLUMN 24  PIC 99.99.9999
+               USING  W-PESQ-DATA
+               HIGHLIGHT.
+           05  TPHORA
+               LINE 07  COLUMN 24  PIC 99.99
+               USING  W-PESQ-HORA
+               HIGHLIGHT.
+           05  T-OPCAO
+               LINE 09  COLUMN 24  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+           05  LINE 09  COLUMN 01
+               VALUE  "     PESQUISAR (S/N) :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       ABRIR-001.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           OPEN INPUT CADESPEC
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADESPEC" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       ABRIR-CADAGEN.
+           OPEN INPUT CADAGEN
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADAGEN
+                   CLOSE CADAGEN
+                   GO TO ABRIR-CADAGEN
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADAGEN" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+      *
+       PASSO-0.
+           MOVE ZEROS TO W-PESQ-ESPEC W-PESQ-DATA W-PESQ-HORA.
+           DISPLAY SMT023.
+
+       PASSO-1.
+           ACCEPT TPESPEC.
+           MOVE W-PESQ-ESPEC TO ESP-CODIGO.
+           READ CADESPEC
+           IF ST-ERRO = "00"
+               MOVE ESP-DESCRICAO TO TXESPEC
+           ELSE
+               MOVE "ESPECIALIDADE NAO EXISTE" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO PASSO-1.
+           DISPLAY TTXESPEC.
+
+       PASSO-2.
+           ACCEPT TPDATA.
+           IF W-PESQ-DATA = ZEROS
+               MOVE "DATA INVALIDA" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO PASSO-2.
+
+       PASSO-3.
+           ACCEPT TPHORA.
+
+       PASSO-4.
+           ACCEPT T-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* PESQUISA RECUSADA PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO PASSO-4.
+      *--------------------[ MONTA TABELA DE MEDICOS DA ESPECIALIDADE ]--
+       MONTA-TAB.
+           MOVE ZEROS TO TB-TOTAL.
+       LER-MED.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "10"
+                   GO TO LER-AGEN
+               ELSE
+                   MOVE "ERRO NA LEITURA CADMED" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+
+           IF ESPEC NOT = W-PESQ-ESPEC
+               GO TO LER-MED.
+
+           IF TB-TOTAL > 299
+               MOVE "*** LIMITE DE MEDICOS EXCEDIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO LER-AGEN.
+
+           ADD 1 TO TB-TOTAL.
+           MOVE CRM      TO TB-CRM    (TB-TOTAL).
+           MOVE CRM-UF   TO TB-CRMUF  (TB-TOTAL).
+           MOVE NOME     TO TB-NOME   (TB-TOTAL).
+           MOVE "S"      TO TB-DISP   (TB-TOTAL).
+           GO TO LER-MED.
+      *--------------------[ MARCA INDISPONIVEIS PELA AGENDA ]------------
+       LER-AGEN.
+       LER-AGEN-L1.
+           READ CADAGEN NEXT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "10"
+                   GO TO MOSTRA-001
+               ELSE
+                   MOVE "ERRO NA LEITURA CADAGEN" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+
+           IF AG-STATUS NOT = "A"
+               GO TO LER-AGEN-L1.
+           IF AG-DATA NOT = W-PESQ-DATA
+               GO TO LER-AGEN-L1.
+           IF AG-HH NOT = W-PESQ-HH OR AG-MM NOT = W-PESQ-MM
+               GO TO LER-AGEN-L1.
+
+           PERFORM TAB-MARCA THRU TAB-MARCA-FIM.
+           GO TO LER-AGEN-L1.
+      *
+       TAB-MARCA.
+           MOVE ZEROS TO W-IND.
+       TAB-MARCA-L1.
+           ADD 1 TO W-IND
+           IF W-IND > TB-TOTAL
+               GO TO TAB-MARCA-FIM.
+           IF TB-CRM (W-IND) = AG-CRM AND TB-CRMUF (W-IND) = AG-CRM-UF
+               MOVE "N" TO TB-DISP (W-IND)
+               GO TO TAB-MARCA-FIM.
+           GO TO TAB-MARCA-L1.
+       TAB-MARCA-FIM.
+           EXIT.
+      *--------------------[ APRESENTA OS MEDICOS DISPONIVEIS ]----------
+       MOSTRA-001.
+           MOVE ZEROS TO W-TOTAL-DISP W-IND.
+           DISPLAY (01, 01) ERASE.
+           DISPLAY (02, 01)
+               "*** MEDICOS DISPONIVEIS PARA A ESPECIALIDADE/DATA/HORA".
+           DISPLAY (03, 01)
+               " INFORMADOS ***".
+       MOSTRA-LOOP.
+           ADD 1 TO W-IND
+           IF W-IND > TB-TOTAL
+               GO TO MOSTRA-FIM.
+           IF TB-DISP (W-IND) NOT = "S"
+               GO TO MOSTRA-LOOP.
+           ADD 1 TO W-TOTAL-DISP.
+           IF W-TOTAL-DISP < 16
+               DISPLAY (W-TOTAL-DISP + 4, 03) TB-CRM (W-IND)
+               DISPLAY (W-TOTAL-DISP + 4, 12) TB-CRMUF (W-IND)
+               DISPLAY (W-TOTAL-DISP + 4, 16) TB-NOME (W-IND).
+           GO TO MOSTRA-LOOP.
+       MOSTRA-FIM.
+           IF W-TOTAL-DISP = ZEROS
+               MOVE "*** NENHUM MEDICO DISPONIVEL ***" TO MENS
+           ELSE
+               IF W-TOTAL-DISP > 15
+                   MOVE "*** MAIS DE 15 DISPONIVEIS - REFINE A PESQUISA"
+                                                              TO MENS
+               ELSE
+                   MOVE "*** PESQUISA CONCLUIDA ***" TO MENS.
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADMED CADESPEC CADAGEN.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
