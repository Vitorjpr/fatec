@@ -1,158 +1,360 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INICIO.
-      ****************************************
-      *   MENU PARA CONSULTAS E RELATORIOS   *
-      ****************************************
-      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
-      * RA:      1110481913003
-      * MATERIA: PROGRAMACAO PARA MAINFRAME
-      * TURMA:   SABADO DE MANHA
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                    DECIMAL-POINT IS COMMA.
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 W-CONT       PIC 9(04) VALUE ZEROS.
-       01 W-OPCAO      PIC 9(02) VALUE ZEROS.
-       01 W-ACT        PIC 9(02) VALUE ZEROS.
-       01 ST-ERRO      PIC X(02) VALUE "00".
-       01 MENS         PIC X(50) VALUE SPACES.
-       01 LIMPA        PIC X(50) VALUE SPACES.
-       01 PROG-SEL      PIC X(07) VALUE SPACES.
-
-      *-----------------------------------------------------------------
-       01 TAB-PROG-DISP.
-           03 FILLER PIC X(07) VALUE "SMP001".
-           03 FILLER PIC X(07) VALUE "SMP002".
-           03 FILLER PIC X(07) VALUE "SMP003".
-           03 FILLER PIC X(07) VALUE "SMP004".
-           03 FILLER PIC X(07) VALUE "SMP005".
-           03 FILLER PIC X(07) VALUE "SMP001R".
-           03 FILLER PIC X(07) VALUE "SMP002R".
-           03 FILLER PIC X(07) VALUE "SMP003R".
-           03 FILLER PIC X(07) VALUE "SMP004R".
-           03 FILLER PIC X(07) VALUE "SMP005R".
-      *
-       01 TAB-PROGR REDEFINES TAB-PROG-DISP.
-          03 TAB-PROG PIC X(07) OCCURS 10 TIMES.
-      *
-      ******************
-      * ROTINA DE TELA *
-      ******************
-      *
-       SCREEN SECTION.
-       01  TELA-INIC.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                             MENU INICIAL".
-           05  LINE 05  COLUMN 01 
-               VALUE  "              1  - CADASTRO DE MEDICOS    ".
-
-           05  LINE 06  COLUMN 01 
-               VALUE  "              2  - CADASTRO DE DOENCAS    ".
-
-           05  LINE 07  COLUMN 01 
-               VALUE  "              3  - CADASTRO DE CONVENIOS  ".
-           
-           05  LINE 08  COLUMN 01 
-               VALUE  "              4  - CADASTRO DE PACIENTES  ".
-           
-           05  LINE 09  COLUMN 01 
-               VALUE  "              5  - CADASTRO DE CEP        ".
-
-           05  LINE 10  COLUMN 01 
-               VALUE  "              6  - RELATORIO DE MEDICOS   ".
-
-           05  LINE 11  COLUMN 01 
-               VALUE  "              7  - RELATORIO DE DOENCAS   ".
-
-           05  LINE 12  COLUMN 01 
-               VALUE  "              8  - RELATORIO DE CONVENIOS ".
-           
-           05  LINE 13  COLUMN 01 
-               VALUE  "              9  - RELATORIO DE PACIENTES ".
-           
-           05  LINE 14  COLUMN 01 
-               VALUE  "              10 - RELATORIO DE CEP      ".
-           
-           05  LINE 20  COLUMN 01 
-               VALUE  "                             OPCAO :".
-           05  LINE 20  COLUMN 41 
-               VALUE  " ( 00 - ENCERRA )".
-           05  LINE 23  COLUMN 01 
-               VALUE  " MENSAGEM :".
-           05  T-OPCAO
-               LINE 20  COLUMN 38  PIC 9(02)
-               USING  W-OPCAO
-               HIGHLIGHT.
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-
-      ****************************
-      *   SELECAO DE PROGRAMA    *
-      ****************************
-      
-       MENU-PRINCIPAL.
-           DISPLAY TELA-INIC.
-           
-           ACCEPT T-OPCAO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-               GO TO ROT-FIM.
-
-           IF W-OPCAO = 00
-               GO TO ROT-FIM.
-
-           IF W-OPCAO > 10
-               MOVE "* PROGRAMA NAO DISPONIVEL *" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO MENU-PRINCIPAL.
-
-           IF W-OPCAO = SPACES
-               MOVE "* VALOR INVALIDO *" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO MENU-PRINCIPAL.
-
-           MOVE TAB-PROG(W-OPCAO) TO PROG-SEL
-      *
-       ROT-EXEC.
-           CALL PROG-SEL ON OVERFLOW
-               MOVE "* ERRO NA ABERTURA DO PROGRAMA *" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO MENU-PRINCIPAL.
-           CANCEL PROG-SEL.
-           GO TO MENU-PRINCIPAL.
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-           EXIT PROGRAM.
-       ROT-FIM1.
-           DISPLAY (01, 01) ERASE.
-           STOP RUN.
-      *
-      **********************
-      * ROTINA DE MENSAGEM *
-      **********************
-      *
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (23 12) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 3000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (23 12) LIMPA.
-       ROT-MENS-FIM.
-      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INICIO.
+      ****************************************
+      *   MENU PARA CONSULTAS E RELATORIOS   *
+      ****************************************
+      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
+      * RA:      1110481913003
+      * MATERIA: PROGRAMACAO PARA MAINFRAME
+      * TURMA:   SABADO DE MANHA
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADOPER ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS OP-CODIGO
+              FILE STATUS  IS ST-ERRO.
+
+           SELECT SESSAO ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS ST-ERRO.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       COPY REGOPER.
+      *
+       FD SESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SESSAO.DAT".
+       COPY REGSESSAO.
+      *
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC 9(02) VALUE ZEROS.
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(50) VALUE SPACES.
+       01 PROG-SEL      PIC X(08) VALUE SPACES.
+       01 W-SENHA-DIG   PIC X(08) VALUE SPACES.
+
+      *----------------------------------------------------------------
+       01 TAB-PROG-DISP.
+           03 FILLER PIC X(08) VALUE "SMP001".
+           03 FILLER PIC X(08) VALUE "SMP002".
+           03 FILLER PIC X(08) VALUE "SMP003".
+           03 FILLER PIC X(08) VALUE "SMP004".
+           03 FILLER PIC X(08) VALUE "SMP005".
+           03 FILLER PIC X(08) VALUE "SMP001R".
+           03 FILLER PIC X(08) VALUE "SMP002R".
+           03 FILLER PIC X(08) VALUE "SMP003R".
+           03 FILLER PIC X(08) VALUE "SMP004R".
+           03 FILLER PIC X(08) VALUE "SMP005R".
+           03 FILLER PIC X(08) VALUE "CONSMED".
+           03 FILLER PIC X(08) VALUE "CONSMED2".
+           03 FILLER PIC X(08) VALUE "CONSPACI".
+           03 FILLER PIC X(08) VALUE "SMP040A".
+           03 FILLER PIC X(08) VALUE "SMP040B".
+           03 FILLER PIC X(08) VALUE "SMP013".
+           03 FILLER PIC X(08) VALUE "SMP006".
+           03 FILLER PIC X(08) VALUE "SMP007".
+           03 FILLER PIC X(08) VALUE "SMP008".
+           03 FILLER PIC X(08) VALUE "SMP009".
+           03 FILLER PIC X(08) VALUE "SMP010".
+           03 FILLER PIC X(08) VALUE "SMP011".
+           03 FILLER PIC X(08) VALUE "SMP012".
+           03 FILLER PIC X(08) VALUE "SMP014".
+           03 FILLER PIC X(08) VALUE "SMP015".
+           03 FILLER PIC X(08) VALUE "SMP017".
+           03 FILLER PIC X(08) VALUE "SMP018".
+           03 FILLER PIC X(08) VALUE "SMP019".
+           03 FILLER PIC X(08) VALUE "SMP020".
+           03 FILLER PIC X(08) VALUE "SMP021".
+           03 FILLER PIC X(08) VALUE "SMP022".
+           03 FILLER PIC X(08) VALUE "SMP023".
+           03 FILLER PIC X(08) VALUE "SMP024".
+           03 FILLER PIC X(08) VALUE "SMP025".
+           03 FILLER PIC X(08) VALUE "CONSFILA".
+           03 FILLER PIC X(08) VALUE "CONSREF".
+      *
+       01 TAB-PROGR REDEFINES TAB-PROG-DISP.
+          03 TAB-PROG PIC X(08) OCCURS 36 TIMES.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  TELA-INIC.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                             MENU INICIAL".
+           05  LINE 04  COLUMN 01
+               VALUE  "   1  - CADASTRO DE MEDICOS    ".
+           05  LINE 04  COLUMN 45
+               VALUE  "  19 - HISTORICO DE DIAGNOSTICOS".
+
+           05  LINE 05  COLUMN 01
+               VALUE  "   2  - CADASTRO DE DOENCAS    ".
+           05  LINE 05  COLUMN 45
+               VALUE  "  20 - RELATORIO DE CRM VENCIDOS".
+
+           05  LINE 06  COLUMN 01
+               VALUE  "   3  - CADASTRO DE CONVENIOS  ".
+           05  LINE 06  COLUMN 45
+               VALUE  "  21 - FATURAMENTO DE CONVENIOS".
+
+           05  LINE 07  COLUMN 01
+               VALUE  "   4  - CADASTRO DE PACIENTES  ".
+           05  LINE 07  COLUMN 45
+               VALUE  "  22 - RECONCILIACAO DE REFERENCIAS".
+
+           05  LINE 08  COLUMN 01
+               VALUE  "   5  - CADASTRO DE CEP        ".
+           05  LINE 08  COLUMN 45
+               VALUE  "  23 - CARGA EM LOTE DE CEP".
+
+           05  LINE 09  COLUMN 01
+               VALUE  "   6  - RELATORIO DE MEDICOS   ".
+           05  LINE 09  COLUMN 45
+               VALUE  "  24 - FILA DE ESPERA (WALK-IN)".
+
+           05  LINE 10  COLUMN 01
+               VALUE  "   7  - RELATORIO DE DOENCAS   ".
+           05  LINE 10  COLUMN 45
+               VALUE  "  25 - ENCAMINHAMENTO ENTRE ESPEC.".
+
+           05  LINE 11  COLUMN 01
+               VALUE  "   8  - RELATORIO DE CONVENIOS ".
+           05  LINE 11  COLUMN 45
+               VALUE  "  26 - IMPRESSAO DE ATESTADO MEDICO".
+
+           05  LINE 12  COLUMN 01
+               VALUE  "   9  - RELATORIO DE PACIENTES ".
+           05  LINE 12  COLUMN 45
+               VALUE  "  27 - RELATORIO DE SURTOS POR BAIRRO".
+
+           05  LINE 13  COLUMN 01
+               VALUE  "   10 - RELATORIO DE CEP      ".
+           05  LINE 13  COLUMN 45
+               VALUE  "  28 - MEDICOS POR ESPECIALIDADE".
+
+           05  LINE 14  COLUMN 01
+               VALUE  "   11 - CONSULTA DE MEDICOS    ".
+           05  LINE 14  COLUMN 45
+               VALUE  "  29 - PACIENTES POR CONVENIO".
+
+           05  LINE 15  COLUMN 01
+               VALUE  "   12 - CONSULTA DE MEDICOS(2) ".
+           05  LINE 15  COLUMN 45
+               VALUE  "  30 - DISTRIB. GEOGRAFICA PACIENTES".
+
+           05  LINE 16  COLUMN 01
+               VALUE  "   13 - CONSULTA DE PACIENTES  ".
+           05  LINE 16  COLUMN 45
+               VALUE  "  31 - DEMOGRAFIA DE MEDICOS".
+
+           05  LINE 17  COLUMN 01
+               VALUE  "   14 - CONSULTA DE CEP        ".
+           05  LINE 17  COLUMN 45
+               VALUE  "  32 - PESQUISA DE MEDICOS DISPONIVEIS".
+
+           05  LINE 18  COLUMN 01
+               VALUE  "   15 - CONSULTA DE CEP(LOGRAD)".
+           05  LINE 18  COLUMN 45
+               VALUE  "  33 - PACIENTES COM NOME DUPLICADO".
+
+           05  LINE 19  COLUMN 01
+               VALUE  "   16 - CADASTRO DE OPERADORES ".
+           05  LINE 19  COLUMN 45
+               VALUE  "  34 - CARTEIRINHA DE CONVENIO".
+
+           05  LINE 20  COLUMN 01
+               VALUE  "   17 - CADASTRO DE AGENDAMENTOS".
+           05  LINE 20  COLUMN 45
+               VALUE  "  35 - CONSULTA DA FILA DE ESPERA".
+
+           05  LINE 21  COLUMN 01
+               VALUE  "   18 - CADASTRO DE ESPECIALIDADES".
+           05  LINE 21  COLUMN 45
+               VALUE  "  36 - CONSULTA DE ENCAMINHAMENTOS".
+
+           05  LINE 22  COLUMN 01
+               VALUE  "                             OPCAO :".
+           05  LINE 22  COLUMN 41
+               VALUE  " ( 00 - ENCERRA )".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-OPCAO
+               LINE 22  COLUMN 38  PIC 9(02)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *----------------------------------------------------------------
+       01  TELA-LOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                          IDENTIFICACAO DO".
+           05  LINE 02  COLUMN 44
+               VALUE  " OPERADOR".
+           05  LINE 08  COLUMN 15
+               VALUE  "CODIGO DO OPERADOR :".
+           05  LINE 10  COLUMN 15
+               VALUE  "SENHA               :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-LOGIN-COD
+               LINE 08  COLUMN 37  PIC X(08)
+               USING  OP-CODIGO
+               HIGHLIGHT.
+           05  T-LOGIN-SENHA
+               LINE 10  COLUMN 37  PIC X(08)
+               USING  W-SENHA-DIG
+               HIGHLIGHT NO ECHO.
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+      ****************************
+      *   IDENTIFICACAO DO USUARIO *
+      ****************************
+      *
+       LOGIN-ABRIR.
+           OPEN I-O CADOPER
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADOPER
+                   MOVE "ADMIN"     TO OP-CODIGO
+                   MOVE "ADMINISTRADOR DO SISTEMA" TO OP-NOME
+                   MOVE "ADMIN"     TO OP-SENHA
+                   MOVE "A"         TO OP-STATUS
+                   WRITE REGOPER
+                   CLOSE CADOPER
+                   GO TO LOGIN-ABRIR
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADOPER" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM1.
+
+       LOGIN-TELA.
+           MOVE SPACES TO OP-CODIGO.
+           MOVE SPACES TO W-SENHA-DIG.
+           DISPLAY TELA-LOGIN.
+
+       LOGIN-COD.
+           ACCEPT T-LOGIN-COD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+               CLOSE CADOPER
+               GO TO ROT-FIM1.
+           IF OP-CODIGO = SPACES
+               MOVE "* CODIGO NAO PODE FICAR EM BRANCO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO LOGIN-COD.
+
+       LOGIN-SENHA.
+           ACCEPT T-LOGIN-SENHA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+               GO TO LOGIN-COD.
+
+       LOGIN-VALIDA.
+           READ CADOPER
+           IF ST-ERRO = "23"
+               MOVE "* OPERADOR NAO CADASTRADO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO LOGIN-TELA.
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA LEITURA DO ARQUIVO CADOPER" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADOPER
+               GO TO ROT-FIM1.
+           IF OP-STATUS NOT = "A"
+               MOVE "* OPERADOR INATIVO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO LOGIN-TELA.
+           IF OP-SENHA NOT = W-SENHA-DIG
+               MOVE "* SENHA INVALIDA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO LOGIN-TELA.
+
+       LOGIN-OK.
+           CLOSE CADOPER.
+           OPEN OUTPUT SESSAO
+           MOVE OP-CODIGO TO SES-OPERADOR
+           WRITE REGSESSAO
+           CLOSE SESSAO.
+
+      ****************************
+      *   SELECAO DE PROGRAMA    *
+      ****************************
+
+       MENU-PRINCIPAL.
+           DISPLAY TELA-INIC.
+           
+           ACCEPT T-OPCAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+               GO TO ROT-FIM.
+
+           IF W-OPCAO = 00
+               GO TO ROT-FIM.
+
+           IF W-OPCAO > 36
+               MOVE "* PROGRAMA NAO DISPONIVEL *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO MENU-PRINCIPAL.
+
+           IF W-OPCAO = SPACES
+               MOVE "* VALOR INVALIDO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO MENU-PRINCIPAL.
+
+           MOVE TAB-PROG(W-OPCAO) TO PROG-SEL
+      *
+       ROT-EXEC.
+           CALL PROG-SEL ON OVERFLOW
+               MOVE "* ERRO NA ABERTURA DO PROGRAMA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO MENU-PRINCIPAL.
+           CANCEL PROG-SEL.
+           GO TO MENU-PRINCIPAL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           EXIT PROGRAM.
+       ROT-FIM1.
+           DISPLAY (01, 01) ERASE.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
       *---------------------*** FIM DE PROGRAMA ***--------------------*
\ No newline at end of file
