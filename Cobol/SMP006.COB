@@ -0,0 +1,602 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.               SMP006.
+       AUTHOR.                   VITOR JOSE PAZ RODRIGUES.
+      *RA:                       1110481913003
+      ********************************************************
+      *               CADASTRO DE AGENDAMENTOS               *
+      *            DATA CRIACAO : 09/08/2026                 *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADAGEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AG-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                                      WITH DUPLICATES.
+
+                    SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS P-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS P-NOME
+                                                      WITH DUPLICATES.
+
+                    SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                                      WITH DUPLICATES.
+
+                    SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CV-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CV-NOME
+                                                      WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAGEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGEN.DAT".
+       COPY REGAGEN.
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       COPY REGMED.
+      *
+       FD CADPACI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       COPY REGCID.
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       COPY REGCONV.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 COUNTER                PIC 9(06) VALUE ZEROS.
+       01 W-MSG                  PIC X(50) VALUE SPACES.
+       01 W-LIMPA                PIC X(50) VALUE SPACES.
+       01 W-SEL                  PIC X(01) VALUE SPACES.
+       01 W-OPCAO                PIC X(01) VALUE SPACES.
+       01 ST-ERRO                PIC X(02) VALUE "00".
+       01 W-ACT                  PIC 9(02) VALUE ZEROS.
+       01 TXSTATUS                PIC X(15) VALUE SPACES.
+       01 MENSAGEM.
+            03 MENSAGEM1         PIC X(30) VALUE SPACES.
+            03 CODIGO-MSG        PIC 9(02) VALUE ZEROS.
+       01 W-OCUPADO               PIC X(01) VALUE SPACES.
+       01 W-REGAGEN-SALVA         PIC X(39) VALUE SPACES.
+       01 W-CHK-DATA.
+            03 W-CHK-ANO          PIC 9(04).
+            03 W-CHK-MES          PIC 9(02).
+            03 W-CHK-DIA          PIC 9(02).
+       01 W-CHK-CRM               PIC 9(06) VALUE ZEROS.
+       01 W-CHK-CRMUF             PIC X(02) VALUE SPACES.
+       01 W-CHK-PCODIGO           PIC 9(04) VALUE ZEROS.
+       01 W-CHK-HORA.
+            03 W-CHK-HH           PIC 9(02).
+            03 W-CHK-MM           PIC 9(02).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT006.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                         *** AGENDAMENTO".
+           05  LINE 03  COLUMN 41
+               VALUE  " DE CONSULTAS ***".
+
+           05  LINE 06  COLUMN 01
+               VALUE  "     DATA CONSULTA   :".
+
+           05  LINE 08  COLUMN 01
+               VALUE  "     CRM MEDICO      :".
+
+           05  LINE 08  COLUMN 30
+               VALUE  "NOME: ".
+
+           05  LINE 10  COLUMN 01
+               VALUE  "     CODIGO PACIENTE :".
+
+           05  LINE 10  COLUMN 30
+               VALUE  "NOME: ".
+
+           05  LINE 12  COLUMN 01
+               VALUE  "     HORARIO         :".
+
+           05  LINE 14  COLUMN 01
+               VALUE  "     CID TRATADO     :".
+
+           05  LINE 14  COLUMN 30
+               VALUE  "DOENCA: ".
+
+           05  LINE 16  COLUMN 01
+               VALUE  "     STATUS          :".
+
+           05  LINE 18  COLUMN 01
+               VALUE  "     AUTORIZACAO     :".
+
+           05  TAGDATA
+               LINE 06  COLUMN 24  PIC 9999.99.99
+               USING  AG-DATA
+               HIGHLIGHT.
+
+           05  TAGCRM
+               LINE 08  COLUMN 24  PIC Z99.999
+               USING  AG-CRM
+               HIGHLIGHT.
+
+           05  LINE 08  COLUMN 33
+               VALUE  "UF:".
+
+           05  TAGCRMUF
+               LINE 08  COLUMN 36  PIC X(02)
+               USING  AG-CRM-UF
+               HIGHLIGHT.
+
+           05  TAGNOMEMED
+               LINE 08  COLUMN 40  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+
+           05  TAGPCODIGO
+               LINE 10  COLUMN 24  PIC 9(04)
+               USING  AG-PCODIGO
+               HIGHLIGHT.
+
+           05  TAGNOMEPAC
+               LINE 10  COLUMN 37  PIC X(30)
+               USING  P-NOME
+               HIGHLIGHT.
+
+           05  TAGHORA
+               LINE 12  COLUMN 24  PIC 99.99
+               USING  AG-HORA
+               HIGHLIGHT.
+
+           05  TAGCID
+               LINE 14  COLUMN 24  PIC 9(04)
+               USING  AG-CID
+               HIGHLIGHT.
+
+           05  TAGDENOM
+               LINE 14  COLUMN 38  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+
+           05  TAGSTATUS
+               LINE 16  COLUMN 24  PIC X(01)
+               USING  AG-STATUS
+               HIGHLIGHT.
+
+           05  TTXSTATUS
+               LINE 16  COLUMN 26  PIC X(15)
+               USING  TXSTATUS
+               HIGHLIGHT.
+
+           05  TAGAUTORIZ
+               LINE 18  COLUMN 24  PIC X(10)
+               USING  AG-AUTORIZ
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------
+       ABRIR-CADAGEN.
+           OPEN I-O CADAGEN
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADAGEN
+                   CLOSE CADAGEN
+                   GO TO ABRIR-CADAGEN
+               ELSE
+                   MOVE "ERRO NA ABERTURA ARQUIVO = " TO MENSAGEM1
+                   MOVE ST-ERRO TO CODIGO-MSG
+                   MOVE MENSAGEM  TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO ROT-FIM.
+
+       ABRIR-CADMED.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADMED NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       ABRIR-CADPACI.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADPACI NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       ABRIR-CADCID.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCID NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       ABRIR-CADCONV.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONV NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *--------------------[ INICIALIAR VARIAVEIS ]-----------------
+       ROT-INIC.
+           MOVE 0 TO AG-ANO AG-MES AG-DIA AG-CRM AG-PCODIGO
+                     AG-HH AG-MM AG-CID CODIGO CRM P-CODIGO.
+           MOVE SPACES TO AG-STATUS TXSTATUS NOME P-NOME DENOMINACAO
+                          AG-CRM-UF CRM-UF AG-AUTORIZ.
+      *--------------------[ VISUALIZAR TELA INICIAL ]-----------------
+       PASSO-0.
+           DISPLAY SMT006.
+      *--------------------[ DIGITAR CAMPO CHAVE  ]-----------------
+       PASSO-1.
+           ACCEPT TAGDATA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADAGEN CADMED CADPACI CADCID CADCONV
+                   GO TO ROT-FIM.
+           IF AG-DATA = ZEROS
+                MOVE "DATA DA CONSULTA INVALIDA" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-1
+           ELSE
+             IF AG-DIA < 01 OR AG-DIA > 31 OR AG-MES < 01 OR AG-MES > 12
+                MOVE "DATA DA CONSULTA INVALIDA" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-1.
+
+       PASSO-2.
+           ACCEPT TAGCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-1.
+           IF AG-CRM = ZEROS
+                MOVE "CRM NAO INFORMADO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-2.
+       PASSO-2-B.
+           ACCEPT TAGCRMUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-2.
+           IF AG-CRM-UF = SPACES
+                MOVE "UF DO CRM NAO INFORMADA" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-2-B.
+       PASSO-2-A.
+           MOVE AG-CRM    TO CRM.
+           MOVE AG-CRM-UF TO CRM-UF.
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** MEDICO NAO ENCONTRADO ***" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PASSO-2
+               ELSE
+                   MOVE "ERRO NA LEITURA DO ARQUIVO CADMED" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                DISPLAY SMT006.
+       PASSO-3.
+           ACCEPT TAGPCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-2.
+           IF AG-PCODIGO = ZEROS
+                MOVE "CODIGO DO PACIENTE NAO INFORMADO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-3.
+       PASSO-3-A.
+           MOVE AG-PCODIGO TO P-CODIGO.
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** PACIENTE NAO ENCONTRADO ***" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PASSO-3
+               ELSE
+                   MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                IF P-STATUS = "I"
+                    MOVE "*** PACIENTE INATIVO ***" TO W-MSG
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO PASSO-3
+                ELSE
+                    DISPLAY SMT006.
+      *--------------------[ VERIFICAR AUTORIZACAO DO CONVENIO ]----------
+       PASSO-3-B.
+           MOVE SPACES TO AG-AUTORIZ.
+           MOVE P-CONVENIO TO CV-CODIGO.
+           READ CADCONV
+           IF ST-ERRO = "00" AND CV-AUTORIZ = "S"
+               GO TO PASSO-3-C.
+           GO TO LER-ARQ.
+       PASSO-3-C.
+           ACCEPT TAGAUTORIZ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-3.
+           IF AG-AUTORIZ = SPACES
+                MOVE "CONVENIO EXIGE AUTORIZACAO PREVIA" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-3-C.
+      *--------------------[ LER CAMPO  CHAVE  ]-----------------
+       LER-ARQ.
+           READ CADAGEN
+           IF ST-ERRO NOT = "23"
+               IF ST-ERRO = "00"
+                   DISPLAY SMT006
+                   MOVE "*** AGENDAMENTO JA CADASTRADO ***"  TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   MOVE "I" TO W-SEL
+                   GO TO ACE-001
+               ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO CADAGEN"   TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO ROT-FIM
+           ELSE
+               MOVE "*** HORARIO LIVRE PARA AGENDAMENTO ***" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS2.
+      *--------------------[ VERIFICA CONFLITO DE HORARIO DO MEDICO ]-----
+       CHK-HORARIO.
+           MOVE "N"       TO W-OCUPADO.
+           MOVE AG-DATA   TO W-CHK-DATA.
+           MOVE AG-CRM    TO W-CHK-CRM.
+           MOVE AG-CRM-UF TO W-CHK-CRMUF.
+           MOVE AG-HORA   TO W-CHK-HORA.
+           MOVE AG-PCODIGO TO W-CHK-PCODIGO.
+           MOVE REGAGEN   TO W-REGAGEN-SALVA.
+           MOVE ZEROS TO AG-CHAVE.
+           START CADAGEN KEY IS NOT LESS AG-CHAVE
+               INVALID KEY
+                   GO TO CHK-HORARIO-REST.
+       CHK-HORARIO-LOOP.
+           READ CADAGEN NEXT RECORD
+           IF ST-ERRO NOT = "00"
+               GO TO CHK-HORARIO-REST.
+           IF AG-DATA NOT = W-CHK-DATA
+               GO TO CHK-HORARIO-LOOP.
+           IF AG-CRM NOT = W-CHK-CRM OR AG-CRM-UF NOT = W-CHK-CRMUF
+               GO TO CHK-HORARIO-LOOP.
+           IF AG-PCODIGO = W-CHK-PCODIGO
+               GO TO CHK-HORARIO-LOOP.
+           IF AG-STATUS = "C"
+               GO TO CHK-HORARIO-LOOP.
+           IF AG-HORA = W-CHK-HORA
+               MOVE "S" TO W-OCUPADO
+               GO TO CHK-HORARIO-REST.
+           GO TO CHK-HORARIO-LOOP.
+       CHK-HORARIO-REST.
+           MOVE W-REGAGEN-SALVA TO REGAGEN.
+       CHK-HORARIO-FIM.
+           EXIT.
+       PASSO-4.
+           ACCEPT TAGHORA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-3.
+           IF AG-HH > 23 OR AG-MM > 59
+                MOVE "HORARIO INVALIDO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-4.
+           PERFORM CHK-HORARIO THRU CHK-HORARIO-FIM
+           IF W-OCUPADO = "S"
+                MOVE "*** MEDICO OCUPADO NESTE HORARIO ***" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-4.
+       PASSO-5.
+           ACCEPT TAGCID
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-4.
+           IF AG-CID = ZEROS
+                MOVE "CID NAO PODE FICAR EM BRANCO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-5.
+       PASSO-5-A.
+           MOVE AG-CID TO CODIGO.
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** CID NAO ENCONTRADO ***" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PASSO-5
+               ELSE
+                   MOVE "ERRO NA LEITURA DO ARQUIVO CADCID" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                DISPLAY SMT006.
+       PASSO-6.
+           ACCEPT TAGSTATUS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-5.
+       PASSO-6-A.
+           IF AG-STATUS = "A"
+             MOVE "AGENDADO" TO TXSTATUS
+           ELSE
+             IF AG-STATUS = "C"
+               MOVE "CANCELADO" TO TXSTATUS
+             ELSE
+               IF AG-STATUS = "R"
+                 MOVE "REALIZADO" TO TXSTATUS
+               ELSE
+                 MOVE "STATUS => A=AGENDADO C=CANCELADO R=REALIZ" TO
+                                                                W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS2
+                 GO TO PASSO-6.
+           DISPLAY TTXSTATUS.
+           IF W-SEL = "A"
+               GO TO ALT-OPC.
+
+       VALID-OPCAO.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "GRAVAR (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO PASSO-6.
+           IF W-OPCAO = "N" OR W-OPCAO = "n"
+              MOVE "*** REGISTRO RECUSADO PELO USUARIO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO VALID-OPCAO.
+       GRAVAR-REGISTRO.
+           WRITE REGAGEN
+           IF ST-ERRO = "00" OR "02"
+               MOVE "** CONSULTA AGENDADA COM SUCESSO **" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-INIC.
+           IF ST-ERRO = "22"
+               MOVE "*** MEDICO JA TEM CONSULTA NESTE HORARIO ***" TO
+                                                                 W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-INIC
+           ELSE
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO DE AGENDA" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *--------------------[ FIM DA ROTINA DE INCLUSAO ]--------------------
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+           DISPLAY (23, 13)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                              AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO W-MSG
+           DISPLAY (23, 12) W-MSG
+           IF W-OPCAO = "A"
+                  MOVE "A" TO W-SEL
+                  GO TO PASSO-4.
+           IF W-OPCAO  = "N"
+                    GO TO ROT-INIC.
+      *
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADAGEN RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** REGISTRO EXCLUIDO ***           " TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO W-MSG
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO PASSO-4.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "* INFORMACOES NAO ALTERADAS * " TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGAGEN
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***         " TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO CADAGEN" TO W-MSG
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *--------------------[ ROTINA DE MENSAGEM ]--------------------
+       ROT-MENS.
+           MOVE ZEROS TO COUNTER.
+       ROT-MENS1.
+           DISPLAY (23, 12) W-MSG.
+       ROT-MENS2.
+           ADD 1 TO COUNTER
+           IF COUNTER < 1500
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO W-MSG
+              DISPLAY (23, 12) W-MSG.
+       ROT-MENS-FIM.
+           EXIT.
+
+       ROT-FIM.
+           CLOSE CADAGEN CADMED CADPACI CADCID CADCONV.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
