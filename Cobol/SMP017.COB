@@ -0,0 +1,445 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.               SMP017.
+       AUTHOR.                   VITOR JOSE PAZ RODRIGUES.
+      *RA:                       1110481913003
+      ********************************************************
+      *            IMPRESSAO DE ATESTADO MEDICO               *
+      *            DATA CRIACAO : 09/08/2026                  *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADDIAG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DG-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+                    SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS P-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS P-NOME
+                                                      WITH DUPLICATES.
+
+                    SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                                      WITH DUPLICATES.
+
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                                      WITH DUPLICATES.
+
+                    SELECT ATESTADO ASSIGN TO W-NOMEARQ
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADDIAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDIAG.DAT".
+       01 REGDIAG.
+           03 DG-CHAVE.
+               05 DG-PCODIGO        PIC 9(04).
+               05 DG-CID            PIC 9(04).
+               05 DG-DATA.
+                   07 DG-ANO        PIC 9(04).
+                   07 DG-MES        PIC 9(02).
+                   07 DG-DIA        PIC 9(02).
+           03 DG-DIASAFAST          PIC 9(03).
+      *
+       FD CADPACI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       COPY REGCID.
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       COPY REGMED.
+      *
+       FD ATESTADO
+               LABEL RECORD IS STANDARD.
+       01 REGATESTADO    PIC X(080).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 COUNTER                PIC 9(06) VALUE ZEROS.
+       01 W-MSG                  PIC X(50) VALUE SPACES.
+       01 W-LIMPA                PIC X(50) VALUE SPACES.
+       01 W-OPCAO                PIC X(01) VALUE SPACES.
+       01 ST-ERRO                PIC X(02) VALUE "00".
+       01 W-ACT                  PIC 9(02) VALUE ZEROS.
+       01 MENSAGEM.
+            03 MENSAGEM1         PIC X(30) VALUE SPACES.
+            03 CODIGO-MSG        PIC 9(02) VALUE ZEROS.
+       01 W-NOMEARQ.
+           03 W-NOME-PREFIXO    PIC X(08) VALUE "ATESTADO".
+           03 W-NOME-PCODIGO    PIC 9(04).
+           03 W-NOME-DATA       PIC 9(08).
+           03 W-NOME-SUFIXO     PIC X(04) VALUE ".DOC".
+       01 W-EMISSAO             PIC 9(08).
+       01 LINHA-0.
+           03 FILLER            PIC X(80) VALUE
+           "--------------------------------------------------------".
+       01 LINHA-TITULO.
+           03 FILLER            PIC X(25) VALUE SPACES.
+           03 FILLER            PIC X(20) VALUE "ATESTADO MEDICO".
+       01 LINHA-PAC.
+           03 FILLER            PIC X(18) VALUE "PACIENTE.........:".
+           03 LP-NOME           PIC X(30) VALUE SPACES.
+       01 LINHA-CID.
+           03 FILLER            PIC X(18) VALUE "CID..............:".
+           03 LC-CODIGO         PIC 9(04) VALUE ZEROS.
+           03 FILLER            PIC X(02) VALUE SPACES.
+           03 LC-DENOM          PIC X(30) VALUE SPACES.
+       01 LINHA-DIAS.
+           03 FILLER            PIC X(19) VALUE "AFASTAMENTO.......:".
+           03 LD-DIAS           PIC 9(03) VALUE ZEROS.
+           03 FILLER            PIC X(05) VALUE " DIAS".
+       01 LINHA-DATA.
+           03 FILLER            PIC X(19) VALUE "DATA DO ATESTADO..:".
+           03 LDT-DATA          PIC 9999.99.99 VALUE ZEROS.
+       01 LINHA-MED.
+           03 FILLER            PIC X(19) VALUE "MEDICO RESPONSAVEL:".
+           03 LM-NOME           PIC X(30) VALUE SPACES.
+       01 LINHA-CRM.
+           03 FILLER            PIC X(19) VALUE "CRM..............:".
+           03 LCR-CRM           PIC Z99.999 VALUE ZEROS.
+           03 FILLER            PIC X(01) VALUE "/".
+           03 LCR-UF            PIC X(02) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT017.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                         *** IMPRESSAO".
+           05  LINE 03  COLUMN 40
+               VALUE  " DE ATESTADO MEDICO ***".
+
+           05  LINE 06  COLUMN 01
+               VALUE  "     CODIGO PACIENTE :".
+
+           05  LINE 06  COLUMN 30
+               VALUE  "NOME: ".
+
+           05  LINE 08  COLUMN 01
+               VALUE  "     CID DIAGNOSTICO :".
+
+           05  LINE 08  COLUMN 30
+               VALUE  "DOENCA: ".
+
+           05  LINE 10  COLUMN 01
+               VALUE  "     DATA DIAGNOSTICO:".
+
+           05  LINE 12  COLUMN 01
+               VALUE  "     CRM MEDICO      :".
+
+           05  LINE 12  COLUMN 30
+               VALUE  "NOME: ".
+
+           05  TDGPCODIGO
+               LINE 06  COLUMN 24  PIC 9(04)
+               USING  DG-PCODIGO
+               HIGHLIGHT.
+
+           05  TDGNOMEPAC
+               LINE 06  COLUMN 36  PIC X(30)
+               USING  P-NOME
+               HIGHLIGHT.
+
+           05  TDGCID
+               LINE 08  COLUMN 24  PIC 9(04)
+               USING  DG-CID
+               HIGHLIGHT.
+
+           05  TDGDENOM
+               LINE 08  COLUMN 38  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+
+           05  TDGDATA
+               LINE 10  COLUMN 24  PIC 9999.99.99
+               USING  DG-DATA
+               HIGHLIGHT.
+
+           05  TCRM
+               LINE 12  COLUMN 24  PIC Z99.999
+               USING  CRM
+               HIGHLIGHT.
+
+           05  LINE 12  COLUMN 33
+               VALUE  "UF:".
+
+           05  TCRMUF
+               LINE 12  COLUMN 36  PIC X(02)
+               USING  CRM-UF
+               HIGHLIGHT.
+
+           05  TNOMEMED
+               LINE 12  COLUMN 40  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------
+       ABRIR-CADDIAG.
+           OPEN INPUT CADDIAG
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADDIAG NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADDIAG " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       ABRIR-CADPACI.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADPACI NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       ABRIR-CADCID.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCID NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       ABRIR-CADMED.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADMED NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *--------------------[ INICIALIAR VARIAVEIS ]-----------------
+       ROT-INIC.
+           MOVE 0 TO DG-PCODIGO DG-CID DG-ANO DG-MES DG-DIA
+                     DG-DIASAFAST P-CODIGO CODIGO CRM.
+           MOVE SPACES TO P-NOME DENOMINACAO NOME CRM-UF.
+      *--------------------[ VISUALIZAR TELA INICIAL ]-----------------
+       PASSO-0.
+           DISPLAY SMT017.
+      *--------------------[ DIGITAR CAMPO CHAVE  ]-----------------
+       PASSO-1.
+           ACCEPT TDGPCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADDIAG CADPACI CADCID CADMED
+                   GO TO ROT-FIM.
+           IF DG-PCODIGO = ZEROS
+                MOVE "CODIGO DO PACIENTE NAO INFORMADO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-1.
+       PASSO-1-A.
+           MOVE DG-PCODIGO TO P-CODIGO.
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** PACIENTE NAO ENCONTRADO ***" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PASSO-1
+               ELSE
+                   MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                DISPLAY SMT017.
+       PASSO-2.
+           ACCEPT TDGCID
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-1.
+           IF DG-CID = ZEROS
+                MOVE "CID NAO PODE FICAR EM BRANCO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-2.
+       PASSO-2-A.
+           MOVE DG-CID TO CODIGO.
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** CID NAO ENCONTRADO ***" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PASSO-2
+               ELSE
+                   MOVE "ERRO NA LEITURA DO ARQUIVO CADCID" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                DISPLAY SMT017.
+       PASSO-3.
+           ACCEPT TDGDATA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-2.
+           IF DG-DATA = ZEROS
+                MOVE "DATA DO DIAGNOSTICO INVALIDA" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-3.
+      *--------------------[ LER DIAGNOSTICO  ]-----------------
+       LER-ARQ.
+           READ CADDIAG
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** DIAGNOSTICO NAO ENCONTRADO ***" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PASSO-3
+               ELSE
+                   MOVE "ERRO NA LEITURA DO ARQUIVO CADDIAG" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                DISPLAY SMT017.
+       PASSO-4.
+           ACCEPT TCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-3.
+           IF CRM = ZEROS
+                MOVE "CRM DO MEDICO NAO PODE FICAR EM BRANCO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-4.
+       PASSO-4-A.
+           ACCEPT TCRMUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-4.
+           IF CRM-UF = SPACES
+                MOVE "UF DO CRM NAO INFORMADA" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-4-A.
+       PASSO-4-B.
+           MOVE CRM    TO CRM-CHAVE.
+           MOVE CRM-UF TO CRM-UF OF REGMED.
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** MEDICO NAO ENCONTRADO ***" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PASSO-4
+               ELSE
+                   MOVE "ERRO NA LEITURA DO ARQUIVO CADMED" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                DISPLAY SMT017.
+
+       VALID-OPCAO.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "IMPRIMIR (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO PASSO-4-A.
+           IF W-OPCAO = "N" OR W-OPCAO = "n"
+              MOVE "*** IMPRESSAO RECUSADA PELO USUARIO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO VALID-OPCAO.
+      *--------------------[ GERAR DOCUMENTO DO ATESTADO ]--------------
+       GRAVAR-REGISTRO.
+           MOVE DG-PCODIGO TO W-NOME-PCODIGO.
+           ACCEPT W-EMISSAO FROM DATE YYYYMMDD.
+           MOVE W-EMISSAO  TO W-NOME-DATA.
+           OPEN OUTPUT ATESTADO
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO ATESTADO" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           MOVE P-NOME         TO LP-NOME.
+           MOVE CODIGO         TO LC-CODIGO.
+           MOVE DENOMINACAO    TO LC-DENOM.
+           MOVE DG-DIASAFAST   TO LD-DIAS.
+           MOVE W-EMISSAO      TO LDT-DATA.
+           MOVE NOME           TO LM-NOME.
+           MOVE CRM            TO LCR-CRM.
+           MOVE CRM-UF         TO LCR-UF.
+
+           WRITE REGATESTADO FROM LINHA-0
+           WRITE REGATESTADO FROM LINHA-TITULO
+           WRITE REGATESTADO FROM LINHA-0
+           WRITE REGATESTADO FROM LINHA-PAC
+           WRITE REGATESTADO FROM LINHA-CID
+           WRITE REGATESTADO FROM LINHA-DIAS
+           WRITE REGATESTADO FROM LINHA-DATA
+           WRITE REGATESTADO FROM LINHA-MED
+           WRITE REGATESTADO FROM LINHA-CRM
+           WRITE REGATESTADO FROM LINHA-0
+           IF ST-ERRO NOT = "00" AND "02"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO ATESTADO" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE ATESTADO
+               GO TO ROT-FIM.
+
+           CLOSE ATESTADO
+           MOVE "** ATESTADO IMPRESSO COM SUCESSO **" TO W-MSG
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-INIC.
+      *--------------------[ ROTINA DE MENSAGEM ]--------------------
+       ROT-MENS.
+           MOVE ZEROS TO COUNTER.
+       ROT-MENS1.
+           DISPLAY (23, 12) W-MSG.
+       ROT-MENS2.
+           ADD 1 TO COUNTER
+           IF COUNTER < 1500
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO W-MSG
+              DISPLAY (23, 12) W-MSG.
+       ROT-MENS-FIM.
+           EXIT.
+
+       ROT-FIM.
+           CLOSE CADDIAG CADPACI CADCID CADMED.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
