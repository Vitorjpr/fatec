@@ -1,416 +1,655 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.               SMP001.
-       AUTHOR.                   VITOR JOSE PAZ RODRIGUES.
-      *RA:                       1110481913003 
-      ********************************************************
-      *               CADASTRO DE MEDICOS                    *
-      *            DATA CRIACAO : 23/09/2020                 *
-      ********************************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                  DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-                    SELECT CADMED ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CRM
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME
-                                                      WITH DUPLICATES.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADMED
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMED.DAT".
-       01 REGMED.
-           03 CRM               PIC 9(06).
-           03 NOME              PIC X(30).
-           03 ESPEC             PIC 9(02).
-           03 SEXO              PIC X(01).
-           03 DATANASC.
-               05 DIA           PIC 99.
-               05 MES           PIC 99.
-               05 ANO           PIC 9(04).
-           03 EMAIL             PIC X(30).
-           03 TELEFONE          PIC 9(11).
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 COUNTER                PIC 9(06) VALUE ZEROS.
-       01 W-MSG                  PIC X(50) VALUE SPACES.
-       01 W-LIMPA                PIC X(50) VALUE SPACES.
-       01 W-SEL                  PIC X(01) VALUE SPACES.
-       01 W-OPCAO                PIC X(01) VALUE SPACES.
-       01 ST-ERRO                PIC X(02) VALUE "00".
-       01 W-ACT                  PIC 9(02) VALUE ZEROS.
-       01 TXSEXO                 PIC X(12) VALUE SPACES.
-       01 TXESPEC                PIC X(20) VALUE SPACES.
-       01 MENSAGEM.
-            03 MENSAGEM1         PIC X(30) VALUE SPACES.
-            03 CODIGO            PIC 9(02) VALUE ZEROS.
-      *-----------------------------------------------------------------
-       SCREEN SECTION.
-       01  SMT001.
-           05  BLANK SCREEN.
-           05  LINE 03  COLUMN 01 
-               VALUE  "                         *** CADASTRO DE".
-           05  LINE 03  COLUMN 41 
-               VALUE  " MEDICOS ***".
-
-           05  LINE 06  COLUMN 01 
-               VALUE  "     CRM             :".
-
-           05  LINE 08  COLUMN 01 
-               VALUE  "     NOME            :".
-
-           05  LINE 10  COLUMN 01 
-               VALUE  "     ESPECIALIDADE   :".
-
-           05  LINE 12  COLUMN 01 
-               VALUE  "     SEXO            :".
-
-           05  LINE 14  COLUMN 01 
-               VALUE  "     DATA NASCIMENTO :".
-
-           05  LINE 16  COLUMN 01 
-               VALUE  "     EMAIL           :".
-
-           05  LINE 18  COLUMN 01 
-               VALUE  "     TELEFONE        :".
-
-           05  LINE 23  COLUMN 01 
-               VALUE  " MENSAGEM :".
-
-           05  TCRM
-               LINE 06  COLUMN 24  PIC Z99.999
-               USING  CRM
-               HIGHLIGHT.
-
-           05  TNOME
-               LINE 08  COLUMN 24  PIC X(30)
-               USING  NOME
-               HIGHLIGHT.
-
-           05  TESPEC
-               LINE 10  COLUMN 24  PIC 99
-               USING  ESPEC
-               HIGHLIGHT.
-
-           05  TTXESPC
-               LINE 10  COLUMN 27  PIC X(20)
-               USING  TXESPEC
-               HIGHLIGHT.
-
-           05  TSEXO
-               LINE 12  COLUMN 24  PIC X(01)
-               USING  SEXO
-               HIGHLIGHT.
-
-           05  TTXSEXO
-               LINE 12  COLUMN 26  PIC X(12)
-               USING  TXSEXO
-               HIGHLIGHT.
-
-           05  TDATANASC
-               LINE 14  COLUMN 24  PIC 99.99.9999
-               USING  DATANASC
-               HIGHLIGHT.
-           
-           05  TEMAIL
-               LINE 16  COLUMN 24  PIC X(30)
-               USING  EMAIL
-               HIGHLIGHT.
-
-           05  TTELEFONE
-               LINE 18  COLUMN 24  PIC 99.99999.9999
-               USING  TELEFONE
-               HIGHLIGHT.
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------
-       ABRIR-ARQ.
-           OPEN I-O CADMED
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                   OPEN OUTPUT CADMED
-                   CLOSE CADMED
-                   GO TO ABRIR-ARQ
-               ELSE
-                   MOVE "ERRO NA ABERTURA ARQUIVO = " TO MENSAGEM1 
-                   MOVE ST-ERRO TO CODIGO
-                   MOVE MENSAGEM  TO W-MSG
-                   PERFORM ROT-MENS THRU ROT-MENS2
-                   GO TO ROT-FIM.
-      *--------------------[ INICIALIAR VARIAVEIS ]-----------------
-       ROT-INIC.
-           MOVE 0 TO CRM DATANASC ESPEC DIA MES 
-                     ANO TELEFONE.
-
-           MOVE SPACES TO NOME SEXO TXSEXO TXESPEC EMAIL.
-      *--------------------[ VISUALIZAR TELA INICIAL ]-----------------
-       PASSO-0.
-           DISPLAY SMT001.
-      *--------------------[ DIGITAR CAMPO CHAVE  ]-----------------
-       PASSO-1.
-           ACCEPT TCRM
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   CLOSE CADMED
-                   GO TO ROT-FIM.
-           IF CRM = ZEROS
-                MOVE "NUMERO DE CRM INVALIDO" TO W-MSG
-                PERFORM ROT-MENS THRU ROT-MENS2
-                GO TO PASSO-1.
-      *--------------------[ LER CAMPO  CHAVE  ]-----------------
-       LER-ARQ. 
-           READ CADMED
-           IF ST-ERRO NOT = "23"
-               IF ST-ERRO = "00"
-                   PERFORM PASSO-3-A
-                   PERFORM PASSO-4-A
-                   DISPLAY SMT001
-                   MOVE "*** MEDICO JA CADASTRADO ***"   TO W-MSG
-                   PERFORM ROT-MENS THRU ROT-MENS2
-                   MOVE "I" TO W-SEL
-                   GO TO ACE-001
-               ELSE
-                   MOVE "ERRO NA LEITURA ARQUIVO CADMED"   TO W-MSG
-                   PERFORM ROT-MENS THRU ROT-MENS2
-                   GO TO ROT-FIM
-           ELSE
-               MOVE "*** MEDICO NAO ESTA CADASTRADO ***" TO W-MSG 
-               PERFORM ROT-MENS THRU ROT-MENS2.
-       PASSO-2.
-           ACCEPT TNOME.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO PASSO-1.
-           IF NOME = SPACES
-                MOVE "NOME NAO PODE FICAR EM BRANCO" TO W-MSG
-                PERFORM ROT-MENS THRU ROT-MENS2
-                GO TO PASSO-2.
-       PASSO-3.
-           ACCEPT TESPEC.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO PASSO-2.
-       PASSO-3-A.
-           IF ESPEC = 01 
-             MOVE "CLINICA MEDICA" TO TXESPEC
-           ELSE
-             IF ESPEC = 02 
-               MOVE "UROLOGIA" TO TXESPEC
-             ELSE
-               IF ESPEC = 03 
-                 MOVE "GINECOLOGIA" TO TXESPEC
-               ELSE
-                 IF ESPEC = 04 
-                   MOVE "PEDIATRIA" TO TXESPEC
-                 ELSE
-                   IF ESPEC = 05 
-                     MOVE "CARDIOLOGIA" TO TXESPEC
-                   ELSE 
-                     IF ESPEC = 06
-                       MOVE "NUTROLOGO" TO TXESPEC
-                     ELSE 
-                       IF ESPEC = 07 
-                         MOVE "PSICOLOGO" TO TXESPEC
-                       ELSE 
-                         IF ESPEC = 08 
-                           MOVE "DENTISTA" TO TXESPEC
-                         ELSE
-                           IF ESPEC = 09 
-                             MOVE "ENDOCRINOLOGIA" TO TXESPEC
-                           ELSE
-                             MOVE "ESPECIALIDADE NAO EXISTE" TO W-MSG
-                             PERFORM ROT-MENS THRU ROT-MENS2
-                             GO TO PASSO-3.
-
-           DISPLAY TTXESPC.
-       PASSO-4.
-           ACCEPT TSEXO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO PASSO-3.
-       PASSO-4-A.
-           IF SEXO = "M" 
-             MOVE "MASCULINO" TO TXSEXO
-           ELSE
-             IF SEXO = "F" 
-               MOVE "FEMININO " TO TXSEXO
-             ELSE
-               MOVE "SEXO => M = MASCULINO F = FEMININO" TO W-MSG
-               PERFORM ROT-MENS THRU ROT-MENS2
-               GO TO PASSO-4.
-           DISPLAY TTXSEXO.
-       PASSO-5.
-           ACCEPT TDATANASC
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-             GO TO PASSO-4.
-           IF DATANASC = ZEROS
-             MOVE "DATA DE NASCIMENTO INVALIDA" TO W-MSG
-             PERFORM ROT-MENS THRU ROT-MENS2
-             GO TO PASSO-5
-           ELSE
-             IF DIA < 01 OR DIA > 31
-               MOVE "DIA INVALIDO. DIGITE NOVAMENTE" TO W-MSG
-               PERFORM ROT-MENS THRU ROT-MENS2
-               GO TO PASSO-5
-             ELSE
-               IF MES < 01 OR MES > 12
-                 MOVE "MES INVALIDO. DIGITE NOVAMENTE" TO W-MSG
-                 PERFORM ROT-MENS THRU ROT-MENS2
-                 GO TO PASSO-5
-               ELSE
-                 IF ANO < 1940 OR ANO > 2002
-                   MOVE "ANO INVALIDO. DIGITE NOVAMENTE" TO W-MSG
-                   PERFORM ROT-MENS THRU ROT-MENS2
-                   GO TO PASSO-5.
-
-       PASSO-6.
-           ACCEPT TEMAIL
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-             GO TO PASSO-5.
-           IF EMAIL = SPACES
-             MOVE "EMAIL NAO PODE ESTAR VAZIO" TO W-MSG
-             PERFORM ROT-MENS THRU ROT-MENS2
-             GO TO PASSO-6.
-           
-           IF W-SEL = "A"
-               GO TO ALT-OPC.
-
-       PASSO-7.
-           ACCEPT TTELEFONE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-             GO TO PASSO-6.
-           IF TELEFONE = ZEROS
-             MOVE "TELEFONE NAO PODE ESTAR VAZIO" TO W-MSG
-             PERFORM ROT-MENS THRU ROT-MENS2
-             GO TO PASSO-7.
-           
-           IF W-SEL = "A"
-               GO TO ALT-OPC.
-
-       VALID-OPCAO.
-           MOVE "S" TO W-OPCAO
-           DISPLAY (23, 40) "GRAVAR (S/N) : ".
-           ACCEPT (23, 57) W-OPCAO WITH UPDATE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02 GO TO PASSO-4.
-           IF W-OPCAO = "N" OR W-OPCAO = "n"
-              MOVE "*** REGISTRO RECUSADO PELO USUARIO ***" TO W-MSG
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ROT-INIC.
-           IF W-OPCAO NOT = "S" AND "s"
-              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MSG
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO VALID-OPCAO.
-       GRAVAR-REGISTRO.
-           WRITE REGMED
-           IF ST-ERRO = "00" OR "02"
-               MOVE "** DADOS GRAVADOS COM SUCESSO **" TO W-MSG
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO ROT-INIC.
-           IF ST-ERRO = "22"
-               MOVE "*** NOTA JA EXISTENTE ***       " TO W-MSG
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO ROT-INIC
-           ELSE
-               MOVE "ERRO NA GRAVACAO DO ARQUIVO DE MEDICO" TO W-MSG
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO ROT-FIM.
-      *--------------------[ FIM DA ROTINA DE INCLUSAO ]--------------------
-      *
-      *****************************************
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      *****************************************
-      *
-       ACE-001.
-           DISPLAY (23, 13)
-                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-           ACCEPT (23, 55) W-OPCAO
-           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                              AND W-OPCAO NOT = "E" GO TO ACE-001.
-           MOVE SPACES TO W-MSG
-           DISPLAY (23, 12) W-MSG
-           IF W-OPCAO = "A"
-                  MOVE "A" TO W-SEL
-                  GO TO PASSO-2.
-           IF W-OPCAO  = "N"
-                    GO TO ROT-INIC.
-      *
-       EXC-OPC.
-           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-           ACCEPT (23, 57) W-OPCAO
-           IF W-OPCAO = "N" OR "n"
-              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO W-MSG
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ROT-INIC.
-           IF W-OPCAO NOT = "S" AND "s"
-              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MSG
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO EXC-OPC.
-       EXC-DL1.
-           DELETE CADMED RECORD
-           IF ST-ERRO = "00"
-              MOVE "*** REGISTRO EXCLUIDO ***           " TO W-MSG
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ROT-INIC.
-           MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO W-MSG
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ROT-FIM.
-      *
-       ALT-OPC.
-           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-           ACCEPT (23, 57) W-OPCAO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02 GO TO PASSO-4.
-           IF W-OPCAO = "N" OR "n"
-              MOVE "* INFORMACOES NAO ALTERADAS * " TO W-MSG
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ROT-INIC.
-           IF W-OPCAO NOT = "S" AND "s"
-              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MSG
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ALT-OPC.
-       ALT-RW1.
-           REWRITE REGMED
-           IF ST-ERRO = "00" OR "02"
-              MOVE "*** REGISTRO ALTERADO ***         " TO W-MSG
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ROT-INIC.
-           MOVE "ERRO NA EXCLUSAO DO REGISTRO MEDICO" TO W-MSG
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ROT-FIM.
-      *--------------------[ ROTINA DE MENSAGEM ]--------------------
-       ROT-MENS.
-           MOVE ZEROS TO COUNTER.
-       ROT-MENS1.
-           DISPLAY (23, 12) W-MSG.
-       ROT-MENS2.
-           ADD 1 TO COUNTER
-           IF COUNTER < 1500
-              GO TO ROT-MENS2
-           ELSE
-              MOVE SPACES TO W-MSG
-              DISPLAY (23, 12) W-MSG.
-       ROT-MENS-FIM.
-           EXIT.
-
-       ROT-FIM.
-           DISPLAY (01, 01) ERASE
-           EXIT PROGRAM.
-       ROT-FIMP.
-           EXIT PROGRAM.
-       ROT-FIMS.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.               SMP001.
+       AUTHOR.                   VITOR JOSE PAZ RODRIGUES.
+      *RA:                       1110481913003 
+      ********************************************************
+      *               CADASTRO DE MEDICOS                    *
+      *            DATA CRIACAO : 23/09/2020                 *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                                      WITH DUPLICATES.
+
+                    SELECT CADAGEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AG-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+                    SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS ESP-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ESP-DESCRICAO
+                                                      WITH DUPLICATES.
+
+                    SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+                    SELECT SESSAO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       COPY REGMED.
+      *
+       FD CADAGEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGEN.DAT".
+       COPY REGAGEN.
+      *
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01 REGESPEC.
+           03 ESP-CODIGO           PIC 9(02).
+           03 ESP-DESCRICAO        PIC X(20).
+      *
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       COPY REGAUDIT.
+      *
+       FD SESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SESSAO.DAT".
+       COPY REGSESSAO.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 COUNTER                PIC 9(06) VALUE ZEROS.
+       01 W-OPERADOR              PIC X(08) VALUE SPACES.
+       01 W-AUD-ACAO              PIC X(10) VALUE SPACES.
+       01 W-MSG                  PIC X(50) VALUE SPACES.
+       01 W-LIMPA                PIC X(50) VALUE SPACES.
+       01 W-SEL                  PIC X(01) VALUE SPACES.
+       01 W-OPCAO                PIC X(01) VALUE SPACES.
+       01 ST-ERRO                PIC X(02) VALUE "00".
+       01 W-ACT                  PIC 9(02) VALUE ZEROS.
+       01 TXSEXO                 PIC X(12) VALUE SPACES.
+       01 TXESPEC                PIC X(20) VALUE SPACES.
+       01 W-DEP                  PIC X(01) VALUE "N".
+       01 W-TELEFONE-VAL.
+           03 W-TEL-DDD          PIC 9(02).
+           03 W-TEL-NUM          PIC 9(09).
+       01 W-EMAIL-ARROBA         PIC 9(02) VALUE ZEROS.
+       01 W-EMAIL-PONTO         PIC 9(02) VALUE ZEROS.
+       01 W-EMAIL-POS           PIC 9(02) VALUE ZEROS.
+       01 IND-EMAIL             PIC 9(02) VALUE ZEROS.
+       01 W-DATA-SISTEMA.
+           03 W-ANO-SISTEMA      PIC 9(04).
+           03 W-MES-SISTEMA      PIC 9(02).
+           03 W-DIA-SISTEMA      PIC 9(02).
+       01 MENSAGEM.
+            03 MENSAGEM1         PIC X(30) VALUE SPACES.
+            03 CODIGO            PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT001.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01 
+               VALUE  "                         *** CADASTRO DE".
+           05  LINE 03  COLUMN 41 
+               VALUE  " MEDICOS ***".
+
+           05  LINE 06  COLUMN 01 
+               VALUE  "     CRM             :".
+
+           05  LINE 08  COLUMN 01 
+               VALUE  "     NOME            :".
+
+           05  LINE 10  COLUMN 01 
+               VALUE  "     ESPECIALIDADE   :".
+
+           05  LINE 12  COLUMN 01 
+               VALUE  "     SEXO            :".
+
+           05  LINE 14  COLUMN 01 
+               VALUE  "     DATA NASCIMENTO :".
+
+           05  LINE 16  COLUMN 01 
+               VALUE  "     EMAIL           :".
+
+           05  LINE 18  COLUMN 01
+               VALUE  "     TELEFONE        :".
+
+           05  LINE 20  COLUMN 01
+               VALUE  "     VALIDADE DO CRM :".
+
+           05  LINE 21  COLUMN 01
+               VALUE  "     UNIDADE         :".
+
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+
+           05  TCRM
+               LINE 06  COLUMN 24  PIC Z99.999
+               USING  CRM
+               HIGHLIGHT.
+
+           05  LINE 06  COLUMN 33
+               VALUE  "UF:".
+
+           05  TCRMUF
+               LINE 06  COLUMN 36  PIC X(02)
+               USING  CRM-UF
+               HIGHLIGHT.
+
+           05  TNOME
+               LINE 08  COLUMN 24  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+
+           05  TESPEC
+               LINE 10  COLUMN 24  PIC 99
+               USING  ESPEC
+               HIGHLIGHT.
+
+           05  TTXESPC
+               LINE 10  COLUMN 27  PIC X(20)
+               USING  TXESPEC
+               HIGHLIGHT.
+
+           05  TSEXO
+               LINE 12  COLUMN 24  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+
+           05  TTXSEXO
+               LINE 12  COLUMN 26  PIC X(12)
+               USING  TXSEXO
+               HIGHLIGHT.
+
+           05  TDATANASC
+               LINE 14  COLUMN 24  PIC 99.99.9999
+               USING  DATANASC
+               HIGHLIGHT.
+           
+           05  TEMAIL
+               LINE 16  COLUMN 24  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+
+           05  TTELEFONE
+               LINE 18  COLUMN 24  PIC 99.99999.9999
+               USING  TELEFONE
+               HIGHLIGHT.
+
+           05  TCRMVAL
+               LINE 20  COLUMN 24  PIC 9999.99.99
+               USING  CRM-VALIDADE
+               HIGHLIGHT.
+
+           05  TUNIDADE
+               LINE 21  COLUMN 24  PIC 99
+               USING  UNIDADE
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------
+       ABRIR-ARQ.
+           OPEN I-O CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADMED
+                   CLOSE CADMED
+                   GO TO ABRIR-ARQ
+               ELSE
+                   MOVE "ERRO NA ABERTURA ARQUIVO = " TO MENSAGEM1
+                   MOVE ST-ERRO TO CODIGO
+                   MOVE MENSAGEM  TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO ROT-FIM.
+      *------------[ ROTINA DE ABERTURA ARQUIVO ESPECIALIDADES ]---------
+       ABRIR-ESPEC.
+           OPEN I-O CADESPEC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADESPEC
+                   CLOSE CADESPEC
+                   OPEN I-O CADESPEC
+                   PERFORM SEED-ESPEC THRU SEED-ESPEC-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA ARQUIVO = " TO MENSAGEM1
+                   MOVE ST-ERRO TO CODIGO
+                   MOVE MENSAGEM  TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO ROT-FIM.
+      *------------[ ROTINA DE ABERTURA ARQUIVO DE AUDITORIA ]----------
+       ABRIR-AUDIT.
+           MOVE "NAOLOGAD" TO W-OPERADOR
+           OPEN INPUT SESSAO
+           IF ST-ERRO = "00"
+               READ SESSAO
+               IF ST-ERRO = "00"
+                   MOVE SES-OPERADOR TO W-OPERADOR.
+           CLOSE SESSAO.
+
+           OPEN EXTEND CADAUDIT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADAUDIT
+                   CLOSE CADAUDIT
+                   OPEN EXTEND CADAUDIT.
+      *------------[ ROTINA DE DATA DO SISTEMA ]-------------------
+       PEGAR-DATA-SISTEMA.
+           ACCEPT W-DATA-SISTEMA FROM DATE YYYYMMDD.
+      *--------------------[ INICIALIAR VARIAVEIS ]-----------------
+       ROT-INIC.
+           MOVE 0 TO CRM DATANASC ESPEC DIA MES
+                     ANO TELEFONE CRM-VALIDADE UNIDADE.
+
+           MOVE SPACES TO NOME SEXO TXSEXO TXESPEC EMAIL CRM-UF.
+      *--------------------[ VISUALIZAR TELA INICIAL ]-----------------
+       PASSO-0.
+           DISPLAY SMT001.
+      *--------------------[ DIGITAR CAMPO CHAVE  ]-----------------
+       PASSO-1.
+           ACCEPT TCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADMED CADESPEC CADAUDIT
+                   GO TO ROT-FIM.
+           IF CRM = ZEROS
+                MOVE "NUMERO DE CRM INVALIDO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-1.
+       PASSO-1-A.
+           ACCEPT TCRMUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-1.
+           IF CRM-UF = SPACES
+                MOVE "UF DO CRM NAO PODE FICAR EM BRANCO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-1-A.
+      *--------------------[ LER CAMPO  CHAVE  ]-----------------
+       LER-ARQ.
+           READ CADMED
+           IF ST-ERRO NOT = "23"
+               IF ST-ERRO = "00"
+                   PERFORM PASSO-3-A
+                   PERFORM PASSO-4-A
+                   DISPLAY SMT001
+                   MOVE "*** MEDICO JA CADASTRADO ***"   TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   MOVE "I" TO W-SEL
+                   GO TO ACE-001
+               ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO CADMED"   TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO ROT-FIM
+           ELSE
+               MOVE "*** MEDICO NAO ESTA CADASTRADO ***" TO W-MSG 
+               PERFORM ROT-MENS THRU ROT-MENS2.
+       PASSO-2.
+           ACCEPT TNOME.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-1.
+           IF NOME = SPACES
+                MOVE "NOME NAO PODE FICAR EM BRANCO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-2.
+       PASSO-3.
+           ACCEPT TESPEC.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-2.
+       PASSO-3-A.
+           MOVE ESPEC TO ESP-CODIGO
+           READ CADESPEC
+           IF ST-ERRO NOT = "00"
+             MOVE "ESPECIALIDADE NAO EXISTE" TO W-MSG
+             PERFORM ROT-MENS THRU ROT-MENS2
+             GO TO PASSO-3.
+           MOVE ESP-DESCRICAO TO TXESPEC.
+
+           DISPLAY TTXESPC.
+       PASSO-4.
+           ACCEPT TSEXO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-3.
+       PASSO-4-A.
+           IF SEXO = "M" 
+             MOVE "MASCULINO" TO TXSEXO
+           ELSE
+             IF SEXO = "F" 
+               MOVE "FEMININO " TO TXSEXO
+             ELSE
+               MOVE "SEXO => M = MASCULINO F = FEMININO" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS2
+               GO TO PASSO-4.
+           DISPLAY TTXSEXO.
+       PASSO-5.
+           ACCEPT TDATANASC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+             GO TO PASSO-4.
+           IF DATANASC = ZEROS
+             MOVE "DATA DE NASCIMENTO INVALIDA" TO W-MSG
+             PERFORM ROT-MENS THRU ROT-MENS2
+             GO TO PASSO-5
+           ELSE
+             IF DIA < 01 OR DIA > 31
+               MOVE "DIA INVALIDO. DIGITE NOVAMENTE" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS2
+               GO TO PASSO-5
+             ELSE
+               IF MES < 01 OR MES > 12
+                 MOVE "MES INVALIDO. DIGITE NOVAMENTE" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS2
+                 GO TO PASSO-5
+               ELSE
+                 IF ANO < 1940 OR ANO > W-ANO-SISTEMA
+                   MOVE "ANO INVALIDO. DIGITE NOVAMENTE" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO PASSO-5.
+
+       PASSO-6.
+           ACCEPT TEMAIL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+             GO TO PASSO-5.
+           IF EMAIL = SPACES
+             MOVE "EMAIL NAO PODE ESTAR VAZIO" TO W-MSG
+             PERFORM ROT-MENS THRU ROT-MENS2
+             GO TO PASSO-6.
+           PERFORM VALID-EMAIL THRU VALID-EMAIL-FIM
+           IF W-EMAIL-ARROBA NOT = 1 OR W-EMAIL-POS = 1
+                                    OR W-EMAIL-PONTO = ZEROS
+             MOVE "EMAIL EM FORMATO INVALIDO" TO W-MSG
+             PERFORM ROT-MENS THRU ROT-MENS2
+             GO TO PASSO-6.
+
+           IF W-SEL = "A"
+               GO TO ALT-OPC.
+
+       PASSO-7.
+           ACCEPT TTELEFONE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+             GO TO PASSO-6.
+           IF TELEFONE = ZEROS
+             MOVE "TELEFONE NAO PODE ESTAR VAZIO" TO W-MSG
+             PERFORM ROT-MENS THRU ROT-MENS2
+             GO TO PASSO-7.
+           MOVE TELEFONE TO W-TELEFONE-VAL
+           IF W-TEL-DDD < 11
+             MOVE "DDD DO TELEFONE INVALIDO" TO W-MSG
+             PERFORM ROT-MENS THRU ROT-MENS2
+             GO TO PASSO-7.
+
+           IF W-SEL = "A"
+               GO TO ALT-OPC.
+
+       PASSO-8.
+           ACCEPT TCRMVAL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+             GO TO PASSO-7.
+           IF CRM-VALIDADE = ZEROS
+             MOVE "VALIDADE DO CRM INVALIDA" TO W-MSG
+             PERFORM ROT-MENS THRU ROT-MENS2
+             GO TO PASSO-8
+           ELSE
+             IF CRV-DIA < 01 OR CRV-DIA > 31
+               MOVE "DIA INVALIDO. DIGITE NOVAMENTE" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS2
+               GO TO PASSO-8
+             ELSE
+               IF CRV-MES < 01 OR CRV-MES > 12
+                 MOVE "MES INVALIDO. DIGITE NOVAMENTE" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS2
+                 GO TO PASSO-8.
+
+           IF W-SEL = "A"
+               GO TO ALT-OPC.
+
+       PASSO-9.
+           ACCEPT TUNIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+             GO TO PASSO-8.
+           IF UNIDADE = ZEROS
+             MOVE "UNIDADE NAO PODE FICAR EM BRANCO" TO W-MSG
+             PERFORM ROT-MENS THRU ROT-MENS2
+             GO TO PASSO-9.
+
+           IF W-SEL = "A"
+               GO TO ALT-OPC.
+
+       VALID-OPCAO.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "GRAVAR (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO PASSO-4.
+           IF W-OPCAO = "N" OR W-OPCAO = "n"
+              MOVE "*** REGISTRO RECUSADO PELO USUARIO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO VALID-OPCAO.
+       GRAVAR-REGISTRO.
+           ACCEPT DT-CADASTRO FROM DATE YYYYMMDD
+           ACCEPT HR-CADASTRO FROM TIME
+           WRITE REGMED
+           IF ST-ERRO = "00" OR "02"
+               MOVE "INCLUSAO" TO W-AUD-ACAO
+               PERFORM GRAVAR-AUDIT THRU GRAVAR-AUDIT-FIM
+               MOVE "** DADOS GRAVADOS COM SUCESSO **" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-INIC.
+           IF ST-ERRO = "22"
+               MOVE "*** NOTA JA EXISTENTE ***       " TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-INIC
+           ELSE
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO DE MEDICO" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *--------------------[ FIM DA ROTINA DE INCLUSAO ]--------------------
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+           DISPLAY (23, 13)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
+                              AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO W-MSG
+           DISPLAY (23, 12) W-MSG
+           IF W-OPCAO = "A"
+                  MOVE "A" TO W-SEL
+                  GO TO PASSO-2.
+           IF W-OPCAO  = "N"
+                    GO TO ROT-INIC.
+      *
+       EXC-OPC.
+           PERFORM CHK-AGENDA THRU CHK-AGENDA-FIM
+           IF W-DEP = "S"
+              MOVE "*** MEDICO POSSUI AGENDAMENTOS ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADMED RECORD
+           IF ST-ERRO = "00"
+              MOVE "EXCLUSAO" TO W-AUD-ACAO
+              PERFORM GRAVAR-AUDIT THRU GRAVAR-AUDIT-FIM
+              MOVE "*** REGISTRO EXCLUIDO ***           " TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO W-MSG
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *--------------------[ VERIFICA AGENDAMENTOS DO MEDICO ]--------------
+       CHK-AGENDA.
+           MOVE "N" TO W-DEP
+           OPEN INPUT CADAGEN
+           IF ST-ERRO NOT = "00"
+              GO TO CHK-AGENDA-FIM.
+           MOVE ZEROS TO AG-CHAVE.
+           START CADAGEN KEY IS NOT LESS AG-CHAVE
+              INVALID KEY
+                 GO TO CHK-AGENDA-CLOSE.
+       CHK-AGENDA-LOOP.
+           READ CADAGEN NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO CHK-AGENDA-CLOSE.
+           IF AG-CRM = CRM AND AG-CRM-UF = CRM-UF
+              MOVE "S" TO W-DEP
+              GO TO CHK-AGENDA-CLOSE.
+           GO TO CHK-AGENDA-LOOP.
+       CHK-AGENDA-CLOSE.
+           CLOSE CADAGEN.
+       CHK-AGENDA-FIM.
+           EXIT.
+      *--------------------[ ROTINA DE VALIDACAO DE EMAIL ]-----------------
+       VALID-EMAIL.
+           MOVE ZEROS TO W-EMAIL-ARROBA W-EMAIL-PONTO W-EMAIL-POS
+           INSPECT EMAIL TALLYING W-EMAIL-ARROBA FOR ALL "@".
+           MOVE 1 TO IND-EMAIL.
+       VALID-EMAIL-L1.
+           IF IND-EMAIL > 30
+              GO TO VALID-EMAIL-FIM.
+           IF EMAIL(IND-EMAIL:1) = "@"
+              MOVE IND-EMAIL TO W-EMAIL-POS.
+           IF W-EMAIL-POS NOT = ZEROS AND EMAIL(IND-EMAIL:1) = "."
+              ADD 1 TO W-EMAIL-PONTO.
+           ADD 1 TO IND-EMAIL
+           GO TO VALID-EMAIL-L1.
+       VALID-EMAIL-FIM.
+           EXIT.
+      *--------------------[ CARGA INICIAL DE ESPECIALIDADES ]--------------
+       SEED-ESPEC.
+           MOVE 01 TO ESP-CODIGO
+           MOVE "CLINICA MEDICA"     TO ESP-DESCRICAO
+           WRITE REGESPEC.
+           MOVE 02 TO ESP-CODIGO
+           MOVE "UROLOGIA"           TO ESP-DESCRICAO
+           WRITE REGESPEC.
+           MOVE 03 TO ESP-CODIGO
+           MOVE "GINECOLOGIA"        TO ESP-DESCRICAO
+           WRITE REGESPEC.
+           MOVE 04 TO ESP-CODIGO
+           MOVE "PEDIATRIA"          TO ESP-DESCRICAO
+           WRITE REGESPEC.
+           MOVE 05 TO ESP-CODIGO
+           MOVE "CARDIOLOGIA"        TO ESP-DESCRICAO
+           WRITE REGESPEC.
+           MOVE 06 TO ESP-CODIGO
+           MOVE "NUTROLOGO"          TO ESP-DESCRICAO
+           WRITE REGESPEC.
+           MOVE 07 TO ESP-CODIGO
+           MOVE "PSICOLOGO"          TO ESP-DESCRICAO
+           WRITE REGESPEC.
+           MOVE 08 TO ESP-CODIGO
+           MOVE "DENTISTA"           TO ESP-DESCRICAO
+           WRITE REGESPEC.
+           MOVE 09 TO ESP-CODIGO
+           MOVE "ENDOCRINOLOGIA"     TO ESP-DESCRICAO
+           WRITE REGESPEC.
+           MOVE ZEROS  TO ESP-CODIGO.
+           MOVE SPACES TO ESP-DESCRICAO.
+       SEED-ESPEC-FIM.
+           EXIT.
+      *
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO PASSO-4.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "* INFORMACOES NAO ALTERADAS * " TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGMED
+           IF ST-ERRO = "00" OR "02"
+              MOVE "ALTERACAO" TO W-AUD-ACAO
+              PERFORM GRAVAR-AUDIT THRU GRAVAR-AUDIT-FIM
+              MOVE "*** REGISTRO ALTERADO ***         " TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO MEDICO" TO W-MSG
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *--------------------[ ROTINA DE AUDITORIA ]--------------------
+       GRAVAR-AUDIT.
+           MOVE W-OPERADOR    TO AUD-OPERADOR.
+           MOVE "SMP001"      TO AUD-PROGRAMA.
+           MOVE CRM-CHAVE     TO AUD-CHAVE.
+           MOVE W-AUD-ACAO    TO AUD-ACAO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           WRITE REGAUDIT
+           IF ST-ERRO NOT = "00"
+               MOVE "*** ERRO NA GRAVACAO DA AUDITORIA ***" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-AUDIT-FIM.
+           EXIT.
+      *--------------------[ ROTINA DE MENSAGEM ]--------------------
+       ROT-MENS.
+           MOVE ZEROS TO COUNTER.
+       ROT-MENS1.
+           DISPLAY (23, 12) W-MSG.
+       ROT-MENS2.
+           ADD 1 TO COUNTER
+           IF COUNTER < 1500
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO W-MSG
+              DISPLAY (23, 12) W-MSG.
+       ROT-MENS-FIM.
+           EXIT.
+
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
            STOP RUN.
\ No newline at end of file
