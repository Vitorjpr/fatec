@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.               SMP011.
+       AUTHOR.                   VITOR JOSE PAZ RODRIGUES.
+      *RA:                       1110481913003
+      ********************************************************
+      *      RECONCILIACAO DE REFERENCIAS ORFAS EM CADPACI    *
+      *            DATA CRIACAO : 09/08/2026                 *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS P-CODIGO
+              FILE STATUS  IS ST-ERRO
+              ALTERNATE RECORD KEY IS P-NOME
+                                          WITH DUPLICATES.
+
+           SELECT CADCEP ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS CODIGO
+              FILE STATUS  IS ST-ERRO
+              ALTERNATE RECORD KEY IS ENDERECO
+                                          WITH DUPLICATES.
+
+           SELECT CADCONV ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS CV-CODIGO
+              FILE STATUS  IS ST-ERRO
+              ALTERNATE RECORD KEY IS CV-NOME
+                                          WITH DUPLICATES.
+
+           SELECT CADPACIOR ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       COPY REGCEP.
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       COPY REGCONV.
+      *
+       FD CADPACIOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACIOR.DOC".
+       01 REGPACIOR    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-TOTAL-ORFA  PIC 9(06) VALUE ZEROS.
+      *
+       01  CABECALHO-0.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-1.
+           05  FILLER                 PIC X(057) VALUE
+           "- PROGRAMACAO PARA MAINFRAME      RECONCILIACAO DE REFERE".
+           05  FILLER                 PIC X(043) VALUE
+           "NCIAS ORFAS                               -".
+
+       01  CABECALHO-2.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-3.
+           05  FILLER                 PIC X(057) VALUE
+           "- CODIGO NOME                          REFERENCIA ORFA   ".
+           05  FILLER                 PIC X(043) VALUE
+           "                                          -".
+
+       01  DETALHE-DADOS.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  DET-CODIGO VALUE ZEROS PIC 9(004).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-NOME  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-TIPO  VALUE SPACES PIC X(008).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-VALOR VALUE ZEROS  PIC 9(008).
+           05  FILLER                 PIC X(017) VALUE
+           "                -".
+
+       01  LINHA-FINAL.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  LINHA-TOTAL.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  FILLER                 PIC X(031) VALUE
+           "TOTAL DE REFERENCIAS ORFAS  :  ".
+           05  LT-ORFA                PIC ZZZZZ9.
+           05  FILLER                 PIC X(030) VALUE
+           "                              ".
+           05  FILLER                 PIC X(030) VALUE
+           "                            -".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT011.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "               *** RECONCILIACAO DE REFE".
+           05  LINE 02  COLUMN 41
+               VALUE  "RENCIAS ORFAS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACA".
+           05  LINE 12  COLUMN 41
+               VALUE  "O (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+           MOVE ZEROS TO W-TOTAL-ORFA.
+           DISPLAY SMT011.
+
+       INC-OPC.
+           ACCEPT T-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* RELATORIO RECUSADO PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADPACI NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADCEP NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADPACI
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADPACI
+                   GO TO ROT-FIM.
+
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADCONV NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADPACI CADCEP
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADPACI CADCEP
+                   GO TO ROT-FIM.
+
+           OPEN OUTPUT CADPACIOR
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACIOR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADPACI CADCEP CADCONV
+                      GO TO ROT-FIM.
+
+           WRITE REGPACIOR FROM CABECALHO-0.
+           WRITE REGPACIOR FROM CABECALHO-1.
+           WRITE REGPACIOR FROM CABECALHO-2.
+           WRITE REGPACIOR FROM CABECALHO-3.
+      *
+       LER-PACI.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "10"
+                   GO TO ROT-TOTAIS
+               ELSE
+                   MOVE "ERRO NA LEITURA CADPACI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+      *--------------------[ CONFERIR P-CONVENIO ]----------------------
+       CHK-CONVENIO.
+           IF P-CONVENIO = ZEROS
+               GO TO CHK-CEP.
+           MOVE P-CONVENIO TO CV-CODIGO
+           READ CADCONV
+           IF ST-ERRO = "23"
+               MOVE P-CODIGO       TO DET-CODIGO
+               MOVE P-NOME         TO DET-NOME
+               MOVE "CONVENIO" TO DET-TIPO
+               MOVE P-CONVENIO     TO DET-VALOR
+               MOVE DETALHE-DADOS  TO REGPACIOR
+               PERFORM GRAVAR-ORFA THRU GRAVAR-ORFA-FIM.
+      *--------------------[ CONFERIR P-CEP ]------------------------
+       CHK-CEP.
+           IF P-CEP = ZEROS
+               GO TO LER-PACI.
+           MOVE P-CEP TO CODIGO
+           READ CADCEP
+           IF ST-ERRO = "23"
+               MOVE P-CODIGO       TO DET-CODIGO
+               MOVE P-NOME         TO DET-NOME
+               MOVE "CEP" TO DET-TIPO
+               MOVE P-CEP          TO DET-VALOR
+               MOVE DETALHE-DADOS  TO REGPACIOR
+               PERFORM GRAVAR-ORFA THRU GRAVAR-ORFA-FIM.
+           GO TO LER-PACI.
+      *
+       GRAVAR-ORFA.
+           WRITE REGPACIOR
+           IF ST-ERRO = "00" OR "02"
+               ADD 1 TO W-TOTAL-ORFA
+           ELSE
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPACIOR" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       GRAVAR-ORFA-FIM.
+           EXIT.
+      *
+       ROT-TOTAIS.
+           MOVE W-TOTAL-ORFA TO LT-ORFA.
+           WRITE REGPACIOR FROM LINHA-TOTAL.
+           WRITE REGPACIOR FROM LINHA-FINAL.
+           MOVE "*** RECONCILIACAO CONCLUIDA COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADPACI CADCEP CADCONV CADPACIOR.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
