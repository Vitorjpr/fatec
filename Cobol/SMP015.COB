@@ -0,0 +1,457 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.               SMP015.
+       AUTHOR.                   VITOR JOSE PAZ RODRIGUES.
+      *RA:                       1110481913003
+      ********************************************************
+      *          ENCAMINHAMENTO ENTRE ESPECIALIDADES         *
+      *            DATA CRIACAO : 09/08/2026                 *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS REF-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS REF-PCODIGO
+                                                      WITH DUPLICATES.
+
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                                      WITH DUPLICATES.
+
+                    SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS P-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS P-NOME
+                                                      WITH DUPLICATES.
+
+                    SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS ESP-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ESP-DESCRICAO
+                                                      WITH DUPLICATES.
+
+                    SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+                    SELECT SESSAO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADREF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADREF.DAT".
+       COPY REGREF.
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       COPY REGMED.
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01 REGESPEC.
+           03 ESP-CODIGO           PIC 9(02).
+           03 ESP-DESCRICAO        PIC X(20).
+      *
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       COPY REGAUDIT.
+      *
+       FD SESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SESSAO.DAT".
+       COPY REGSESSAO.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 COUNTER                PIC 9(06) VALUE ZEROS.
+       01 W-MSG                  PIC X(50) VALUE SPACES.
+       01 W-LIMPA                PIC X(50) VALUE SPACES.
+       01 W-SEL                  PIC X(01) VALUE SPACES.
+       01 W-OPCAO                PIC X(01) VALUE SPACES.
+       01 ST-ERRO                PIC X(02) VALUE "00".
+       01 W-ACT                  PIC 9(02) VALUE ZEROS.
+       01 TXESPEC                PIC X(20) VALUE SPACES.
+       01 TXSTATUS                PIC X(15) VALUE SPACES.
+       01 WK-DATA                 PIC 9(08) VALUE ZEROS.
+       01 WK-MAXSEQ               PIC 9(04) VALUE ZEROS.
+       01 W-OPERADOR             PIC X(08) VALUE SPACES.
+       01 W-AUD-ACAO             PIC X(10) VALUE SPACES.
+       01 MENSAGEM.
+            03 MENSAGEM1         PIC X(30) VALUE SPACES.
+            03 CODIGO-MSG        PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT015.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                         *** ENCAMINHAM".
+           05  LINE 03  COLUMN 41
+               VALUE  "ENTO DE ESPECIALIDADE ***".
+
+           05  LINE 06  COLUMN 01
+               VALUE  "     DATA ENCAMINHAMENTO :".
+
+           05  LINE 08  COLUMN 01
+               VALUE  "     CODIGO PACIENTE     :".
+
+           05  LINE 08  COLUMN 34
+               VALUE  "NOME: ".
+
+           05  LINE 10  COLUMN 01
+               VALUE  "     CRM MEDICO ORIGEM   :".
+
+           05  LINE 10  COLUMN 34
+               VALUE  "NOME: ".
+
+           05  LINE 12  COLUMN 01
+               VALUE  "     ESPECIALIDADE DEST. :".
+
+           05  LINE 12  COLUMN 34
+               VALUE  "NOME: ".
+
+           05  LINE 14  COLUMN 01
+               VALUE  "     MOTIVO               :".
+
+           05  LINE 16  COLUMN 01
+               VALUE  "     STATUS               :".
+
+           05  TAGDATA
+               LINE 06  COLUMN 28  PIC 9(08)
+               USING  REF-DATA
+               HIGHLIGHT.
+
+           05  TAGPCODIGO
+               LINE 08  COLUMN 28  PIC 9(04)
+               USING  REF-PCODIGO
+               HIGHLIGHT.
+
+           05  TAGNOMEPAC
+               LINE 08  COLUMN 40  PIC X(30)
+               USING  P-NOME
+               HIGHLIGHT.
+
+           05  TAGCRM
+               LINE 10  COLUMN 28  PIC 9(06)
+               USING  REF-CRM
+               HIGHLIGHT.
+
+           05  TAGCRMUF
+               LINE 10  COLUMN 35  PIC X(02)
+               USING  REF-CRM-UF
+               HIGHLIGHT.
+
+           05  TAGNOMEMED
+               LINE 10  COLUMN 40  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+
+           05  TAGESPEC
+               LINE 12  COLUMN 28  PIC 9(02)
+               USING  REF-ESPEC-DESTINO
+               HIGHLIGHT.
+
+           05  TAGTXESPEC
+               LINE 12  COLUMN 40  PIC X(20)
+               USING  TXESPEC
+               HIGHLIGHT.
+
+           05  TAGMOTIVO
+               LINE 14  COLUMN 28  PIC X(40)
+               USING  REF-MOTIVO
+               HIGHLIGHT.
+
+           05  TAGSTATUS
+               LINE 16  COLUMN 28  PIC X(01)
+               USING  REF-STATUS
+               HIGHLIGHT.
+
+           05  TTXSTATUS
+               LINE 16  COLUMN 30  PIC X(15)
+               USING  TXSTATUS
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------
+       ABRIR-CADREF.
+           OPEN I-O CADREF
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADREF
+                   CLOSE CADREF
+                   GO TO ABRIR-CADREF
+               ELSE
+                   MOVE "ERRO NA ABERTURA ARQUIVO = " TO MENSAGEM1
+                   MOVE ST-ERRO TO CODIGO-MSG
+                   MOVE MENSAGEM  TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO ROT-FIM.
+
+       ABRIR-CADMED.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADMED NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       ABRIR-CADPACI.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADPACI NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       ABRIR-CADESPEC.
+           OPEN INPUT CADESPEC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADESPEC NAO ENCONTRADO *" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADESPEC" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *------------[ ROTINA DE ABERTURA ARQUIVO DE AUDITORIA ]----------
+       ABRIR-AUDIT.
+           MOVE "NAOLOGAD" TO W-OPERADOR
+           OPEN INPUT SESSAO
+           IF ST-ERRO = "00"
+               READ SESSAO
+               IF ST-ERRO = "00"
+                   MOVE SES-OPERADOR TO W-OPERADOR.
+           CLOSE SESSAO.
+
+           OPEN EXTEND CADAUDIT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADAUDIT
+                   CLOSE CADAUDIT
+                   OPEN EXTEND CADAUDIT.
+      *--------------------[ INICIALIAR VARIAVEIS ]-----------------
+       ROT-INIC.
+           MOVE ZEROS TO REF-SEQ REF-PCODIGO REF-CRM REF-ESPEC-DESTINO.
+           MOVE SPACES TO REF-CRM-UF REF-MOTIVO REF-STATUS TXSTATUS
+                           TXESPEC P-NOME NOME.
+           ACCEPT REF-DATA FROM DATE YYYYMMDD.
+      *--------------------[ VISUALIZAR TELA INICIAL ]-----------------
+       PASSO-0.
+           DISPLAY SMT015.
+      *--------------------[ DIGITAR CAMPOS  ]-----------------
+       PASSO-1.
+           ACCEPT TAGDATA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADREF CADMED CADPACI CADESPEC CADAUDIT
+                   GO TO ROT-FIM.
+           IF REF-DATA = ZEROS
+                MOVE "DATA DO ENCAMINHAMENTO INVALIDA" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-1.
+       PASSO-2.
+           ACCEPT TAGPCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-1.
+           IF REF-PCODIGO = ZEROS
+                MOVE "CODIGO DO PACIENTE NAO INFORMADO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-2.
+       PASSO-2-A.
+           MOVE REF-PCODIGO TO P-CODIGO.
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               MOVE "*** PACIENTE NAO ENCONTRADO ***" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS2
+               GO TO PASSO-2
+           ELSE
+               MOVE P-NOME TO TAGNOMEPAC
+               DISPLAY SMT015.
+       PASSO-3.
+           ACCEPT TAGCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-2.
+           IF REF-CRM = ZEROS
+                MOVE "CRM DO MEDICO NAO INFORMADO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-3.
+       PASSO-3-A.
+           ACCEPT TAGCRMUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-3.
+           IF REF-CRM-UF = SPACES
+                MOVE "UF DO CRM NAO PODE FICAR EM BRANCO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-3-A.
+       PASSO-3-B.
+           MOVE REF-CRM    TO CRM.
+           MOVE REF-CRM-UF TO CRM-UF.
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+               MOVE "*** MEDICO NAO ENCONTRADO ***" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS2
+               GO TO PASSO-3
+           ELSE
+               MOVE NOME TO TAGNOMEMED
+               DISPLAY SMT015.
+       PASSO-4.
+           ACCEPT TAGESPEC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-3-A.
+           IF REF-ESPEC-DESTINO = ZEROS
+                MOVE "ESPECIALIDADE DE DESTINO NAO INFORMADA" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-4.
+       PASSO-4-A.
+           MOVE REF-ESPEC-DESTINO TO ESP-CODIGO.
+           READ CADESPEC
+           IF ST-ERRO NOT = "00"
+               MOVE "*** ESPECIALIDADE NAO EXISTE ***" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS2
+               GO TO PASSO-4
+           ELSE
+               MOVE ESP-DESCRICAO TO TAGTXESPEC
+               DISPLAY SMT015.
+       PASSO-5.
+           ACCEPT TAGMOTIVO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-4.
+           IF REF-MOTIVO = SPACES
+                MOVE "MOTIVO DO ENCAMINHAMENTO NAO PODE FICAR EM BRANCO"
+                                                               TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-5.
+      *--------------------[ GERAR PROXIMA SEQUENCIA DO DIA ]------------
+       ACHAR-SEQ.
+           MOVE REF-DATA TO WK-DATA.
+           MOVE ZEROS    TO WK-MAXSEQ.
+           MOVE ZEROS    TO REF-SEQ.
+           START CADREF KEY IS NOT LESS REF-CHAVE
+               INVALID KEY GO TO ACHAR-SEQ-FIM.
+       ACHAR-SEQ-LER.
+           READ CADREF NEXT
+           IF ST-ERRO NOT = "00"
+               GO TO ACHAR-SEQ-FIM.
+           IF REF-DATA NOT = WK-DATA
+               GO TO ACHAR-SEQ-FIM.
+           IF REF-SEQ > WK-MAXSEQ
+               MOVE REF-SEQ TO WK-MAXSEQ.
+           GO TO ACHAR-SEQ-LER.
+       ACHAR-SEQ-FIM.
+           MOVE WK-DATA TO REF-DATA.
+           ADD 1 TO WK-MAXSEQ GIVING REF-SEQ.
+           MOVE "AGUARDANDO" TO TXSTATUS.
+           MOVE "A" TO REF-STATUS.
+           DISPLAY SMT015.
+       PASSO-6.
+           MOVE "S" TO W-OPCAO.
+
+       VALID-OPCAO.
+           DISPLAY (23, 40) "GRAVAR (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO PASSO-5.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO RECUSADO PELO USUARIO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO VALID-OPCAO.
+       GRAVAR-REGISTRO.
+           WRITE REGREF
+           IF ST-ERRO = "00" OR "02"
+               MOVE "ENCAMINHA" TO W-AUD-ACAO
+               PERFORM GRAVAR-AUDIT THRU GRAVAR-AUDIT-FIM
+               MOVE "** ENCAMINHAMENTO GRAVADO COM SUCESSO **" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-INIC.
+           IF ST-ERRO = "22"
+               MOVE "*** ENCAMINHAMENTO JA EXISTENTE ***" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-INIC
+           ELSE
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADREF" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *--------------------[ ROTINA DE AUDITORIA ]--------------------
+       GRAVAR-AUDIT.
+           MOVE W-OPERADOR    TO AUD-OPERADOR.
+           MOVE "SMP015"      TO AUD-PROGRAMA.
+           MOVE REF-CHAVE     TO AUD-CHAVE.
+           MOVE W-AUD-ACAO    TO AUD-ACAO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           WRITE REGAUDIT
+           IF ST-ERRO NOT = "00"
+               MOVE "*** ERRO NA GRAVACAO DA AUDITORIA ***" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-AUDIT-FIM.
+           EXIT.
+      *--------------------[ ROTINA DE MENSAGEM ]--------------------
+       ROT-MENS.
+           MOVE ZEROS TO COUNTER.
+       ROT-MENS1.
+           DISPLAY (23, 12) W-MSG.
+       ROT-MENS2.
+           ADD 1 TO COUNTER
+           IF COUNTER < 1500
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO W-MSG
+              DISPLAY (23, 12) W-MSG.
+       ROT-MENS-FIM.
+           EXIT.
+
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
