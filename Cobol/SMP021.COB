@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP021.
+      ****************************************
+      *   RELATORIO DE DISTRIBUICAO GEOGRAFICA*
+      *   DA BASE DE PACIENTES                *
+      ****************************************
+      *-----------------------------------------------------------------
+      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
+      * RA:      1110481913003
+      * MATERIA: PROGRAMACAO PARA MAINFRAME
+      * TURMA:   SABADO DE MANHA
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS P-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS P-NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADCEP ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CODIGO
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADPACGE ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       COPY REGCEP.
+      *
+       FD CADPACGE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACGE.DOC".
+       01 REGPACGE    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-TOTAL-PAC PIC 9(06) VALUE ZEROS.
+       77 W-IND      PIC 9(03) VALUE ZEROS.
+      *
+       01 TAB-GEO.
+           03 TB-ITEM OCCURS 300 TIMES.
+               05 TB-CIDADE        PIC X(20).
+               05 TB-ESTADO        PIC X(02).
+               05 TB-QTDE          PIC 9(05).
+      *
+       01  CABECALHO-0.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-1.
+           05  FILLER                 PIC X(057) VALUE
+           "- PROGRAMACAO PARA MAINFRAME   RELATORIO DE DISTRIBUICAO ".
+           05  FILLER                 PIC X(043) VALUE
+           "GEOGRAFICA DA BASE DE PACIENTES           -".
+
+       01  CABECALHO-2.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-3.
+           05  FILLER                 PIC X(057) VALUE
+           "- CIDADE                  UF                  QUANTIDADE".
+           05  FILLER                 PIC X(043) VALUE
+           " DE PACIENTES                             -".
+
+       01  DETALHE-DADOS.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  DET-CIDADE  VALUE SPACES PIC X(020).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-ESTADO  VALUE SPACES PIC X(002).
+           05  FILLER                 PIC X(028) VALUE
+           "                            ".
+           05  DET-QTDE    VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(042) VALUE
+           "       PACIENTE(S)                       -".
+
+       01  LINHA-FINAL.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT021.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "        *** GERANDO RELATORIO DE DISTRIBUICA".
+           05  LINE 02  COLUMN 46
+               VALUE  "O GEOGRAFICA ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACA".
+           05  LINE 12  COLUMN 41
+               VALUE  "O (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+           MOVE ZEROS TO W-TOTAL-PAC.
+           PERFORM ZERA-TAB THRU ZERA-TAB-FIM.
+
+           DISPLAY SMT021.
+
+       INC-OPC.
+           ACCEPT T-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* RELATORIO RECUSADO PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADPACI NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *
+           OPEN OUTPUT CADPACGE
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACGE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-PACI.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "10"
+                   GO TO IMP-001
+               ELSE
+                   MOVE "ERRO NA LEITURA CADPACI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE P-CEP TO CODIGO.
+           READ CADCEP
+           IF ST-ERRO NOT = "00"
+               GO TO LER-PACI.
+
+           ADD 1 TO W-TOTAL-PAC.
+           PERFORM TAB-PROCURA THRU TAB-PROCURA-FIM.
+           GO TO LER-PACI.
+      *--------------------[ BUSCA/ACUMULA NA TABELA GEOGRAFICA ]--------
+       TAB-PROCURA.
+           MOVE ZEROS TO W-IND.
+       TAB-PROCURA-L1.
+           ADD 1 TO W-IND
+           IF W-IND > 300
+               MOVE "*** LIMITE DE LOCALIDADES EXCEDIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO TAB-PROCURA-FIM.
+
+           IF TB-QTDE (W-IND) = ZEROS
+               MOVE CIDADE TO TB-CIDADE (W-IND)
+               MOVE ESTADO TO TB-ESTADO (W-IND)
+               ADD 1 TO TB-QTDE (W-IND)
+               GO TO TAB-PROCURA-FIM.
+
+           IF TB-CIDADE (W-IND) = CIDADE AND TB-ESTADO (W-IND) = ESTADO
+               ADD 1 TO TB-QTDE (W-IND)
+               GO TO TAB-PROCURA-FIM.
+
+           GO TO TAB-PROCURA-L1.
+       TAB-PROCURA-FIM.
+           EXIT.
+      *--------------------[ ZERA A TABELA GEOGRAFICA ]------------------
+       ZERA-TAB.
+           MOVE ZEROS TO W-IND.
+       ZERA-TAB-L1.
+           ADD 1 TO W-IND
+           IF W-IND > 300
+               GO TO ZERA-TAB-FIM.
+           MOVE SPACES TO TB-CIDADE (W-IND) TB-ESTADO (W-IND).
+           MOVE ZEROS  TO TB-QTDE   (W-IND).
+           GO TO ZERA-TAB-L1.
+       ZERA-TAB-FIM.
+           EXIT.
+      *--------------------[ IMPRESSAO DO RELATORIO ]--------------------
+       IMP-001.
+           WRITE REGPACGE FROM CABECALHO-0.
+           WRITE REGPACGE FROM CABECALHO-1.
+           WRITE REGPACGE FROM CABECALHO-2.
+           WRITE REGPACGE FROM CABECALHO-3.
+           MOVE ZEROS TO W-IND.
+       IMP-LOOP.
+           ADD 1 TO W-IND
+           IF W-IND > 300
+               GO TO IMP-FIM.
+           IF TB-QTDE (W-IND) = ZEROS
+               GO TO IMP-LOOP.
+
+           MOVE TB-CIDADE (W-IND) TO DET-CIDADE.
+           MOVE TB-ESTADO (W-IND) TO DET-ESTADO.
+           MOVE TB-QTDE   (W-IND) TO DET-QTDE.
+           MOVE DETALHE-DADOS TO REGPACGE.
+           WRITE REGPACGE
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPACGE" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           GO TO IMP-LOOP.
+       IMP-FIM.
+           WRITE REGPACGE FROM LINHA-FINAL.
+           MOVE "*** RELATORIO GERADO COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADPACI CADCEP CADPACGE.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
