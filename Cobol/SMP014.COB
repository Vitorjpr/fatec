@@ -0,0 +1,419 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.               SMP014.
+       AUTHOR.                   VITOR JOSE PAZ RODRIGUES.
+      *RA:                       1110481913003
+      ********************************************************
+      *          FILA DE ESPERA DE ATENDIMENTO (WALK-IN)     *
+      *            DATA CRIACAO : 09/08/2026                 *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADFILA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FL-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+                    SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS P-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS P-NOME
+                                                      WITH DUPLICATES.
+
+                    SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+                    SELECT SESSAO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFILA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFILA.DAT".
+       COPY REGFILA.
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       COPY REGAUDIT.
+      *
+       FD SESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SESSAO.DAT".
+       COPY REGSESSAO.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 COUNTER                PIC 9(06) VALUE ZEROS.
+       01 W-MSG                  PIC X(50) VALUE SPACES.
+       01 W-LIMPA                PIC X(50) VALUE SPACES.
+       01 W-SEL                  PIC X(01) VALUE SPACES.
+       01 W-OPCAO                PIC X(01) VALUE SPACES.
+       01 ST-ERRO                PIC X(02) VALUE "00".
+       01 W-ACT                  PIC 9(02) VALUE ZEROS.
+       01 TXSTATUS                PIC X(15) VALUE SPACES.
+       01 WK-DATA                 PIC 9(08) VALUE ZEROS.
+       01 WK-MAXSENHA              PIC 9(04) VALUE ZEROS.
+       01 W-OPERADOR             PIC X(08) VALUE SPACES.
+       01 W-AUD-ACAO             PIC X(10) VALUE SPACES.
+       01 MENSAGEM.
+            03 MENSAGEM1         PIC X(30) VALUE SPACES.
+            03 CODIGO-MSG        PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT014.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                         *** FILA DE ESP".
+           05  LINE 03  COLUMN 41
+               VALUE  "ERA (WALK-IN) ***".
+
+           05  LINE 06  COLUMN 01
+               VALUE  "     DATA CHEGADA    :".
+
+           05  LINE 08  COLUMN 01
+               VALUE  "     SENHA           :".
+           05  LINE 08  COLUMN 30
+               VALUE  "( 0000 = NOVA SENHA )".
+
+           05  LINE 10  COLUMN 01
+               VALUE  "     CODIGO PACIENTE :".
+
+           05  LINE 10  COLUMN 30
+               VALUE  "NOME: ".
+
+           05  LINE 12  COLUMN 01
+               VALUE  "     HORA CHEGADA    :".
+
+           05  LINE 14  COLUMN 01
+               VALUE  "     STATUS          :".
+
+           05  TAGDATA
+               LINE 06  COLUMN 24  PIC 9(08)
+               USING  FL-DATA
+               HIGHLIGHT.
+
+           05  TAGSENHA
+               LINE 08  COLUMN 24  PIC 9(04)
+               USING  FL-SENHA
+               HIGHLIGHT.
+
+           05  TAGPCODIGO
+               LINE 10  COLUMN 24  PIC 9(04)
+               USING  FL-PCODIGO
+               HIGHLIGHT.
+
+           05  TAGNOMEPAC
+               LINE 10  COLUMN 37  PIC X(30)
+               USING  P-NOME
+               HIGHLIGHT.
+
+           05  TAGHORA
+               LINE 12  COLUMN 24  PIC 9(08)
+               USING  FL-HORA
+               HIGHLIGHT.
+
+           05  TAGSTATUS
+               LINE 14  COLUMN 24  PIC X(01)
+               USING  FL-STATUS
+               HIGHLIGHT.
+
+           05  TTXSTATUS
+               LINE 14  COLUMN 26  PIC X(15)
+               USING  TXSTATUS
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------
+       ABRIR-CADFILA.
+           OPEN I-O CADFILA
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADFILA
+                   CLOSE CADFILA
+                   GO TO ABRIR-CADFILA
+               ELSE
+                   MOVE "ERRO NA ABERTURA ARQUIVO = " TO MENSAGEM1
+                   MOVE ST-ERRO TO CODIGO-MSG
+                   MOVE MENSAGEM  TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO ROT-FIM.
+
+       ABRIR-CADPACI.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADPACI NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *------------[ ROTINA DE ABERTURA ARQUIVO DE AUDITORIA ]----------
+       ABRIR-AUDIT.
+           MOVE "NAOLOGAD" TO W-OPERADOR
+           OPEN INPUT SESSAO
+           IF ST-ERRO = "00"
+               READ SESSAO
+               IF ST-ERRO = "00"
+                   MOVE SES-OPERADOR TO W-OPERADOR.
+           CLOSE SESSAO.
+
+           OPEN EXTEND CADAUDIT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADAUDIT
+                   CLOSE CADAUDIT
+                   OPEN EXTEND CADAUDIT.
+      *--------------------[ INICIALIAR VARIAVEIS ]-----------------
+       ROT-INIC.
+           MOVE ZEROS TO FL-SENHA FL-PCODIGO FL-HORA.
+           MOVE SPACES TO FL-STATUS TXSTATUS P-NOME.
+           ACCEPT FL-DATA FROM DATE YYYYMMDD.
+      *--------------------[ VISUALIZAR TELA INICIAL ]-----------------
+       PASSO-0.
+           DISPLAY SMT014.
+      *--------------------[ DIGITAR CAMPO CHAVE  ]-----------------
+       PASSO-1.
+           ACCEPT TAGDATA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADFILA CADPACI CADAUDIT
+                   GO TO ROT-FIM.
+           IF FL-DATA = ZEROS
+                MOVE "DATA DE CHEGADA INVALIDA" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-1.
+       PASSO-2.
+           ACCEPT TAGSENHA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-1.
+      *--------------------[ LER CAMPO  CHAVE  ]-----------------
+       LER-ARQ.
+           READ CADFILA
+           IF ST-ERRO NOT = "23"
+               IF ST-ERRO = "00"
+                   PERFORM LER-NOME-PAC THRU LER-NOME-PAC-FIM
+                   PERFORM SET-TXSTATUS
+                   DISPLAY SMT014
+                   MOVE "*** SENHA JA CADASTRADA NA FILA ***" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO ACE-001
+               ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO CADFILA"   TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO ROT-FIM
+           ELSE
+               IF FL-SENHA NOT = ZEROS
+                   MOVE "*** SENHA NAO ENCONTRADA NA FILA ***" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO PASSO-2
+               ELSE
+                   MOVE "*** NOVA SENHA SERA GERADA AUTOMATICAMENTE ***"
+                                                               TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2.
+
+       LER-NOME-PAC.
+           MOVE FL-PCODIGO TO P-CODIGO.
+           READ CADPACI
+           IF ST-ERRO = "00"
+               MOVE P-NOME TO TAGNOMEPAC
+           ELSE
+               MOVE SPACES TO TAGNOMEPAC.
+       LER-NOME-PAC-FIM.
+           EXIT.
+       PASSO-3.
+           ACCEPT TAGPCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-2.
+           IF FL-PCODIGO = ZEROS
+                MOVE "CODIGO DO PACIENTE NAO INFORMADO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-3.
+       PASSO-3-A.
+           MOVE FL-PCODIGO TO P-CODIGO.
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** PACIENTE NAO ENCONTRADO ***" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PASSO-3
+               ELSE
+                   MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                IF P-STATUS = "I"
+                    MOVE "*** PACIENTE INATIVO ***" TO W-MSG
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO PASSO-3
+                ELSE
+                    DISPLAY SMT014.
+      *--------------------[ GERAR PROXIMA SENHA DO DIA ]---------------
+       ACHAR-SENHA.
+           MOVE FL-DATA  TO WK-DATA.
+           MOVE ZEROS    TO WK-MAXSENHA.
+           MOVE ZEROS    TO FL-SENHA.
+           START CADFILA KEY IS NOT LESS FL-CHAVE
+               INVALID KEY GO TO ACHAR-SENHA-FIM.
+       ACHAR-SENHA-LER.
+           READ CADFILA NEXT
+           IF ST-ERRO NOT = "00"
+               GO TO ACHAR-SENHA-FIM.
+           IF FL-DATA NOT = WK-DATA
+               GO TO ACHAR-SENHA-FIM.
+           IF FL-SENHA > WK-MAXSENHA
+               MOVE FL-SENHA TO WK-MAXSENHA.
+           GO TO ACHAR-SENHA-LER.
+       ACHAR-SENHA-FIM.
+           MOVE WK-DATA TO FL-DATA.
+           ADD 1 TO WK-MAXSENHA GIVING FL-SENHA.
+           MOVE "AGUARDANDO" TO TXSTATUS.
+           MOVE "A" TO FL-STATUS.
+           ACCEPT FL-HORA FROM TIME.
+           DISPLAY SMT014.
+       PASSO-4.
+           MOVE "S" TO W-OPCAO.
+
+       VALID-OPCAO.
+           DISPLAY (23, 40) "GRAVAR (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO PASSO-3.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO RECUSADO PELO USUARIO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO VALID-OPCAO.
+       GRAVAR-REGISTRO.
+           WRITE REGFILA
+           IF ST-ERRO = "00" OR "02"
+               MOVE "CHECK-IN" TO W-AUD-ACAO
+               PERFORM GRAVAR-AUDIT THRU GRAVAR-AUDIT-FIM
+               MOVE "** SENHA EMITIDA COM SUCESSO **" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-INIC.
+           IF ST-ERRO = "22"
+               MOVE "*** SENHA JA EXISTENTE ***       " TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-INIC
+           ELSE
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADFILA" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *--------------------[ FIM DA ROTINA DE INCLUSAO ]--------------------
+      *
+      *****************************************
+      * ROTINA DE CHAMADA/CANCELAMENTO DE SENHA *
+      *****************************************
+      *
+       ACE-001.
+           DISPLAY (23, 13)
+                "C=CHAMAR PACIENTE    X=CANCELAR SENHA"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "C" AND W-OPCAO NOT = "X" GO TO ACE-001.
+           MOVE SPACES TO W-MSG
+           DISPLAY (23, 12) W-MSG
+           IF W-OPCAO = "C"
+               MOVE "CHAMADA"      TO W-AUD-ACAO
+               MOVE "C"            TO FL-STATUS
+           ELSE
+               MOVE "CANCELAMENTO" TO W-AUD-ACAO
+               MOVE "X"            TO FL-STATUS.
+           GO TO ALT-OPC.
+
+       ALT-OPC.
+           DISPLAY (23, 40) "CONFIRMA (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "* OPERACAO NAO CONFIRMADA *" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGFILA
+           IF ST-ERRO = "00" OR "02"
+              PERFORM GRAVAR-AUDIT THRU GRAVAR-AUDIT-FIM
+              MOVE "*** SENHA ATUALIZADA ***         " TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO CADFILA" TO W-MSG
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *--------------------[ TEXTO DO STATUS ]--------------------
+       SET-TXSTATUS.
+           IF FL-STATUS = "A"
+               MOVE "AGUARDANDO" TO TXSTATUS
+           ELSE
+               IF FL-STATUS = "C"
+                   MOVE "CHAMADO" TO TXSTATUS
+               ELSE
+                   IF FL-STATUS = "X"
+                       MOVE "CANCELADO" TO TXSTATUS
+                   ELSE
+                       MOVE SPACES TO TXSTATUS.
+      *--------------------[ ROTINA DE AUDITORIA ]--------------------
+       GRAVAR-AUDIT.
+           MOVE W-OPERADOR    TO AUD-OPERADOR.
+           MOVE "SMP014"      TO AUD-PROGRAMA.
+           MOVE FL-CHAVE      TO AUD-CHAVE.
+           MOVE W-AUD-ACAO    TO AUD-ACAO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           WRITE REGAUDIT
+           IF ST-ERRO NOT = "00"
+               MOVE "*** ERRO NA GRAVACAO DA AUDITORIA ***" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-AUDIT-FIM.
+           EXIT.
+      *--------------------[ ROTINA DE MENSAGEM ]--------------------
+       ROT-MENS.
+           MOVE ZEROS TO COUNTER.
+       ROT-MENS1.
+           DISPLAY (23, 12) W-MSG.
+       ROT-MENS2.
+           ADD 1 TO COUNTER
+           IF COUNTER < 1500
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO W-MSG
+              DISPLAY (23, 12) W-MSG.
+       ROT-MENS-FIM.
+           EXIT.
+
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
