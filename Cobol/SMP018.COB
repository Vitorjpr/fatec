@@ -0,0 +1,403 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP018.
+      ****************************************
+      *   RELATORIO MENSAL DE SURTOS POR     *
+      *   BAIRRO (DIAGNOSTICOS POR CID)      *
+      ****************************************
+      *-----------------------------------------------------------------
+      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
+      * RA:      1110481913003
+      * MATERIA: PROGRAMACAO PARA MAINFRAME
+      * TURMA:   SABADO DE MANHA
+      *-----------------------------------------------------------------
+      * TOTALIZA, PARA O MES/ANO INFORMADO, A QUANTIDADE DE
+      * DIAGNOSTICOS (CADDIAG) REGISTRADOS POR BAIRRO (CADCEP, VIA O
+      * CEP DO PACIENTE) E POR CID (CADCID), PERMITINDO IDENTIFICAR
+      * CONCENTRACOES (SURTOS) DE UMA MESMA DOENCA EM UM MESMO BAIRRO.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADDIAG ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS DG-CHAVE
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADPACI ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS P-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS P-NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADCID ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CID-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS DENOMINACAO
+                                     WITH DUPLICATES.
+
+           SELECT CADCEP ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CEP-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS ENDERECO
+                                     WITH DUPLICATES.
+
+           SELECT CADSURTO ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADDIAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDIAG.DAT".
+       01 REGDIAG.
+           03 DG-CHAVE.
+               05 DG-PCODIGO        PIC 9(04).
+               05 DG-CID            PIC 9(04).
+               05 DG-DATA.
+                   07 DG-ANO        PIC 9(04).
+                   07 DG-MES        PIC 9(02).
+                   07 DG-DIA        PIC 9(02).
+           03 DG-DIASAFAST          PIC 9(03).
+      *
+       FD CADPACI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       COPY REGCID REPLACING CODIGO BY CID-CODIGO.
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       COPY REGCEP REPLACING CODIGO BY CEP-CODIGO.
+      *
+       FD CADSURTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSURTO.DOC".
+       01 REGSURTO    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 W-COMPETENCIA.
+           03 W-COMP-ANO         PIC 9(04).
+           03 W-COMP-MES         PIC 9(02).
+       01 W-TOTAL-LIDOS          PIC 9(06) VALUE ZEROS.
+       01 TB-IND                 PIC 9(03) VALUE ZEROS.
+       01 TB-TOTAL               PIC 9(03) VALUE ZEROS.
+       01 TB-ACHOU               PIC X(01) VALUE SPACES.
+       01 TAB-SURTO.
+           03 TB-ITEM OCCURS 300 TIMES.
+               05 TB-BAIRRO       PIC X(20).
+               05 TB-CID          PIC 9(04).
+               05 TB-DENOM        PIC X(30).
+               05 TB-QTDE         PIC 9(05).
+      *
+       01  CABECALHO-0.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-1.
+           05  FILLER                 PIC X(057) VALUE
+           "- PROGRAMACAO PARA MAINFRAME      RELATORIO DE SURTOS POR".
+           05  FILLER                 PIC X(043) VALUE
+           " BAIRRO                                   -".
+
+       01  CABECALHO-2.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-3.
+           05  FILLER                 PIC X(015) VALUE
+           "- COMPETENCIA: ".
+           05  CAB-COMPMES            PIC 99.
+           05  FILLER                 PIC X(001) VALUE "/".
+           05  CAB-COMPANO            PIC 9999.
+           05  FILLER                 PIC X(039) VALUE
+           "                                       ".
+           05  FILLER                 PIC X(039) VALUE
+           "                                     -".
+
+       01  CABECALHO-4.
+           05  FILLER                 PIC X(057) VALUE
+           "- BAIRRO               CID  DENOMINACAO               QTD".
+           05  FILLER                 PIC X(043) VALUE
+           "E DE CASOS                                -".
+
+       01  DETALHE-DADOS.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  DET-BAIRRO  VALUE SPACES PIC X(020).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-CID  VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-DENOM  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(002) VALUE
+           "  ".
+           05  DET-QTDE  VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(035) VALUE
+           "       CASO(S)                    -".
+
+       01  LINHA-FINAL.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT018.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "            *** RELATORIO DE SURTOS POR".
+           05  LINE 02  COLUMN 41
+               VALUE  " BAIRRO ***".
+           05  LINE 08  COLUMN 01
+               VALUE  "                    MES DA COMPETENCIA  :".
+           05  LINE 10  COLUMN 01
+               VALUE  "                    ANO DA COMPETENCIA  :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACA".
+           05  LINE 12  COLUMN 41
+               VALUE  "O (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-COMPMES
+               LINE 08  COLUMN 44  PIC 9(02)
+               USING  W-COMP-MES
+               HIGHLIGHT.
+           05  T-COMPANO
+               LINE 10  COLUMN 44  PIC 9(04)
+               USING  W-COMP-ANO
+               HIGHLIGHT.
+           05  T-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+           MOVE ZEROS  TO W-COMP-MES W-COMP-ANO TB-TOTAL W-TOTAL-LIDOS.
+           DISPLAY SMT018.
+
+       INC-MES.
+           ACCEPT T-COMPMES
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+               GO TO ROT-FIM.
+           IF W-COMP-MES < 01 OR W-COMP-MES > 12
+               MOVE "MES INVALIDO. DIGITE NOVAMENTE" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-MES.
+
+       INC-ANO.
+           ACCEPT T-COMPANO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+               GO TO INC-MES.
+           IF W-COMP-ANO = ZEROS
+               MOVE "ANO INVALIDO. DIGITE NOVAMENTE" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-ANO.
+
+       INC-OPC.
+           ACCEPT T-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* RELATORIO RECUSADO PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADDIAG
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADDIAG NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADDIAG" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           OPEN OUTPUT CADSURTO
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADSURTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *--------------------[ ACUMULAR OCORRENCIAS DO MES ]--------------
+       LER-DIAG.
+           READ CADDIAG NEXT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "10"
+                   GO TO IMP-001
+               ELSE
+                   MOVE "ERRO NA LEITURA CADDIAG" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+      *--------------------[ SO INTERESSA A COMPETENCIA PEDIDA ]--------
+       CHK-COMPETENCIA.
+           IF DG-ANO NOT = W-COMP-ANO OR DG-MES NOT = W-COMP-MES
+               GO TO LER-DIAG.
+           ADD 1 TO W-TOTAL-LIDOS.
+      *
+       LER-PACI.
+           MOVE DG-PCODIGO TO P-CODIGO.
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               GO TO LER-DIAG.
+      *
+       LER-CEP.
+           MOVE P-CEP TO CEP-CODIGO.
+           READ CADCEP
+           IF ST-ERRO NOT = "00"
+               GO TO LER-DIAG.
+      *
+       LER-CID.
+           MOVE DG-CID TO CID-CODIGO.
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+               GO TO LER-DIAG.
+      *--------------------[ PROCURAR/ACUMULAR NA TABELA ]--------------
+       TAB-PROCURA.
+           MOVE "N" TO TB-ACHOU.
+           MOVE ZEROS TO TB-IND.
+       TAB-PROCURA-L1.
+           IF TB-IND >= TB-TOTAL
+               GO TO TAB-PROCURA-FIM.
+           ADD 1 TO TB-IND
+           IF TB-BAIRRO(TB-IND) = BAIRRO AND TB-CID(TB-IND) = CID-CODIGO
+               MOVE "S" TO TB-ACHOU
+               GO TO TAB-PROCURA-FIM.
+           GO TO TAB-PROCURA-L1.
+       TAB-PROCURA-FIM.
+           IF TB-ACHOU = "S"
+               ADD 1 TO TB-QTDE(TB-IND)
+               GO TO LER-DIAG.
+           IF TB-TOTAL >= 300
+               MOVE "*** LIMITE DE BAIRROS/CID EXCEDIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO LER-DIAG.
+           ADD 1 TO TB-TOTAL
+           MOVE BAIRRO       TO TB-BAIRRO(TB-TOTAL)
+           MOVE CID-CODIGO   TO TB-CID(TB-TOTAL)
+           MOVE DENOMINACAO  TO TB-DENOM(TB-TOTAL)
+           MOVE 1            TO TB-QTDE(TB-TOTAL)
+           GO TO LER-DIAG.
+      *--------------------[ IMPRIMIR RELATORIO ]------------------------
+       IMP-001.
+           WRITE REGSURTO FROM CABECALHO-0.
+           WRITE REGSURTO FROM CABECALHO-1.
+           WRITE REGSURTO FROM CABECALHO-2.
+           MOVE W-COMP-MES TO CAB-COMPMES.
+           MOVE W-COMP-ANO TO CAB-COMPANO.
+           WRITE REGSURTO FROM CABECALHO-3.
+           WRITE REGSURTO FROM CABECALHO-4.
+           MOVE ZEROS TO TB-IND.
+
+       IMP-LOOP.
+           IF TB-IND >= TB-TOTAL
+               GO TO IMP-FIM.
+           ADD 1 TO TB-IND.
+           MOVE TB-BAIRRO(TB-IND)  TO DET-BAIRRO.
+           MOVE TB-CID(TB-IND)     TO DET-CID.
+           MOVE TB-DENOM(TB-IND)   TO DET-DENOM.
+           MOVE TB-QTDE(TB-IND)    TO DET-QTDE.
+           MOVE DETALHE-DADOS      TO REGSURTO.
+           WRITE REGSURTO
+           IF ST-ERRO NOT = "00" AND "02"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADSURTO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           GO TO IMP-LOOP.
+
+       IMP-FIM.
+           WRITE REGSURTO FROM LINHA-FINAL.
+           MOVE "*** RELATORIO GERADO COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADDIAG CADPACI CADCID CADCEP CADSURTO.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
