@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP022.
+      ****************************************
+      *   RELATORIO DEMOGRAFICO DE MEDICOS    *
+      *   POR SEXO E FAIXA ETARIA             *
+      ****************************************
+      *-----------------------------------------------------------------
+      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
+      * RA:      1110481913003
+      * MATERIA: PROGRAMACAO PARA MAINFRAME
+      * TURMA:   SABADO DE MANHA
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CRM-CHAVE
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADMEDDE ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       COPY REGMED.
+      *
+       FD CADMEDDE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDDE.DOC".
+       01 REGMEDDE    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-TOTAL-MED PIC 9(06) VALUE ZEROS.
+       77 W-IDADE    PIC 9(03) VALUE ZEROS.
+       77 W-SX       PIC 9(01) VALUE ZEROS.
+       77 W-FX       PIC 9(01) VALUE ZEROS.
+       01 W-DATA-SISTEMA.
+           03 W-ANO-SISTEMA      PIC 9(04).
+           03 W-MES-SISTEMA      PIC 9(02).
+           03 W-DIA-SISTEMA      PIC 9(02).
+      *
+       01 TAB-FAIXA.
+           03 TB-DESCR OCCURS 5 TIMES PIC X(14).
+      *
+       01 TAB-DEMOG.
+           03 TB-SEXO OCCURS 2 TIMES.
+               05 TB-QTDE OCCURS 5 TIMES PIC 9(05).
+      *
+       01  CABECALHO-0.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-1.
+           05  FILLER                 PIC X(057) VALUE
+           "- PROGRAMACAO PARA MAINFRAME   RELATORIO DEMOGRAFICO DE M".
+           05  FILLER                 PIC X(043) VALUE
+           "EDICOS POR SEXO E FAIXA ETARIA            -".
+
+       01  CABECALHO-2.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-3.
+           05  FILLER                 PIC X(057) VALUE
+           "- SEXO       FAIXA ETARIA                    QUANTIDADE ".
+           05  FILLER                 PIC X(043) VALUE
+           "DE MEDICOS                                -".
+
+       01  DETALHE-DADOS.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  DET-SEXO    VALUE SPACES PIC X(009).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-FAIXA   VALUE SPACES PIC X(014).
+           05  FILLER                 PIC X(030) VALUE
+           "                              ".
+           05  DET-QTDE    VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(039) VALUE
+           "       MEDICO(S)                      -".
+
+       01  LINHA-FINAL.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT022.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "        *** GERANDO RELATORIO DEMOGRAFICO DE".
+           05  LINE 02  COLUMN 46
+               VALUE  " MEDICOS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACA".
+           05  LINE 12  COLUMN 41
+               VALUE  "O (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+           MOVE ZEROS TO W-TOTAL-MED.
+           PERFORM ZERA-TAB THRU ZERA-TAB-FIM.
+           MOVE "MENOR DE 30   " TO TB-DESCR (1).
+           MOVE "DE 30 A 39    " TO TB-DESCR (2).
+           MOVE "DE 40 A 49    " TO TB-DESCR (3).
+           MOVE "DE 50 A 59    " TO TB-DESCR (4).
+           MOVE "60 OU MAIS    " TO TB-DESCR (5).
+
+           ACCEPT W-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+           DISPLAY SMT022.
+
+       INC-OPC.
+           ACCEPT T-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* RELATORIO RECUSADO PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADMED NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADMEDDE
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADMEDDE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-MED.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "10"
+                   GO TO IMP-001
+               ELSE
+                   MOVE "ERRO NA LEITURA CADMED" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           IF SEXO NOT = "M" AND NOT = "F"
+               GO TO LER-MED.
+
+           COMPUTE W-IDADE = W-ANO-SISTEMA - ANO.
+
+           IF SEXO = "M"
+               MOVE 1 TO W-SX
+           ELSE
+               MOVE 2 TO W-SX.
+
+           EVALUATE TRUE
+               WHEN W-IDADE < 30
+                   MOVE 1 TO W-FX
+               WHEN W-IDADE < 40
+                   MOVE 2 TO W-FX
+               WHEN W-IDADE < 50
+                   MOVE 3 TO W-FX
+               WHEN W-IDADE < 60
+                   MOVE 4 TO W-FX
+               WHEN OTHER
+                   MOVE 5 TO W-FX
+           END-EVALUATE.
+
+           ADD 1 TO TB-QTDE (W-SX, W-FX).
+           ADD 1 TO W-TOTAL-MED.
+           GO TO LER-MED.
+      *--------------------[ ZERA A TABELA DEMOGRAFICA ]------------------
+       ZERA-TAB.
+           MOVE ZEROS TO TB-QTDE (1, 1) TB-QTDE (1, 2) TB-QTDE (1, 3)
+                         TB-QTDE (1, 4) TB-QTDE (1, 5) TB-QTDE (2, 1)
+                         TB-QTDE (2, 2) TB-QTDE (2, 3) TB-QTDE (2, 4)
+                         TB-QTDE (2, 5).
+       ZERA-TAB-FIM.
+           EXIT.
+      *--------------------[ IMPRESSAO DO RELATORIO ]--------------------
+       IMP-001.
+           WRITE REGMEDDE FROM CABECALHO-0.
+           WRITE REGMEDDE FROM CABECALHO-1.
+           WRITE REGMEDDE FROM CABECALHO-2.
+           WRITE REGMEDDE FROM CABECALHO-3.
+           MOVE 1 TO W-SX.
+       IMP-LOOP-SX.
+           IF W-SX > 2
+               GO TO IMP-FIM.
+           MOVE 1 TO W-FX.
+       IMP-LOOP-FX.
+           IF W-FX > 5
+               ADD 1 TO W-SX
+               GO TO IMP-LOOP-SX.
+
+           IF W-SX = 1
+               MOVE "MASCULINO" TO DET-SEXO
+           ELSE
+               MOVE "FEMININO " TO DET-SEXO.
+           MOVE TB-DESCR (W-FX)        TO DET-FAIXA.
+           MOVE TB-QTDE (W-SX, W-FX)   TO DET-QTDE.
+           MOVE DETALHE-DADOS TO REGMEDDE.
+           WRITE REGMEDDE
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMEDDE" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           ADD 1 TO W-FX.
+           GO TO IMP-LOOP-FX.
+       IMP-FIM.
+           WRITE REGMEDDE FROM LINHA-FINAL.
+           MOVE "*** RELATORIO GERADO COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADMED CADMEDDE.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
