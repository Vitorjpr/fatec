@@ -0,0 +1,25 @@
+      *-----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE PACIENTES (CADPACI.DAT)
+      *-----------------------------------------------------------------
+       01 REGPACI.
+           03 P-CODIGO               PIC 9(04).
+           03 P-NOME                 PIC X(30).
+           03 P-DATANASC.
+               05 P-DIA              PIC 99.
+               05 P-MES              PIC 99.
+               05 P-ANO              PIC 9(04).
+           03 P-SEXO                 PIC X(01).
+           03 P-GENERO               PIC X(01).
+           03 P-CONVENIO             PIC 9(04).
+           03 P-PLANO                PIC 9(02).
+           03 P-CEP                  PIC 9(08).
+           03 P-NUM-END              PIC 9(04).
+           03 P-COMPLEM              PIC X(10).
+           03 P-TELEFONE             PIC 9(11).
+           03 P-EMAIL                PIC X(30).
+           03 P-STATUS               PIC X(01).
+           03 P-UNIDADE              PIC 9(02).
+           03 P-FOTOREF              PIC X(20).
+           03 P-DTCADASTRO           PIC 9(08).
+           03 P-HRCADASTRO           PIC 9(08).
+           03 P-CPF                  PIC 9(11).
