@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE AGENDAMENTOS (CADAGEN.DAT)
+      *-----------------------------------------------------------------
+       01 REGAGEN.
+           03 AG-CHAVE.
+               05 AG-DATA.
+                   07 AG-ANO        PIC 9(04).
+                   07 AG-MES        PIC 9(02).
+                   07 AG-DIA        PIC 9(02).
+               05 AG-CRM            PIC 9(06).
+               05 AG-CRM-UF         PIC X(02).
+               05 AG-PCODIGO        PIC 9(04).
+           03 AG-HORA.
+               05 AG-HH             PIC 9(02).
+               05 AG-MM             PIC 9(02).
+           03 AG-CID                PIC 9(04).
+           03 AG-STATUS             PIC X(01).
+           03 AG-AUTORIZ            PIC X(10).
