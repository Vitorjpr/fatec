@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE CONVENIOS (CADCONV.DAT)
+      *-----------------------------------------------------------------
+       01 REGCONV.
+           03 CV-CODIGO              PIC 9(04).
+           03 CV-NOME                PIC X(30).
+           03 CV-PLANO               PIC 9(02).
+           03 CV-VALOR                PIC 9(06)V99.
+           03 CV-UNIDADE              PIC 9(02).
+           03 CV-AUTORIZ               PIC X(01).
+           03 CV-DTCADASTRO            PIC 9(08).
+           03 CV-HRCADASTRO            PIC 9(08).
