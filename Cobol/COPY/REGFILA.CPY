@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DA FILA DE ESPERA (CADFILA.DAT)
+      *-----------------------------------------------------------------
+       01 REGFILA.
+           03 FL-CHAVE.
+               05 FL-DATA           PIC 9(08).
+               05 FL-SENHA          PIC 9(04).
+           03 FL-PCODIGO            PIC 9(04).
+           03 FL-HORA               PIC 9(08).
+           03 FL-STATUS             PIC X(01).
