@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE AUDITORIA (CADAUDIT.DAT)
+      *-----------------------------------------------------------------
+       01 REGAUDIT.
+           03 AUD-OPERADOR         PIC X(08).
+           03 AUD-PROGRAMA         PIC X(08).
+           03 AUD-CHAVE            PIC X(15).
+           03 AUD-ACAO             PIC X(10).
+           03 AUD-DATA             PIC 9(08).
+           03 AUD-HORA             PIC 9(08).
