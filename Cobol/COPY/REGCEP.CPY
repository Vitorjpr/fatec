@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE CEP (CADCEP.DAT)
+      *-----------------------------------------------------------------
+       01 REGCEP.
+            03 CODIGO                PIC 9(08).
+            03 ENDERECO              PIC X(30).
+            03 BAIRRO                PIC X(20).
+            03 CIDADE                PIC X(20).
+            03 ESTADO                PIC X(02).
+            03 DT-CADASTRO           PIC 9(08).
+            03 HR-CADASTRO           PIC 9(08).
+            03 NUMERO-INICIAL        PIC 9(05).
+            03 NUMERO-FINAL          PIC 9(05).
