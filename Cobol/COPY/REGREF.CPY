@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE ENCAMINHAMENTOS (CADREF.DAT)
+      *-----------------------------------------------------------------
+       01 REGREF.
+           03 REF-CHAVE.
+               05 REF-DATA          PIC 9(08).
+               05 REF-SEQ           PIC 9(04).
+           03 REF-PCODIGO           PIC 9(04).
+           03 REF-CRM-ORIGEM.
+               05 REF-CRM           PIC 9(06).
+               05 REF-CRM-UF        PIC X(02).
+           03 REF-ESPEC-DESTINO     PIC 9(02).
+           03 REF-MOTIVO            PIC X(40).
+           03 REF-STATUS            PIC X(01).
