@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE CID (CADCID.DAT)
+      *-----------------------------------------------------------------
+       01 REGCID.
+           03 CODIGO               PIC 9(04).
+           03 DENOMINACAO          PIC X(30).
+           03 CID-COD-STD          PIC X(04).
+           03 DT-CADASTRO          PIC 9(08).
+           03 HR-CADASTRO          PIC 9(08).
