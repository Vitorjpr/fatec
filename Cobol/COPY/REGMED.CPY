@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE MEDICOS (CADMED.DAT)
+      *-----------------------------------------------------------------
+       01 REGMED.
+           03 CRM-CHAVE.
+               05 CRM           PIC 9(06).
+               05 CRM-UF        PIC X(02).
+           03 NOME              PIC X(30).
+           03 ESPEC             PIC 9(02).
+           03 SEXO              PIC X(01).
+           03 DATANASC.
+               05 DIA           PIC 99.
+               05 MES           PIC 99.
+               05 ANO           PIC 9(04).
+           03 EMAIL             PIC X(30).
+           03 TELEFONE          PIC 9(11).
+           03 CRM-VALIDADE.
+               05 CRV-ANO       PIC 9(04).
+               05 CRV-MES       PIC 9(02).
+               05 CRV-DIA       PIC 9(02).
+           03 UNIDADE           PIC 9(02).
+           03 DT-CADASTRO       PIC 9(08).
+           03 HR-CADASTRO       PIC 9(08).
