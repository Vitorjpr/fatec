@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE OPERADOR (CADOPER.DAT)
+      *-----------------------------------------------------------------
+       01 REGOPER.
+           03 OP-CODIGO            PIC X(08).
+           03 OP-NOME              PIC X(30).
+           03 OP-SENHA             PIC X(08).
+           03 OP-STATUS            PIC X(01).
+           03 OP-DTCADASTRO        PIC 9(08).
+           03 OP-HRCADASTRO        PIC 9(08).
