@@ -0,0 +1,5 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO OPERADOR LOGADO NA SESSAO CORRENTE (SESSAO.DAT)
+      *-----------------------------------------------------------------
+       01 REGSESSAO.
+           03 SES-OPERADOR         PIC X(08).
