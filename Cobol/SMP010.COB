@@ -0,0 +1,405 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.               SMP010.
+       AUTHOR.                   VITOR JOSE PAZ RODRIGUES.
+      *RA:                       1110481913003
+      ********************************************************
+      *          FATURAMENTO DE CONVENIOS POR AGENDA          *
+      *            DATA CRIACAO : 09/08/2026                 *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADAGEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AG-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+                    SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS P-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS P-NOME
+                                                      WITH DUPLICATES.
+
+                    SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CV-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CV-NOME
+                                                      WITH DUPLICATES.
+
+                    SELECT CADCONVFAT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAGEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGEN.DAT".
+       COPY REGAGEN.
+      *
+       FD CADPACI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       COPY REGCONV.
+      *
+       FD CADCONVFAT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONVFAT.DOC".
+       01 REGCONVFAT    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-CV-CODIGO   PIC 9(04) VALUE ZEROS.
+       77 W-PER-ANO     PIC 9(04) VALUE ZEROS.
+       77 W-PER-MES     PIC 9(02) VALUE ZEROS.
+       77 W-TOTAL-CONS  PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-VALOR PIC 9(08)V99 VALUE ZEROS.
+      *
+       01  CABECALHO-0.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-1.
+           05  FILLER                 PIC X(057) VALUE
+           "- PROGRAMACAO PARA MAINFRAME      FATURAMENTO DE CONVENIO".
+           05  FILLER                 PIC X(043) VALUE
+           "S                                         -".
+
+       01  CABECALHO-2.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-3.
+           05  FILLER                 PIC X(030) VALUE
+           "- CONVENIO :                 ".
+           05  CAB3-CODIGO            PIC 9(004).
+           05  FILLER                 PIC X(023) VALUE
+           "                       ".
+           05  FILLER                 PIC X(043) VALUE
+           "                                          -".
+
+       01  CABECALHO-4.
+           05  FILLER                 PIC X(030) VALUE
+           "- PERIODO  :                 ".
+           05  CAB4-MES               PIC 99.
+           05  FILLER                 PIC X(001) VALUE
+           "/".
+           05  CAB4-ANO               PIC 9(004).
+           05  FILLER                 PIC X(020) VALUE
+           "                    ".
+           05  FILLER                 PIC X(043) VALUE
+           "                                          -".
+
+       01  CABECALHO-5.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-6.
+           05  FILLER                 PIC X(057) VALUE
+           "- DATA       CRM    PACIENTE                    VALOR    ".
+           05  FILLER                 PIC X(043) VALUE
+           "                                          -".
+
+       01  DETALHE-DADOS.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  DET-DATA  VALUE ZEROS  PIC 9999.99.99.
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-CRM   VALUE ZEROS  PIC 9(006).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-NOME  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-VALOR VALUE ZEROS  PIC ZZZZZ9,99.
+           05  FILLER                 PIC X(032) VALUE
+           "                               -".
+
+       01  LINHA-FINAL.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  LINHA-TOTAL.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  FILLER                 PIC X(020) VALUE
+           "TOTAL DE CONSULTAS :".
+           05  LT-CONS                PIC ZZZZZ9.
+           05  FILLER                 PIC X(005) VALUE SPACES.
+           05  FILLER                 PIC X(013) VALUE
+           "TOTAL FATURA:".
+           05  LT-VALOR               PIC ZZZZZZ9,99.
+           05  FILLER                 PIC X(044) VALUE
+           "                                           -".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT010.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                       *** FATURAMENTO ".
+           05  LINE 02  COLUMN 41
+               VALUE  "DE CONVENIOS ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "     CODIGO DO CONVENIO :".
+           05  LINE 08  COLUMN 01
+               VALUE  "     PERIODO (MES/ANO)  :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACA".
+           05  LINE 12  COLUMN 41
+               VALUE  "O (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-CVCODIGO
+               LINE 06  COLUMN 27  PIC 9(04)
+               USING  W-CV-CODIGO
+               HIGHLIGHT.
+           05  T-PERMES
+               LINE 08  COLUMN 27  PIC 99
+               USING  W-PER-MES
+               HIGHLIGHT.
+           05  T-PERANO
+               LINE 08  COLUMN 30  PIC 9(04)
+               USING  W-PER-ANO
+               HIGHLIGHT.
+           05  T-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+           MOVE ZEROS TO W-CV-CODIGO W-PER-ANO W-PER-MES
+                         W-TOTAL-CONS W-TOTAL-VALOR.
+           DISPLAY SMT010.
+
+       INC-CV.
+           ACCEPT T-CVCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+               GO TO ROT-FIM.
+           IF W-CV-CODIGO = ZEROS
+               MOVE "*** CODIGO DO CONVENIO NAO INFORMADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-CV.
+
+       INC-CV-A.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADCONV NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+           MOVE W-CV-CODIGO TO CV-CODIGO
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** CONVENIO NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADCONV
+                   GO TO INC-CV
+               ELSE
+                   MOVE "ERRO NA LEITURA DO ARQUIVO CADCONV" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               CLOSE CADCONV.
+
+       INC-PER.
+           ACCEPT T-PERMES
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+               GO TO INC-CV.
+           IF W-PER-MES < 01 OR W-PER-MES > 12
+               MOVE "*** MES INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-PER.
+
+       INC-PER-A.
+           ACCEPT T-PERANO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+               GO TO INC-PER.
+           IF W-PER-ANO = ZEROS
+               MOVE "*** ANO INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-PER-A.
+
+       INC-OPC.
+           ACCEPT T-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* FATURAMENTO RECUSADO PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADAGEN
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADAGEN NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADAGEN" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADPACI NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADAGEN
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADAGEN
+                   GO TO ROT-FIM.
+
+           OPEN OUTPUT CADCONVFAT
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCONVFAT" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADAGEN CADPACI
+                      GO TO ROT-FIM.
+
+           WRITE REGCONVFAT FROM CABECALHO-0.
+           WRITE REGCONVFAT FROM CABECALHO-1.
+           WRITE REGCONVFAT FROM CABECALHO-2.
+           MOVE W-CV-CODIGO TO CAB3-CODIGO.
+           WRITE REGCONVFAT FROM CABECALHO-3.
+           MOVE W-PER-MES TO CAB4-MES.
+           MOVE W-PER-ANO TO CAB4-ANO.
+           WRITE REGCONVFAT FROM CABECALHO-4.
+           WRITE REGCONVFAT FROM CABECALHO-5.
+           WRITE REGCONVFAT FROM CABECALHO-6.
+      *
+       LER-AGEN.
+           READ CADAGEN NEXT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "10"
+                   GO TO ROT-TOTAIS
+               ELSE
+                   MOVE "ERRO NA LEITURA CADAGEN" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+      *--------------------[ SO INTERESSA O PERIODO PEDIDO ]------------
+       CHK-PERIODO.
+           IF AG-ANO NOT = W-PER-ANO OR AG-MES NOT = W-PER-MES
+               GO TO LER-AGEN.
+      *--------------------[ CONFIRMAR CONVENIO DO PACIENTE ]-----------
+       CHK-PACIENTE.
+           MOVE AG-PCODIGO TO P-CODIGO
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               GO TO LER-AGEN.
+           IF P-CONVENIO NOT = W-CV-CODIGO
+               GO TO LER-AGEN.
+           IF AG-STATUS = "C"
+               GO TO LER-AGEN.
+      *
+       INC-003.
+           MOVE AG-DATA       TO DET-DATA.
+           MOVE AG-CRM        TO DET-CRM.
+           MOVE P-NOME        TO DET-NOME.
+           MOVE CV-VALOR      TO DET-VALOR.
+           MOVE DETALHE-DADOS TO REGCONVFAT.
+           ADD 1 TO W-TOTAL-CONS.
+           ADD CV-VALOR TO W-TOTAL-VALOR.
+
+       INC-WR1.
+           WRITE REGCONVFAT
+           IF ST-ERRO = "00" OR "02"
+               GO TO LER-AGEN
+           ELSE
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCONVFAT"
+                                                TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *
+       ROT-TOTAIS.
+           MOVE W-TOTAL-CONS  TO LT-CONS.
+           MOVE W-TOTAL-VALOR TO LT-VALOR.
+           WRITE REGCONVFAT FROM LINHA-TOTAL.
+           WRITE REGCONVFAT FROM LINHA-FINAL.
+           MOVE "*** FATURAMENTO GERADO COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADAGEN CADPACI CADCONVFAT.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
