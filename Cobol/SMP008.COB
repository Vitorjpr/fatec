@@ -0,0 +1,384 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.               SMP008.
+       AUTHOR.                   VITOR JOSE PAZ RODRIGUES.
+      *RA:                       1110481913003
+      ********************************************************
+      *               HISTORICO DE DIAGNOSTICOS              *
+      *            DATA CRIACAO : 09/08/2026                 *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADDIAG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DG-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+                    SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS P-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS P-NOME
+                                                      WITH DUPLICATES.
+
+                    SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                                      WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADDIAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDIAG.DAT".
+       01 REGDIAG.
+           03 DG-CHAVE.
+               05 DG-PCODIGO        PIC 9(04).
+               05 DG-CID            PIC 9(04).
+               05 DG-DATA.
+                   07 DG-ANO        PIC 9(04).
+                   07 DG-MES        PIC 9(02).
+                   07 DG-DIA        PIC 9(02).
+           03 DG-DIASAFAST          PIC 9(03).
+      *
+       FD CADPACI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       COPY REGCID.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 COUNTER                PIC 9(06) VALUE ZEROS.
+       01 W-MSG                  PIC X(50) VALUE SPACES.
+       01 W-LIMPA                PIC X(50) VALUE SPACES.
+       01 W-SEL                  PIC X(01) VALUE SPACES.
+       01 W-OPCAO                PIC X(01) VALUE SPACES.
+       01 ST-ERRO                PIC X(02) VALUE "00".
+       01 W-ACT                  PIC 9(02) VALUE ZEROS.
+       01 MENSAGEM.
+            03 MENSAGEM1         PIC X(30) VALUE SPACES.
+            03 CODIGO-MSG        PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT008.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                         *** HISTORICO D".
+           05  LINE 03  COLUMN 41
+               VALUE  "E DIAGNOSTICOS ***".
+
+           05  LINE 06  COLUMN 01
+               VALUE  "     CODIGO PACIENTE :".
+
+           05  LINE 06  COLUMN 30
+               VALUE  "NOME: ".
+
+           05  LINE 08  COLUMN 01
+               VALUE  "     CID DIAGNOSTICO :".
+
+           05  LINE 08  COLUMN 30
+               VALUE  "DOENCA: ".
+
+           05  LINE 10  COLUMN 01
+               VALUE  "     DATA DIAGNOSTICO:".
+
+           05  LINE 12  COLUMN 01
+               VALUE  "     DIAS DE AFASTAMENTO:".
+
+           05  TDGPCODIGO
+               LINE 06  COLUMN 24  PIC 9(04)
+               USING  DG-PCODIGO
+               HIGHLIGHT.
+
+           05  TDGNOMEPAC
+               LINE 06  COLUMN 36  PIC X(30)
+               USING  P-NOME
+               HIGHLIGHT.
+
+           05  TDGCID
+               LINE 08  COLUMN 24  PIC 9(04)
+               USING  DG-CID
+               HIGHLIGHT.
+
+           05  TDGDENOM
+               LINE 08  COLUMN 38  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+
+           05  TDGDATA
+               LINE 10  COLUMN 24  PIC 9999.99.99
+               USING  DG-DATA
+               HIGHLIGHT.
+
+           05  TDGDIAS
+               LINE 12  COLUMN 27  PIC 9(03)
+               USING  DG-DIASAFAST
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------
+       ABRIR-CADDIAG.
+           OPEN I-O CADDIAG
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADDIAG
+                   CLOSE CADDIAG
+                   GO TO ABRIR-CADDIAG
+               ELSE
+                   MOVE "ERRO NA ABERTURA ARQUIVO = " TO MENSAGEM1
+                   MOVE ST-ERRO TO CODIGO-MSG
+                   MOVE MENSAGEM  TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO ROT-FIM.
+
+       ABRIR-CADPACI.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADPACI NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       ABRIR-CADCID.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCID NAO ENCONTRADO **" TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID " TO W-MSG
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *--------------------[ INICIALIAR VARIAVEIS ]-----------------
+       ROT-INIC.
+           MOVE 0 TO DG-PCODIGO DG-CID DG-ANO DG-MES DG-DIA
+                     DG-DIASAFAST P-CODIGO CODIGO.
+           MOVE SPACES TO P-NOME DENOMINACAO.
+      *--------------------[ VISUALIZAR TELA INICIAL ]-----------------
+       PASSO-0.
+           DISPLAY SMT008.
+      *--------------------[ DIGITAR CAMPO CHAVE  ]-----------------
+       PASSO-1.
+           ACCEPT TDGPCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADDIAG CADPACI CADCID
+                   GO TO ROT-FIM.
+           IF DG-PCODIGO = ZEROS
+                MOVE "CODIGO DO PACIENTE NAO INFORMADO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-1.
+       PASSO-1-A.
+           MOVE DG-PCODIGO TO P-CODIGO.
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** PACIENTE NAO ENCONTRADO ***" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PASSO-1
+               ELSE
+                   MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                DISPLAY SMT008.
+       PASSO-2.
+           ACCEPT TDGCID
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-1.
+           IF DG-CID = ZEROS
+                MOVE "CID NAO PODE FICAR EM BRANCO" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-2.
+       PASSO-2-A.
+           MOVE DG-CID TO CODIGO.
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** CID NAO ENCONTRADO ***" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PASSO-2
+               ELSE
+                   MOVE "ERRO NA LEITURA DO ARQUIVO CADCID" TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+                DISPLAY SMT008.
+      *--------------------[ DIGITAR DATA DO DIAGNOSTICO ]-----------------
+       PASSO-3.
+           ACCEPT TDGDATA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-2.
+           IF DG-DATA = ZEROS
+                MOVE "DATA DO DIAGNOSTICO INVALIDA" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-3
+           ELSE
+             IF DG-DIA < 01 OR DG-DIA > 31 OR DG-MES < 01 OR DG-MES > 12
+                MOVE "DATA DO DIAGNOSTICO INVALIDA" TO W-MSG
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO PASSO-3.
+      *--------------------[ LER CAMPO  CHAVE  ]-----------------
+       LER-ARQ.
+           READ CADDIAG
+           IF ST-ERRO NOT = "23"
+               IF ST-ERRO = "00"
+                   DISPLAY SMT008
+                   MOVE "*** DIAGNOSTICO JA CADASTRADO ***"  TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   MOVE "I" TO W-SEL
+                   GO TO ACE-001
+               ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO CADDIAG"   TO W-MSG
+                   PERFORM ROT-MENS THRU ROT-MENS2
+                   GO TO ROT-FIM
+           ELSE
+               MOVE "*** DIAGNOSTICO NAO CADASTRADO ***" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS2.
+       PASSO-3-A.
+           ACCEPT TDGDIAS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PASSO-3.
+
+           IF W-SEL = "A"
+               GO TO ALT-OPC.
+
+       VALID-OPCAO.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "GRAVAR (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO PASSO-3-A.
+           IF W-OPCAO = "N" OR W-OPCAO = "n"
+              MOVE "*** REGISTRO RECUSADO PELO USUARIO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO VALID-OPCAO.
+       GRAVAR-REGISTRO.
+           WRITE REGDIAG
+           IF ST-ERRO = "00" OR "02"
+               MOVE "** DIAGNOSTICO GRAVADO COM SUCESSO **" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-INIC.
+           IF ST-ERRO = "22"
+               MOVE "*** DIAGNOSTICO JA EXISTENTE ***" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-INIC
+           ELSE
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADDIAG" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *--------------------[ FIM DA ROTINA DE INCLUSAO ]--------------------
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+           DISPLAY (23, 13)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                              AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO W-MSG
+           DISPLAY (23, 12) W-MSG
+           IF W-OPCAO = "A"
+                  MOVE "A" TO W-SEL
+                  GO TO PASSO-3-A.
+           IF W-OPCAO  = "N"
+                    GO TO ROT-INIC.
+      *
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADDIAG RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** REGISTRO EXCLUIDO ***           " TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO W-MSG
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO PASSO-3-A.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "* INFORMACOES NAO ALTERADAS * " TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGDIAG
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***         " TO W-MSG
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-INIC.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO CADDIAG" TO W-MSG
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *--------------------[ ROTINA DE MENSAGEM ]--------------------
+       ROT-MENS.
+           MOVE ZEROS TO COUNTER.
+       ROT-MENS1.
+           DISPLAY (23, 12) W-MSG.
+       ROT-MENS2.
+           ADD 1 TO COUNTER
+           IF COUNTER < 1500
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO W-MSG
+              DISPLAY (23, 12) W-MSG.
+       ROT-MENS-FIM.
+           EXIT.
+
+       ROT-FIM.
+           CLOSE CADDIAG CADPACI CADCID.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
