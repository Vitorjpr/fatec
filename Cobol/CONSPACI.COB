@@ -1,366 +1,772 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONSPACI.
-      **************************************************
-      *               CONSULTA DE PACIENTES            *
-      **************************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                    DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *
-       SELECT CADPACI ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS P-CODIGO
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS P-NOME
-                                   WITH DUPLICATES.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-      *
-       FD CADPACI
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "CADPACI.DAT".
-       01 REGPACI.
-           03 P-CODIGO               PIC 9(04).
-           03 P-NOME                 PIC X(30).
-           03 P-DATANASC.
-               05 P-DIA              PIC 99.
-               05 P-MES              PIC 99.
-               05 P-ANO              PIC 9(04).
-           03 P-SEXO                 PIC X(01).
-           03 P-GENERO               PIC X(01).
-           03 P-CONVENIO             PIC 9(04).
-           03 P-PLANO                PIC 9(02).
-           03 P-CEP                  PIC 9(08).
-           03 P-NUM-END              PIC 9(04).
-           03 P-COMPLEM              PIC X(10).
-           03 P-TELEFONE             PIC 9(11).
-           03 P-EMAIL                PIC X(30).
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 W-SEL                  PIC 9(01) VALUE ZEROS.
-       01 W-CONT                 PIC 9(04) VALUE ZEROS.
-       01 W-OPCAO                PIC X(01) VALUE SPACES.
-       01 ST-ERRO                PIC X(02) VALUE "00".
-       01 W-ACT                  PIC 9(02) VALUE ZEROS.
-       01 MENS                   PIC X(50) VALUE SPACES.
-       01 LIMPA                  PIC X(55) VALUE SPACES.
-       01 SOLIC                  PIC X(20) VALUE SPACES.
-       01 CONLIN                 PIC 9(03) VALUE 001.
-       01 TXGENERO               PIC X(13) VALUE SPACES.
-       01 IND                    PIC 9(05) VALUE ZEROS.
-       01 TABPACI.
-          03 TBPACI              PIC 9(08) OCCURS 1000 TIMES.
-       01 NUMREG                 PIC 9(04) VALUE ZEROS.  
-      *-----------------------------------------------------------------
-      *
-      ******************
-      * ROTINA DE TELA *
-      ******************
-      *
-       SCREEN SECTION.
-       01  SMT040.
-           05  BLANK SCREEN.
-           05  LINE 03  COLUMN 01 
-               VALUE  "                         *** CONSULTA DE".
-           05  LINE 03  COLUMN 41 
-               VALUE  " PACIENTES ***".
-
-           05  LINE 05  COLUMN 01 
-               VALUE  "     CODIGO          :".
-
-           05  LINE 06  COLUMN 01 
-               VALUE  "     NOME            :".
-
-           05  LINE 07  COLUMN 01 
-               VALUE  "     DATA NASC       :".
-
-           05  LINE 08  COLUMN 01 
-               VALUE  "     SEXO            :".
-
-           05  LINE 09  COLUMN 01 
-               VALUE  "     GENERO          :".
-
-           05  LINE 10  COLUMN 01 
-               VALUE  "     CONVENIO        :".
-
-           05  LINE 10  COLUMN 30 
-               VALUE  "NOME: ".
-
-           05  LINE 11  COLUMN 01 
-               VALUE  "     PLANO           :".
-
-           05  LINE 12  COLUMN 01 
-               VALUE  "     CEP             :".
-
-           05  LINE 13  COLUMN 01 
-               VALUE  "     RUA             :".
-
-           05  LINE 14  COLUMN 01 
-               VALUE  "     NUM             :".
-
-           05  LINE 15  COLUMN 01 
-               VALUE  "     COMPLEMENTO     :".
-
-           05  LINE 16  COLUMN 01 
-               VALUE  "     TELEFONE        :".
-
-           05  LINE 17  COLUMN 01 
-               VALUE  "     EMAIL           :".
-               VALUE  "              OPCAO :   (E=ENCERRA     P".
-           05  LINE 21  COLUMN 41 
-               VALUE  "=PROXIMO     A=ANTERIOR )".
-           05  LINE 22  COLUMN 41 
-               VALUE  "   ==>            <==".
-           05  LINE 23  COLUMN 01 
-               VALUE  " MENSAGEM :".
-           05  LINE 23  COLUMN 41 
-               VALUE  "                                 SMP040".
-
-           05  TPCODIGO
-               LINE 05  COLUMN 24  PIC 9(04)
-               USING  P-CODIGO
-               HIGHLIGHT.
-
-           05  TPNOME
-               LINE 06  COLUMN 24  PIC X(30)
-               USING  P-NOME
-               HIGHLIGHT.
-
-           05  TPDATANASC
-               LINE 07  COLUMN 24  PIC 99.99.9999
-               USING  P-DATANASC
-               HIGHLIGHT.
-
-           05  TPSEXO
-               LINE 08  COLUMN 24  PIC X(01)
-               USING  P-SEXO
-               HIGHLIGHT.
-
-           05  TTXSEXO
-               LINE 08  COLUMN 26  PIC X(12)
-               USING  TXSEXO
-               HIGHLIGHT.
-
-           05  TPGENERO
-               LINE 09  COLUMN 24  PIC X(01)
-               USING  P-GENERO
-               HIGHLIGHT.
-
-           05  TTXGENERO
-               LINE 09  COLUMN 26  PIC X(13)
-               USING  TXGENERO
-               HIGHLIGHT.
-
-           05  TPCONVENIO
-               LINE 10  COLUMN 24  PIC 9(04)
-               USING  P-CONVENIO
-               HIGHLIGHT.
-
-           05  TPNOMECONV
-               LINE 10  COLUMN 37  PIC X(30)
-               USING  CV-NOME
-               HIGHLIGHT.
-
-           05  TPPLANO
-               LINE 11  COLUMN 24  PIC 9(02)
-               USING  CV-PLANO
-               HIGHLIGHT.
-
-           05  TPCEP
-               LINE 12  COLUMN 24  PIC 9(08)
-               USING  P-CEP
-               HIGHLIGHT.
-
-           05  TPRUA
-               LINE 13  COLUMN 24  PIC X(30)
-               USING  ENDERECO
-               HIGHLIGHT.
-
-           05  TPBAIRRO
-               LINE 13  COLUMN 55  PIC X(20)
-               USING  BAIRRO
-               HIGHLIGHT.
-
-           05  TPNUM
-               LINE 14  COLUMN 24  PIC 9(04)
-               USING  P-NUM-END
-               HIGHLIGHT.
-
-           05  TPCOMPL
-               LINE 15  COLUMN 24  PIC X(10)
-               USING  P-COMPLEM
-               HIGHLIGHT.
-
-           05  TPTELEFONE
-               LINE 16  COLUMN 24  PIC 99.9999.9999
-               USING  P-TELEFONE
-               HIGHLIGHT.
-
-           05  TPEMAIL
-               LINE 17  COLUMN 24  PIC X(30)
-               USING  P-EMAIL
-               HIGHLIGHT.
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-      *
-       INC-OP1.
-           OPEN INPUT  CADPACI
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "30"
-                 MOVE "ARQUIVO DE CADPACI NAO EXISTE" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2
-              ELSE
-                 MOVE "ERRO ABERTURA DO ARQUIVO CADPACI"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2.
-           MOVE 1 TO IND
-           MOVE ZEROS TO P-CODIGO NUMREG.
-           START CADPACI KEY IS NOT LESS P-CODIGO INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM.
-
-       LER-PACIENTE.           
-           READ CADPACI NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE IND TO NUMREG
-                 ADD -1 TO NUMREG
-                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              MOVE P-CODIGO TO TBPACI(IND)
-              ADD 1 TO IND              
-              IF IND > 1000
-                 MOVE "*** TABELA ESTOURADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001
-              ELSE
-                 GO TO LER-PACIENTE.
-
-      *
-       INC-001.
-           MOVE 0 TO P-CODIGO P-DIA P-MES P-ANO P-CONVENIO
-                     P-PLANO P-CEP P-NUM-END P-TELEFONE.
-
-           MOVE SPACES TO P-NOME P-SEXO P-GENERO P-COMPLEM
-                          P-EMAIL.
-
-           DISPLAY  SMT040.
-       INC-001A.
-           ACCEPT TPCODIGO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
-                      CLOSE CADPACI
-                      GO TO ROT-FIM.
-           IF W-ACT > 02
-                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM   
-                      GO TO INC-001A.
-           MOVE 1 TO IND.
-
-       R111.
-           IF TBPACI(IND) < P-CODIGO
-              ADD 1 TO IND
-              IF IND > 1000
-                 MOVE "*** CEP NAO ENCONTRADO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001A
-              ELSE
-                 GO TO R111.
-       R112.
-           MOVE TBPACI(IND) TO P-CODIGO.
-
-       INC-RD2.
-           READ CADPACI 
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "23"
-                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              NEXT SENTENCE.
-
-       ROT-MONTAR.
-              DISPLAY SMT040.
-
-       ROT-SOL.
-           ACCEPT  TW-OPCAO  
-           IF W-OPCAO = "E"
-                  GO TO ROT-FIM 
-           ELSE
-             IF W-OPCAO = "P"
-                 IF IND < NUMREG
-                   ADD 1 TO IND
-                   GO TO R112
-                 ELSE
-                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
-                           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ROT-SOL
-             ELSE
-                IF W-OPCAO = "A"
-                    IF IND > 1
-                       ADD -1 TO IND
-                       GO TO R112
-                    ELSE
-                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
-                           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                       GO TO ROT-SOL
-                ELSE
-                
-                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
-                     PERFORM ROT-MENS THRU ROT-MENS-FIM
-                     GO TO ROT-SOL.
-
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-
-           CLOSE CADPACI.
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
-           STOP RUN.
-      *
-      **********************
-      * ROTINA DE MENSAGEM *
-      **********************
-      *
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (23, 13) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 1000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-           EXIT.
-       FIM-ROT-MENS.
-      *
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSPACI.
+      **************************************************
+      *               CONSULTA DE PACIENTES            *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS P-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS P-NOME
+                                   WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CV-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CV-NOME
+                                   WITH DUPLICATES.
+
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                   WITH DUPLICATES.
+
+       SELECT CADREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS REF-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS REF-PCODIGO
+                                   WITH DUPLICATES.
+
+       SELECT CADAGEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AG-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CADPACDS ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADPACI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       COPY REGCONV.
+      *
+       FD CADCEP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCEP.DAT".
+       COPY REGCEP.
+      *
+       FD CADREF
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADREF.DAT".
+       COPY REGREF.
+      *
+       FD CADAGEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGEN.DAT".
+       COPY REGAGEN.
+      *
+       FD CADPACDS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACDS.DOC".
+       01 REGPACDS    PIC X(100).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL                  PIC 9(01) VALUE ZEROS.
+       01 W-CONT                 PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO                PIC X(01) VALUE SPACES.
+       01 ST-ERRO                PIC X(02) VALUE "00".
+       01 W-ACT                  PIC 9(02) VALUE ZEROS.
+       01 MENS                   PIC X(50) VALUE SPACES.
+       01 LIMPA                  PIC X(55) VALUE SPACES.
+       01 SOLIC                  PIC X(20) VALUE SPACES.
+       01 CONLIN                 PIC 9(03) VALUE 001.
+       01 TXSEXO                 PIC X(12) VALUE SPACES.
+       01 TXGENERO               PIC X(13) VALUE SPACES.
+       01 TXSTATUS               PIC X(08) VALUE SPACES.
+       01 IND                    PIC 9(05) VALUE ZEROS.
+       01 TABPACI.
+          03 TBPACI              PIC 9(08) OCCURS 20000 TIMES.
+       01 NUMREG                 PIC 9(05) VALUE ZEROS.
+       01 W-DTNASC               PIC 9(008).
+       01 W-TELED                PIC 999.9999.9999.
+       01 W-CIDUF.
+          03 W-CIDUF-CIDADE      PIC X(20).
+          03 FILLER              PIC X(01) VALUE "/".
+          03 W-CIDUF-UF          PIC X(02).
+       01 W-ACHOU                PIC X(01) VALUE "N".
+       01 W-REF-OK                PIC X(01) VALUE "N".
+       01 W-AGEN-OK               PIC X(01) VALUE "N".
+      *
+      ***********************************
+      * LAYOUT DO DOSSIE CONSOLIDADO     *
+      ***********************************
+      *
+       01  CABECALHO-0.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-1.
+           05  FILLER                 PIC X(057) VALUE
+           "- CONSULTA DE PACIENTES       DOSSIE CONSOLIDADO DO PACIE".
+           05  FILLER                 PIC X(043) VALUE
+           "NTE                                       -".
+
+       01  LINHA-TEXTO.
+           05  FILLER                 PIC X(002) VALUE "- ".
+           05  TX-ROTULO   VALUE SPACES  PIC X(020).
+           05  FILLER                 PIC X(002) VALUE ": ".
+           05  TX-VALOR    VALUE SPACES  PIC X(074).
+           05  FILLER                 PIC X(002) VALUE " -".
+
+       01  DET-REF.
+           05  FILLER                 PIC X(002) VALUE "- ".
+           05  DET-REF-DATA VALUE ZEROS PIC 99/99/9999.
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DET-REF-CRM  VALUE ZEROS PIC 9(006).
+           05  FILLER                 PIC X(001) VALUE "-".
+           05  DET-REF-CRMUF VALUE SPACES PIC X(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DET-REF-ESPEC VALUE ZEROS PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DET-REF-STATUS VALUE SPACES PIC X(010).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DET-REF-MOTIVO VALUE SPACES PIC X(040).
+           05  FILLER                 PIC X(022) VALUE SPACES.
+           05  FILLER                 PIC X(001) VALUE "-".
+
+       01  DET-AGEN.
+           05  FILLER                 PIC X(002) VALUE "- ".
+           05  DET-AGEN-DATA VALUE ZEROS PIC 99/99/9999.
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DET-AGEN-HH   VALUE ZEROS PIC 99.
+           05  FILLER                 PIC X(001) VALUE ":".
+           05  DET-AGEN-MM   VALUE ZEROS PIC 99.
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DET-AGEN-CRM  VALUE ZEROS PIC 9(006).
+           05  FILLER                 PIC X(001) VALUE "-".
+           05  DET-AGEN-CRMUF VALUE SPACES PIC X(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DET-AGEN-STATUS VALUE SPACES PIC X(012).
+           05  FILLER                 PIC X(058) VALUE SPACES.
+           05  FILLER                 PIC X(001) VALUE "-".
+
+       01  LINHA-FINAL.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  SMT040.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01 
+               VALUE  "                         *** CONSULTA DE".
+           05  LINE 03  COLUMN 41 
+               VALUE  " PACIENTES ***".
+
+           05  LINE 05  COLUMN 01 
+               VALUE  "     CODIGO          :".
+
+           05  LINE 06  COLUMN 01 
+               VALUE  "     NOME            :".
+
+           05  LINE 07  COLUMN 01 
+               VALUE  "     DATA NASC       :".
+
+           05  LINE 08  COLUMN 01 
+               VALUE  "     SEXO            :".
+
+           05  LINE 09  COLUMN 01 
+               VALUE  "     GENERO          :".
+
+           05  LINE 10  COLUMN 01 
+               VALUE  "     CONVENIO        :".
+
+           05  LINE 10  COLUMN 30 
+               VALUE  "NOME: ".
+
+           05  LINE 11  COLUMN 01 
+               VALUE  "     PLANO           :".
+
+           05  LINE 12  COLUMN 01 
+               VALUE  "     CEP             :".
+
+           05  LINE 13  COLUMN 01 
+               VALUE  "     RUA             :".
+
+           05  LINE 14  COLUMN 01 
+               VALUE  "     NUM             :".
+
+           05  LINE 15  COLUMN 01 
+               VALUE  "     COMPLEMENTO     :".
+
+           05  LINE 16  COLUMN 01 
+               VALUE  "     TELEFONE        :".
+
+           05  LINE 17  COLUMN 01
+               VALUE  "     EMAIL           :".
+
+           05  LINE 18  COLUMN 01
+               VALUE  "     STATUS          :".
+
+           05  LINE 19  COLUMN 01
+               VALUE  "     POSICAO         :".
+           05  LINE 19  COLUMN 30
+               VALUE  "DE".
+
+           05  LINE 21  COLUMN 01
+               VALUE  "              OPCAO :   (E=ENCERRA     P".
+           05  LINE 21  COLUMN 41
+               VALUE  "=PROXIMO  A=ANTERIOR  I=IMPRIME DOSSIE )".
+           05  LINE 22  COLUMN 41 
+               VALUE  "   ==>            <==".
+           05  LINE 23  COLUMN 01 
+               VALUE  " MENSAGEM :".
+           05  LINE 23  COLUMN 41 
+               VALUE  "                                 SMP040".
+
+           05  TPCODIGO
+               LINE 05  COLUMN 24  PIC 9(04)
+               USING  P-CODIGO
+               HIGHLIGHT.
+
+           05  TPNOME
+               LINE 06  COLUMN 24  PIC X(30)
+               USING  P-NOME
+               HIGHLIGHT.
+
+           05  TPDATANASC
+               LINE 07  COLUMN 24  PIC 99.99.9999
+               USING  P-DATANASC
+               HIGHLIGHT.
+
+           05  TPSEXO
+               LINE 08  COLUMN 24  PIC X(01)
+               USING  P-SEXO
+               HIGHLIGHT.
+
+           05  TTXSEXO
+               LINE 08  COLUMN 26  PIC X(12)
+               USING  TXSEXO
+               HIGHLIGHT.
+
+           05  TPGENERO
+               LINE 09  COLUMN 24  PIC X(01)
+               USING  P-GENERO
+               HIGHLIGHT.
+
+           05  TTXGENERO
+               LINE 09  COLUMN 26  PIC X(13)
+               USING  TXGENERO
+               HIGHLIGHT.
+
+           05  TPCONVENIO
+               LINE 10  COLUMN 24  PIC 9(04)
+               USING  P-CONVENIO
+               HIGHLIGHT.
+
+           05  TPNOMECONV
+               LINE 10  COLUMN 37  PIC X(30)
+               USING  CV-NOME
+               HIGHLIGHT.
+
+           05  TPPLANO
+               LINE 11  COLUMN 24  PIC 9(02)
+               USING  CV-PLANO
+               HIGHLIGHT.
+
+           05  TPCEP
+               LINE 12  COLUMN 24  PIC 9(08)
+               USING  P-CEP
+               HIGHLIGHT.
+
+           05  TPRUA
+               LINE 13  COLUMN 24  PIC X(30)
+               USING  ENDERECO
+               HIGHLIGHT.
+
+           05  TPBAIRRO
+               LINE 13  COLUMN 55  PIC X(20)
+               USING  BAIRRO
+               HIGHLIGHT.
+
+           05  TPNUM
+               LINE 14  COLUMN 24  PIC 9(04)
+               USING  P-NUM-END
+               HIGHLIGHT.
+
+           05  TPCOMPL
+               LINE 15  COLUMN 24  PIC X(10)
+               USING  P-COMPLEM
+               HIGHLIGHT.
+
+           05  TPTELEFONE
+               LINE 16  COLUMN 24  PIC 99.9999.9999
+               USING  P-TELEFONE
+               HIGHLIGHT.
+
+           05  TPEMAIL
+               LINE 17  COLUMN 24  PIC X(30)
+               USING  P-EMAIL
+               HIGHLIGHT.
+
+           05  TTXSTATUS
+               LINE 18  COLUMN 24  PIC X(08)
+               USING  TXSTATUS
+               HIGHLIGHT.
+
+           05  TW-OPCAO
+               LINE 21  COLUMN 23  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+           05  TPPOS
+               LINE 19  COLUMN 24  PIC 9(05)
+               USING  IND.
+
+           05  TPTOTAL
+               LINE 19  COLUMN 33  PIC 9(05)
+               USING  NUMREG.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPACI NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADPACI"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP1A.
+           OPEN INPUT  CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADCONV NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCONV"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP1B.
+           OPEN INPUT  CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADCEP NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCEP"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP1C.
+           MOVE "S" TO W-REF-OK
+           OPEN INPUT  CADREF
+           IF ST-ERRO NOT = "00"
+              MOVE "N" TO W-REF-OK.
+
+       INC-OP1D.
+           MOVE "S" TO W-AGEN-OK
+           OPEN INPUT  CADAGEN
+           IF ST-ERRO NOT = "00"
+              MOVE "N" TO W-AGEN-OK.
+
+           MOVE 1 TO IND
+           MOVE ZEROS TO P-CODIGO NUMREG.
+           START CADPACI KEY IS NOT LESS P-CODIGO INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       LER-PACIENTE.           
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE IND TO NUMREG
+                 ADD -1 TO NUMREG
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              MOVE P-CODIGO TO TBPACI(IND)
+              ADD 1 TO IND
+              IF IND > 20000
+                 MOVE "*** TABELA ESTOURADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 GO TO LER-PACIENTE.
+
+      *
+       INC-001.
+           MOVE 0 TO P-CODIGO P-DIA P-MES P-ANO P-CONVENIO
+                     P-PLANO P-CEP P-NUM-END P-TELEFONE.
+
+           MOVE SPACES TO P-NOME P-SEXO P-GENERO P-COMPLEM
+                          P-EMAIL.
+
+           DISPLAY  SMT040.
+       INC-001A.
+           ACCEPT TPCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADPACI
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM   
+                      GO TO INC-001A.
+           MOVE 1 TO IND.
+
+       R111.
+           IF TBPACI(IND) < P-CODIGO
+              ADD 1 TO IND
+              IF IND > 20000
+                 MOVE "*** CEP NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001A
+              ELSE
+                 GO TO R111.
+       R112.
+           MOVE TBPACI(IND) TO P-CODIGO.
+
+       INC-RD2.
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              PERFORM SET-TXSEXO
+              PERFORM SET-TXGENERO
+              PERFORM SET-TXSTATUS
+              PERFORM LER-CONVENIO
+              PERFORM LER-ENDERECO.
+
+       SET-TXSEXO.
+           IF P-SEXO = "M"
+               MOVE "MASCULINO" TO TXSEXO
+           ELSE
+               IF P-SEXO = "F"
+                   MOVE "FEMININO" TO TXSEXO
+               ELSE
+                   MOVE SPACES TO TXSEXO.
+
+       SET-TXGENERO.
+           IF P-GENERO = "H"
+               MOVE "HETEROSSEXUAL" TO TXGENERO
+           ELSE
+               IF P-GENERO = "B"
+                   MOVE "BISSEXUAL" TO TXGENERO
+               ELSE
+                   IF P-GENERO = "O"
+                       MOVE "HOMOSSEXUAL" TO TXGENERO
+                   ELSE
+                       IF P-GENERO = "N"
+                           MOVE "NAO INFORMADO" TO TXGENERO
+                       ELSE
+                           MOVE SPACES TO TXGENERO.
+
+       SET-TXSTATUS.
+           IF P-STATUS = "I"
+               MOVE "INATIVO" TO TXSTATUS
+           ELSE
+               MOVE "ATIVO" TO TXSTATUS.
+
+       LER-CONVENIO.
+           MOVE SPACES TO CV-NOME
+           MOVE ZEROS  TO CV-PLANO
+           MOVE P-CONVENIO TO CV-CODIGO
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+               MOVE SPACES TO CV-NOME
+               MOVE ZEROS  TO CV-PLANO.
+
+       LER-ENDERECO.
+           MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO
+           MOVE P-CEP TO CODIGO
+           READ CADCEP
+           IF ST-ERRO NOT = "00"
+               MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO.
+
+       ROT-MONTAR.
+              DISPLAY SMT040.
+
+       ROT-SOL.
+           ACCEPT  TW-OPCAO  
+           IF W-OPCAO = "E"
+                  GO TO ROT-FIM 
+           ELSE
+             IF W-OPCAO = "P"
+                 IF IND < NUMREG
+                   ADD 1 TO IND
+                   GO TO R112
+                 ELSE
+                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-SOL
+             ELSE
+                IF W-OPCAO = "A"
+                    IF IND > 1
+                       ADD -1 TO IND
+                       GO TO R112
+                    ELSE
+                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ROT-SOL
+                ELSE
+                   IF W-OPCAO = "I"
+                       PERFORM GERA-DOSSIE THRU GERA-DOSSIE-FIM
+                       GO TO ROT-SOL
+                   ELSE
+
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-SOL.
+
+      *--------------[ EXPORTA DOSSIE CONSOLIDADO DO PACIENTE ]----------
+       GERA-DOSSIE.
+           OPEN OUTPUT CADPACDS
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACDS" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO GERA-DOSSIE-FIM.
+
+           WRITE REGPACDS FROM CABECALHO-0.
+           WRITE REGPACDS FROM CABECALHO-1.
+           WRITE REGPACDS FROM CABECALHO-0.
+
+           MOVE SPACES              TO LINHA-TEXTO.
+           MOVE "CODIGO"            TO TX-ROTULO.
+           MOVE P-CODIGO            TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE "NOME"              TO TX-ROTULO.
+           MOVE P-NOME              TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE P-DATANASC          TO W-DTNASC.
+           MOVE "DATA NASCIMENTO"   TO TX-ROTULO.
+           MOVE W-DTNASC            TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE "SEXO"              TO TX-ROTULO.
+           MOVE TXSEXO              TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE "GENERO"            TO TX-ROTULO.
+           MOVE TXGENERO            TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE "CONVENIO"          TO TX-ROTULO.
+           MOVE CV-NOME             TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE "PLANO"             TO TX-ROTULO.
+           MOVE CV-PLANO            TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE "CEP"               TO TX-ROTULO.
+           MOVE P-CEP               TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE "ENDERECO"          TO TX-ROTULO.
+           MOVE ENDERECO            TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE "BAIRRO"            TO TX-ROTULO.
+           MOVE BAIRRO              TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE CIDADE              TO W-CIDUF-CIDADE.
+           MOVE ESTADO              TO W-CIDUF-UF.
+           MOVE "CIDADE/UF"         TO TX-ROTULO.
+           MOVE W-CIDUF             TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE P-TELEFONE          TO W-TELED.
+           MOVE "TELEFONE"          TO TX-ROTULO.
+           MOVE W-TELED             TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE "EMAIL"             TO TX-ROTULO.
+           MOVE P-EMAIL             TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           MOVE "STATUS"            TO TX-ROTULO.
+           MOVE TXSTATUS            TO TX-VALOR.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           WRITE REGPACDS FROM CABECALHO-0.
+           MOVE SPACES TO LINHA-TEXTO.
+           MOVE "ENCAMINHAMENTOS"   TO TX-ROTULO.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           IF W-REF-OK = "S"
+               PERFORM DOSSIE-REF THRU DOSSIE-REF-FIM
+           ELSE
+               MOVE SPACES TO LINHA-TEXTO
+               MOVE "NAO DISPONIVEL NESTA CONSULTA" TO TX-VALOR
+               WRITE REGPACDS FROM LINHA-TEXTO.
+
+           WRITE REGPACDS FROM CABECALHO-0.
+           MOVE SPACES TO LINHA-TEXTO.
+           MOVE "AGENDAMENTOS"      TO TX-ROTULO.
+           WRITE REGPACDS FROM LINHA-TEXTO.
+
+           IF W-AGEN-OK = "S"
+               PERFORM DOSSIE-AGEN THRU DOSSIE-AGEN-FIM
+           ELSE
+               MOVE SPACES TO LINHA-TEXTO
+               MOVE "NAO DISPONIVEL NESTA CONSULTA" TO TX-VALOR
+               WRITE REGPACDS FROM LINHA-TEXTO.
+
+           WRITE REGPACDS FROM LINHA-FINAL.
+           CLOSE CADPACDS.
+           MOVE "*** DOSSIE GERADO NO ARQUIVO CADPACDS.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GERA-DOSSIE-FIM.
+           EXIT.
+      *
+       DOSSIE-REF.
+           MOVE "N" TO W-ACHOU.
+           MOVE P-CODIGO TO REF-PCODIGO.
+           START CADREF KEY IS NOT LESS REF-PCODIGO INVALID KEY
+                 GO TO DOSSIE-REF-FIM.
+       DOSSIE-REF-L1.
+           READ CADREF NEXT
+           IF ST-ERRO NOT = "00"
+               GO TO DOSSIE-REF-FIM.
+           IF REF-PCODIGO NOT = P-CODIGO
+               GO TO DOSSIE-REF-FIM.
+           MOVE "S" TO W-ACHOU.
+           MOVE REF-DATA       TO DET-REF-DATA.
+           MOVE REF-CRM        TO DET-REF-CRM.
+           MOVE REF-CRM-UF     TO DET-REF-CRMUF.
+           MOVE REF-ESPEC-DESTINO TO DET-REF-ESPEC.
+           EVALUATE REF-STATUS
+               WHEN "A" MOVE "AGUARDANDO" TO DET-REF-STATUS
+               WHEN "C" MOVE "CONCLUIDO"  TO DET-REF-STATUS
+               WHEN "X" MOVE "CANCELADO"  TO DET-REF-STATUS
+               WHEN OTHER MOVE SPACES     TO DET-REF-STATUS
+           END-EVALUATE.
+           MOVE REF-MOTIVO     TO DET-REF-MOTIVO.
+           WRITE REGPACDS FROM DET-REF.
+           GO TO DOSSIE-REF-L1.
+       DOSSIE-REF-FIM.
+           IF W-ACHOU = "N"
+               MOVE SPACES TO LINHA-TEXTO
+               MOVE "NENHUM ENCAMINHAMENTO ENCONTRADO" TO TX-VALOR
+               WRITE REGPACDS FROM LINHA-TEXTO.
+           EXIT.
+      *
+       DOSSIE-AGEN.
+           MOVE "N" TO W-ACHOU.
+           MOVE LOW-VALUES TO AG-CHAVE.
+           START CADAGEN KEY IS NOT LESS AG-CHAVE INVALID KEY
+                 GO TO DOSSIE-AGEN-FIM.
+       DOSSIE-AGEN-L1.
+           READ CADAGEN NEXT
+           IF ST-ERRO NOT = "00"
+               GO TO DOSSIE-AGEN-FIM.
+           IF AG-PCODIGO NOT = P-CODIGO
+               GO TO DOSSIE-AGEN-L1.
+           MOVE "S" TO W-ACHOU.
+           MOVE AG-DATA       TO DET-AGEN-DATA.
+           MOVE AG-HH         TO DET-AGEN-HH.
+           MOVE AG-MM         TO DET-AGEN-MM.
+           MOVE AG-CRM        TO DET-AGEN-CRM.
+           EVALUATE AG-STATUS
+               WHEN "A" MOVE "AGENDADO"   TO DET-AGEN-STATUS
+               WHEN "C" MOVE "CANCELADO"  TO DET-AGEN-STATUS
+               WHEN "R" MOVE "REALIZADO"  TO DET-AGEN-STATUS
+               WHEN OTHER MOVE SPACES     TO DET-AGEN-STATUS
+           END-EVALUATE.
+           WRITE REGPACDS FROM DET-AGEN.
+           GO TO DOSSIE-AGEN-L1.
+       DOSSIE-AGEN-FIM.
+           IF W-ACHOU = "N"
+               MOVE SPACES TO LINHA-TEXTO
+               MOVE "NENHUM AGENDAMENTO ENCONTRADO" TO TX-VALOR
+               WRITE REGPACDS FROM LINHA-TEXTO.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+
+           CLOSE CADPACI CADCONV CADCEP.
+           IF W-REF-OK = "S"
+              CLOSE CADREF.
+           IF W-AGEN-OK = "S"
+              CLOSE CADAGEN.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
       *---------------------*** FIM DE PROGRAMA ***--------------------*
\ No newline at end of file
