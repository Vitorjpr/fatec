@@ -0,0 +1,738 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP016.
+      ****************************************
+      *   ROTINA BATCH NOTURNA DE RELATORIOS *
+      ****************************************
+      *-----------------------------------------------------------------
+      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
+      * RA:      1110481913003
+      * MATERIA: PROGRAMACAO PARA MAINFRAME
+      * TURMA:   SABADO DE MANHA
+      *-----------------------------------------------------------------
+      * GERA OS 5 RELATORIOS FIXOS (MEDICOS, DOENCAS, CONVENIOS,
+      * PACIENTES E CEPs) EM SEQUENCIA, SEM NENHUMA CONFIRMACAO NA
+      * TELA, PARA SER DISPARADA FORA DO HORARIO DE EXPEDIENTE.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CRM-CHAVE
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADCID ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CID-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS DENOMINACAO
+                                     WITH DUPLICATES.
+
+           SELECT CADCONV ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CV-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS CV-NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADPACI ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS P-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS P-NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADCEP ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CEP-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS ENDERECO
+                                     WITH DUPLICATES.
+
+           SELECT CADMEDRL ASSIGN TO W-NOME-MED
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCIDRL ASSIGN TO W-NOME-CID
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCONVRL ASSIGN TO W-NOME-CONV
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADPACIRL ASSIGN TO W-NOME-PACI
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCEPRL ASSIGN TO W-NOME-CEP
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADAUDIT ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCTLRL ASSIGN TO W-NOME-CTL
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       COPY REGMED.
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       COPY REGCID REPLACING CODIGO BY CID-CODIGO.
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       COPY REGCONV.
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       COPY REGCEP REPLACING CODIGO BY CEP-CODIGO.
+      *
+       FD CADMEDRL
+               LABEL RECORD IS STANDARD.
+       01 REGMEDRL    PIC X(100).
+      *
+       FD CADCIDRL
+               LABEL RECORD IS STANDARD.
+       01 REGCIDRL    PIC X(100).
+      *
+       FD CADCONVRL
+               LABEL RECORD IS STANDARD.
+       01 REGCONVRL    PIC X(100).
+      *
+       FD CADPACIRL
+               LABEL RECORD IS STANDARD.
+       01 REGPACIRL    PIC X(110).
+      *
+       FD CADCEPRL
+               LABEL RECORD IS STANDARD.
+       01 REGCEPRL    PIC X(100).
+      *
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       COPY REGAUDIT.
+      *
+       FD CADCTLRL
+               LABEL RECORD IS STANDARD.
+       01 REGCTLRL    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 MENS       PIC X(60) VALUE SPACES.
+       77 W-DATA-GER PIC 9(08) VALUE ZEROS.
+       01 W-NOME-MED.
+           05 FILLER           PIC X(08) VALUE "CADMEDRL".
+           05 W-DATA-MED       PIC 9(08).
+           05 FILLER           PIC X(04) VALUE ".DOC".
+       01 W-NOME-CID.
+           05 FILLER           PIC X(08) VALUE "CADCIDRL".
+           05 W-DATA-CID       PIC 9(08).
+           05 FILLER           PIC X(04) VALUE ".DOC".
+       01 W-NOME-CONV.
+           05 FILLER           PIC X(09) VALUE "CADCONVRL".
+           05 W-DATA-CONV      PIC 9(08).
+           05 FILLER           PIC X(04) VALUE ".DOC".
+       01 W-NOME-PACI.
+           05 FILLER           PIC X(09) VALUE "CADPACIRL".
+           05 W-DATA-PACI      PIC 9(08).
+           05 FILLER           PIC X(04) VALUE ".DOC".
+       01 W-NOME-CEP.
+           05 FILLER           PIC X(08) VALUE "CADCEPRL".
+           05 W-DATA-CEP       PIC 9(08).
+           05 FILLER           PIC X(04) VALUE ".DOC".
+       01 W-NOME-CTL.
+           05 FILLER           PIC X(08) VALUE "CADCTLRL".
+           05 W-DATA-CTL       PIC 9(08).
+           05 FILLER           PIC X(04) VALUE ".DOC".
+       77 W-IND        PIC 9(03) VALUE ZEROS.
+       77 W-TOTAL-CTRL PIC 9(06) VALUE ZEROS.
+       01 TAB-CTRL.
+           03 TB-CTRL-ITEM OCCURS 50 TIMES.
+               05 TB-CT-PROG       PIC X(08).
+               05 TB-CT-ACAO       PIC X(10).
+               05 TB-CT-QTDE       PIC 9(05).
+      *
+      *-----------------[ CABECALHOS/DETALHES - MEDICOS ]---------------
+       01  CAB0-MED.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+       01  CAB1-MED.
+           05  FILLER                 PIC X(057) VALUE
+           "- PROGRAMACAO PARA MAINFRAME              RELATORIO DE ME".
+           05  FILLER                 PIC X(043) VALUE
+           "DICOS                                     -".
+       01  CAB3-MED.
+           05  FILLER                 PIC X(057) VALUE
+           "- CRM    UF NOME                        ES  S DATA NASC  ".
+           05  FILLER                 PIC X(043) VALUE
+           "EMAIL                          TELEFONE   -".
+       01  DET-MED.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  DM-CRM  VALUE ZEROS  PIC 9(006).
+           05  DM-CRMUF VALUE SPACES PIC X(002).
+           05  DM-NOME  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DM-ESPEC  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DM-SEXO  VALUE SPACES PIC X(001).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DM-DATANASC  VALUE ZEROS  PIC 9(008).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DM-EMAIL  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DM-TELEFONE  VALUE ZEROS  PIC 9(011).
+           05  FILLER                 PIC X(003) VALUE "  -".
+      *
+      *-----------------[ CABECALHOS/DETALHES - DOENCAS ]---------------
+       01  CAB0-CID.
+           05  FILLER                 PIC X(057) VALUE
+           "*********************************************************".
+           05  FILLER                 PIC X(042) VALUE
+           "******************************************".
+       01  CAB1-CID.
+           05  FILLER                 PIC X(057) VALUE
+           "* PROGRAMACAO PARA MAINFRAME           RELATORIO DE DOENC".
+           05  FILLER                 PIC X(042) VALUE
+           "AS                                       *".
+       01  CAB3-CID.
+           05  FILLER                 PIC X(057) VALUE
+           "* CODIGO    DENOMINACAO                          CID-10  ".
+           05  FILLER                 PIC X(042) VALUE
+           "                                         *".
+       01  DET-CID.
+           05  FILLER                 PIC X(002) VALUE
+           "* ".
+           05  DC-CODIGO  VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(006) VALUE "      ".
+           05  DC-DENOMINACAO  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(004) VALUE "    ".
+           05  DC-CIDCOD  VALUE SPACES PIC X(004).
+           05  FILLER                 PIC X(049) VALUE
+           "                                                *".
+      *
+      *-----------------[ CABECALHOS/DETALHES - CONVENIOS ]-------------
+       01  CAB0-CONV.
+           05  FILLER                 PIC X(057) VALUE
+           "*********************************************************".
+           05  FILLER                 PIC X(042) VALUE
+           "******************************************".
+       01  CAB1-CONV.
+           05  FILLER                 PIC X(057) VALUE
+           "* PROGRAMACAO PARA MAINFRAME          RELATORIO DE CONVEN".
+           05  FILLER                 PIC X(042) VALUE
+           "IOS                                      *".
+       01  CAB3-CONV.
+           05  FILLER                 PIC X(057) VALUE
+           "* CODIGO     NOME                               PLANO    ".
+           05  FILLER                 PIC X(042) VALUE
+           "   VALOR                                 *".
+       01  DET-CONV.
+           05  FILLER                 PIC X(002) VALUE
+           "* ".
+           05  DV-CODIGO  VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(007) VALUE "       ".
+           05  DV-NOME  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(005) VALUE "     ".
+           05  DV-PLANO  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DV-VALOR  VALUE ZEROS  PIC ZZZZZ9,99.
+           05  FILLER                 PIC X(039) VALUE
+           "                                      *".
+      *
+      *-----------------[ CABECALHOS/DETALHES - PACIENTES ]-------------
+       01  CAB0-PACI.
+           05  FILLER                 PIC X(057) VALUE
+           "*********************************************************".
+           05  FILLER                 PIC X(042) VALUE
+           "******************************************".
+       01  CAB1-PACI.
+           05  FILLER                 PIC X(057) VALUE
+           "* PROGRAMACAO PARA MAINFRAME          RELATORIO DE PACIEN".
+           05  FILLER                 PIC X(042) VALUE
+           "TES                                      *".
+       01  CAB3-PACI.
+           05  FILLER                 PIC X(057) VALUE
+           "* COD. NOME                           CONV PL CEP      TE".
+           05  FILLER                 PIC X(042) VALUE
+           "L.        EMAIL                   STATUS *".
+       01  DET-PACI.
+           05  FILLER                 PIC X(002) VALUE
+           "* ".
+           05  DP-CODIGO  VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DP-NOME  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DP-CONVENIO  VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DP-PLANO  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DP-CEP  VALUE ZEROS  PIC 9(008).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DP-TELEFONE  VALUE ZEROS  PIC 9(011).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DP-EMAIL  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  DP-STATUS  VALUE SPACES PIC X(007).
+           05  FILLER                 PIC X(001) VALUE "*".
+      *
+      *-----------------[ CABECALHOS/DETALHES - CEPs ]------------------
+       01  CAB0-CEP.
+           05  FILLER                 PIC X(057) VALUE
+           "*********************************************************".
+           05  FILLER                 PIC X(042) VALUE
+           "******************************************".
+       01  CAB1-CEP.
+           05  FILLER                 PIC X(057) VALUE
+           "* PROGRAMACAO PARA MAINFRAME          RELATORIO DE CEPs  ".
+           05  FILLER                 PIC X(042) VALUE
+           "                                         *".
+       01  CAB3-CEP.
+           05  FILLER                 PIC X(057) VALUE
+           "* CODIGO     ENDERECO                           BAIRRO   ".
+           05  FILLER                 PIC X(042) VALUE
+           "              CIDADE                UF   *".
+       01  DET-CEP.
+           05  FILLER                 PIC X(002) VALUE
+           "* ".
+           05  DE-CODIGO  VALUE ZEROS  PIC 9(008).
+           05  FILLER                 PIC X(003) VALUE "   ".
+           05  DE-ENDERECO  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(005) VALUE "     ".
+           05  DE-BAIRRO  VALUE SPACES PIC X(020).
+           05  FILLER                 PIC X(003) VALUE "   ".
+           05  DE-CIDADE  VALUE SPACES PIC X(020).
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  DE-ESTADO  VALUE SPACES PIC X(002).
+           05  FILLER                 PIC X(004) VALUE "   *".
+      *
+      *-----------------[ CABECALHOS/DETALHES - CONTROLE DIARIO ]-------
+       01  CAB0-CTRL.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+       01  CAB1-CTRL.
+           05  FILLER                 PIC X(057) VALUE
+           "- PROGRAMACAO PARA MAINFRAME     TOTAIS DE CONTROLE DO DI".
+           05  FILLER                 PIC X(043) VALUE
+           "A                                         -".
+       01  CAB3-CTRL.
+           05  FILLER                 PIC X(057) VALUE
+           "- PROGRAMA   ACAO         QUANTIDADE                     ".
+           05  FILLER                 PIC X(043) VALUE
+           "                                          -".
+       01  DET-CTRL.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  DT-PROG  VALUE SPACES  PIC X(008).
+           05  FILLER                 PIC X(003) VALUE SPACES.
+           05  DT-ACAO  VALUE SPACES  PIC X(010).
+           05  FILLER                 PIC X(005) VALUE SPACES.
+           05  DT-QTDE  VALUE ZEROS   PIC ZZZZ9.
+           05  FILLER                 PIC X(066) VALUE SPACES.
+           05  FILLER                 PIC X(001) VALUE "-".
+       01  DET-CTRL-TOTAL.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  DTT-ROTULO VALUE SPACES PIC X(018).
+           05  FILLER                 PIC X(003) VALUE SPACES.
+           05  DTT-QTDE  VALUE ZEROS   PIC ZZZZZ9.
+           05  FILLER                 PIC X(070) VALUE SPACES.
+           05  FILLER                 PIC X(001) VALUE "-".
+      *
+       01  LINHA-FINAL.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+           ACCEPT W-DATA-GER FROM DATE YYYYMMDD.
+           MOVE W-DATA-GER TO W-DATA-MED W-DATA-CID W-DATA-CONV
+                              W-DATA-PACI W-DATA-CEP W-DATA-CTL.
+           DISPLAY "*** INICIO DA ROTINA BATCH NOTURNA SMP016 ***".
+
+           PERFORM GERA-MED  THRU GERA-MED-FIM.
+           PERFORM GERA-CID  THRU GERA-CID-FIM.
+           PERFORM GERA-CONV THRU GERA-CONV-FIM.
+           PERFORM GERA-PACI THRU GERA-PACI-FIM.
+           PERFORM GERA-CEP  THRU GERA-CEP-FIM.
+           PERFORM GERA-CTRL THRU GERA-CTRL-FIM.
+
+           DISPLAY "*** FIM DA ROTINA BATCH NOTURNA SMP016 ***".
+           GO TO ROT-FIMS.
+      *
+      *--------------------[ RELATORIO DE MEDICOS ]---------------------
+       GERA-MED.
+           OPEN INPUT CADMED
+           IF ST-ERRO = "30"
+               DISPLAY "* ARQUIVO CADMED NAO EXISTE - IGNORADO *"
+               GO TO GERA-MED-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMED"
+               GO TO GERA-MED-FIM.
+
+           OPEN OUTPUT CADMEDRL
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMEDRL"
+               CLOSE CADMED
+               GO TO GERA-MED-FIM.
+
+           WRITE REGMEDRL FROM CAB0-MED.
+           WRITE REGMEDRL FROM CAB1-MED.
+           WRITE REGMEDRL FROM CAB0-MED.
+           WRITE REGMEDRL FROM CAB3-MED.
+
+       GERA-MED-LER.
+           READ CADMED NEXT
+           IF ST-ERRO = "10"
+               WRITE REGMEDRL FROM LINHA-FINAL
+               DISPLAY "RELATORIO DE MEDICOS GERADO - " W-NOME-MED
+               GO TO GERA-MED-FECHA.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADMED"
+               GO TO GERA-MED-FECHA.
+
+           MOVE CRM          TO DM-CRM.
+           MOVE CRM-UF       TO DM-CRMUF.
+           MOVE NOME         TO DM-NOME.
+           MOVE ESPEC        TO DM-ESPEC.
+           MOVE SEXO         TO DM-SEXO.
+           MOVE DATANASC     TO DM-DATANASC.
+           MOVE EMAIL        TO DM-EMAIL.
+           MOVE TELEFONE     TO DM-TELEFONE.
+           WRITE REGMEDRL FROM DET-MED.
+           GO TO GERA-MED-LER.
+
+       GERA-MED-FECHA.
+           CLOSE CADMED CADMEDRL.
+       GERA-MED-FIM.
+           EXIT.
+      *
+      *--------------------[ RELATORIO DE DOENCAS ]----------------------
+       GERA-CID.
+           OPEN INPUT CADCID
+           IF ST-ERRO = "30"
+               DISPLAY "* ARQUIVO CADCID NAO EXISTE - IGNORADO *"
+               GO TO GERA-CID-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCID"
+               GO TO GERA-CID-FIM.
+
+           OPEN OUTPUT CADCIDRL
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCIDRL"
+               CLOSE CADCID
+               GO TO GERA-CID-FIM.
+
+           WRITE REGCIDRL FROM CAB0-CID.
+           WRITE REGCIDRL FROM CAB1-CID.
+           WRITE REGCIDRL FROM CAB0-CID.
+           WRITE REGCIDRL FROM CAB3-CID.
+
+       GERA-CID-LER.
+           READ CADCID NEXT
+           IF ST-ERRO = "10"
+               WRITE REGCIDRL FROM LINHA-FINAL
+               DISPLAY "RELATORIO DE DOENCAS GERADO - " W-NOME-CID
+               GO TO GERA-CID-FECHA.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCID"
+               GO TO GERA-CID-FECHA.
+
+           MOVE CID-CODIGO   TO DC-CODIGO.
+           MOVE DENOMINACAO  TO DC-DENOMINACAO.
+           MOVE CID-COD-STD  TO DC-CIDCOD.
+           WRITE REGCIDRL FROM DET-CID.
+           GO TO GERA-CID-LER.
+
+       GERA-CID-FECHA.
+           CLOSE CADCID CADCIDRL.
+       GERA-CID-FIM.
+           EXIT.
+      *
+      *--------------------[ RELATORIO DE CONVENIOS ]--------------------
+       GERA-CONV.
+           OPEN INPUT CADCONV
+           IF ST-ERRO = "30"
+               DISPLAY "* ARQUIVO CADCONV NAO EXISTE - IGNORADO *"
+               GO TO GERA-CONV-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONV"
+               GO TO GERA-CONV-FIM.
+
+           OPEN OUTPUT CADCONVRL
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONVRL"
+               CLOSE CADCONV
+               GO TO GERA-CONV-FIM.
+
+           WRITE REGCONVRL FROM CAB0-CONV.
+           WRITE REGCONVRL FROM CAB1-CONV.
+           WRITE REGCONVRL FROM CAB0-CONV.
+           WRITE REGCONVRL FROM CAB3-CONV.
+
+       GERA-CONV-LER.
+           READ CADCONV NEXT
+           IF ST-ERRO = "10"
+               WRITE REGCONVRL FROM LINHA-FINAL
+               DISPLAY "RELATORIO DE CONVENIOS GERADO - " W-NOME-CONV
+               GO TO GERA-CONV-FECHA.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCONV"
+               GO TO GERA-CONV-FECHA.
+
+           MOVE CV-CODIGO    TO DV-CODIGO.
+           MOVE CV-NOME      TO DV-NOME.
+           MOVE CV-PLANO     TO DV-PLANO.
+           MOVE CV-VALOR     TO DV-VALOR.
+           WRITE REGCONVRL FROM DET-CONV.
+           GO TO GERA-CONV-LER.
+
+       GERA-CONV-FECHA.
+           CLOSE CADCONV CADCONVRL.
+       GERA-CONV-FIM.
+           EXIT.
+      *
+      *--------------------[ RELATORIO DE PACIENTES ]--------------------
+       GERA-PACI.
+           OPEN INPUT CADPACI
+           IF ST-ERRO = "30"
+               DISPLAY "* ARQUIVO CADPACI NAO EXISTE - IGNORADO *"
+               GO TO GERA-PACI-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACI"
+               GO TO GERA-PACI-FIM.
+
+           OPEN OUTPUT CADPACIRL
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACIRL"
+               CLOSE CADPACI
+               GO TO GERA-PACI-FIM.
+
+           WRITE REGPACIRL FROM CAB0-PACI.
+           WRITE REGPACIRL FROM CAB1-PACI.
+           WRITE REGPACIRL FROM CAB0-PACI.
+           WRITE REGPACIRL FROM CAB3-PACI.
+
+       GERA-PACI-LER.
+           READ CADPACI NEXT
+           IF ST-ERRO = "10"
+               WRITE REGPACIRL FROM LINHA-FINAL
+               DISPLAY "RELATORIO DE PACIENTES GERADO - " W-NOME-PACI
+               GO TO GERA-PACI-FECHA.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADPACI"
+               GO TO GERA-PACI-FECHA.
+
+           MOVE P-CODIGO     TO DP-CODIGO.
+           MOVE P-NOME       TO DP-NOME.
+           MOVE P-CONVENIO   TO DP-CONVENIO.
+           MOVE P-PLANO      TO DP-PLANO.
+           MOVE P-CEP        TO DP-CEP.
+           MOVE P-TELEFONE   TO DP-TELEFONE.
+           MOVE P-EMAIL      TO DP-EMAIL.
+           IF P-STATUS = "I"
+               MOVE "INATIVO" TO DP-STATUS
+           ELSE
+               MOVE "ATIVO"   TO DP-STATUS.
+           WRITE REGPACIRL FROM DET-PACI.
+           GO TO GERA-PACI-LER.
+
+       GERA-PACI-FECHA.
+           CLOSE CADPACI CADPACIRL.
+       GERA-PACI-FIM.
+           EXIT.
+      *
+      *--------------------[ RELATORIO DE CEPs ]-------------------------
+       GERA-CEP.
+           OPEN INPUT CADCEP
+           IF ST-ERRO = "30"
+               DISPLAY "* ARQUIVO CADCEP NAO EXISTE - IGNORADO *"
+               GO TO GERA-CEP-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+               GO TO GERA-CEP-FIM.
+
+           OPEN OUTPUT CADCEPRL
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEPRL"
+               CLOSE CADCEP
+               GO TO GERA-CEP-FIM.
+
+           WRITE REGCEPRL FROM CAB0-CEP.
+           WRITE REGCEPRL FROM CAB1-CEP.
+           WRITE REGCEPRL FROM CAB0-CEP.
+           WRITE REGCEPRL FROM CAB3-CEP.
+
+       GERA-CEP-LER.
+           READ CADCEP NEXT
+           IF ST-ERRO = "10"
+               WRITE REGCEPRL FROM LINHA-FINAL
+               DISPLAY "RELATORIO DE CEPs GERADO - " W-NOME-CEP
+               GO TO GERA-CEP-FECHA.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCEP"
+               GO TO GERA-CEP-FECHA.
+
+           MOVE CEP-CODIGO   TO DE-CODIGO.
+           MOVE ENDERECO     TO DE-ENDERECO.
+           MOVE BAIRRO       TO DE-BAIRRO.
+           MOVE CIDADE       TO DE-CIDADE.
+           MOVE ESTADO       TO DE-ESTADO.
+           WRITE REGCEPRL FROM DET-CEP.
+           GO TO GERA-CEP-LER.
+
+       GERA-CEP-FECHA.
+           CLOSE CADCEP CADCEPRL.
+       GERA-CEP-FIM.
+           EXIT.
+      *
+      *------------[ TOTAIS DE CONTROLE DE FIM DE DIA ]-----------------
+       GERA-CTRL.
+           PERFORM ZERA-TAB-CTRL THRU ZERA-TAB-CTRL-FIM.
+           MOVE ZEROS TO W-TOTAL-CTRL.
+
+           OPEN INPUT CADAUDIT
+           IF ST-ERRO = "30"
+               DISPLAY "* ARQUIVO CADAUDIT NAO EXISTE - IGNORADO *"
+               GO TO GERA-CTRL-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAUDIT"
+               GO TO GERA-CTRL-FIM.
+
+           OPEN OUTPUT CADCTLRL
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCTLRL"
+               CLOSE CADAUDIT
+               GO TO GERA-CTRL-FIM.
+
+       GERA-CTRL-LER.
+           READ CADAUDIT NEXT
+           IF ST-ERRO = "10"
+               GO TO GERA-CTRL-IMP.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADAUDIT"
+               GO TO GERA-CTRL-FECHA.
+
+           IF AUD-DATA NOT = W-DATA-GER
+               GO TO GERA-CTRL-LER.
+
+           PERFORM TAB-CTRL-PROCURA THRU TAB-CTRL-PROCURA-FIM.
+           GO TO GERA-CTRL-LER.
+
+       GERA-CTRL-IMP.
+           WRITE REGCTLRL FROM CAB0-CTRL.
+           WRITE REGCTLRL FROM CAB1-CTRL.
+           WRITE REGCTLRL FROM CAB0-CTRL.
+           WRITE REGCTLRL FROM CAB3-CTRL.
+           MOVE ZEROS TO W-IND.
+       GERA-CTRL-IMP-LOOP.
+           ADD 1 TO W-IND
+           IF W-IND > 50
+               GO TO GERA-CTRL-IMP-FIM.
+           IF TB-CT-QTDE (W-IND) = ZEROS
+               GO TO GERA-CTRL-IMP-LOOP.
+
+           MOVE TB-CT-PROG (W-IND) TO DT-PROG.
+           MOVE TB-CT-ACAO (W-IND) TO DT-ACAO.
+           MOVE TB-CT-QTDE (W-IND) TO DT-QTDE.
+           ADD TB-CT-QTDE (W-IND) TO W-TOTAL-CTRL.
+           WRITE REGCTLRL FROM DET-CTRL.
+           GO TO GERA-CTRL-IMP-LOOP.
+       GERA-CTRL-IMP-FIM.
+           MOVE "TOTAL GERAL DO DIA" TO DTT-ROTULO.
+           MOVE W-TOTAL-CTRL         TO DTT-QTDE.
+           WRITE REGCTLRL FROM DET-CTRL-TOTAL.
+           WRITE REGCTLRL FROM LINHA-FINAL.
+           DISPLAY "TOTAIS DE CONTROLE GERADOS - " W-NOME-CTL.
+       GERA-CTRL-FECHA.
+           CLOSE CADAUDIT CADCTLRL.
+       GERA-CTRL-FIM.
+           EXIT.
+      *--------------[ BUSCA/ACUMULA NA TABELA DE CONTROLE ]------------
+       TAB-CTRL-PROCURA.
+           MOVE ZEROS TO W-IND.
+       TAB-CTRL-PROCURA-L1.
+           ADD 1 TO W-IND
+           IF W-IND > 50
+               DISPLAY "*** LIMITE DA TABELA DE CONTROLE EXCEDIDO ***"
+               GO TO TAB-CTRL-PROCURA-FIM.
+
+           IF TB-CT-QTDE (W-IND) = ZEROS
+               MOVE AUD-PROGRAMA TO TB-CT-PROG (W-IND)
+               MOVE AUD-ACAO     TO TB-CT-ACAO (W-IND)
+               ADD 1 TO TB-CT-QTDE (W-IND)
+               GO TO TAB-CTRL-PROCURA-FIM.
+
+           IF TB-CT-PROG (W-IND) = AUD-PROGRAMA AND
+              TB-CT-ACAO (W-IND) = AUD-ACAO
+               ADD 1 TO TB-CT-QTDE (W-IND)
+               GO TO TAB-CTRL-PROCURA-FIM.
+
+           GO TO TAB-CTRL-PROCURA-L1.
+       TAB-CTRL-PROCURA-FIM.
+           EXIT.
+      *--------------[ ZERA A TABELA DE CONTROLE ]----------------------
+       ZERA-TAB-CTRL.
+           MOVE ZEROS TO W-IND.
+       ZERA-TAB-CTRL-L1.
+           ADD 1 TO W-IND
+           IF W-IND > 50
+               GO TO ZERA-TAB-CTRL-FIM.
+           MOVE SPACES TO TB-CT-PROG (W-IND) TB-CT-ACAO (W-IND).
+           MOVE ZEROS  TO TB-CT-QTDE (W-IND).
+           GO TO ZERA-TAB-CTRL-L1.
+       ZERA-TAB-CTRL-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
