@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP020.
+      ****************************************
+      *   RELATORIO DE PACIENTES POR CONVENIO *
+      ****************************************
+      *-----------------------------------------------------------------
+      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
+      * RA:      1110481913003
+      * MATERIA: PROGRAMACAO PARA MAINFRAME
+      * TURMA:   SABADO DE MANHA
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS P-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS P-NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADCONV ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CV-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS CV-NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADPACCV ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       COPY REGCONV.
+      *
+       FD CADPACCV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACCV.DOC".
+       01 REGPACCV    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-TOTAL-PAC PIC 9(06) VALUE ZEROS.
+       77 W-IND      PIC 9(03) VALUE ZEROS.
+      *
+       01 TAB-CONV.
+           03 TB-ITEM OCCURS 300 TIMES.
+               05 TB-CVCODIGO      PIC 9(04).
+               05 TB-CVNOME        PIC X(30).
+               05 TB-QTDE          PIC 9(05).
+      *
+       01  CABECALHO-0.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-1.
+           05  FILLER                 PIC X(057) VALUE
+           "- PROGRAMACAO PARA MAINFRAME    RELATORIO DE PACIENTES PO".
+           05  FILLER                 PIC X(043) VALUE
+           "R CONVENIO                                -".
+
+       01  CABECALHO-2.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-3.
+           05  FILLER                 PIC X(057) VALUE
+           "- COD  CONVENIO                               QUANTIDADE".
+           05  FILLER                 PIC X(043) VALUE
+           " DE PACIENTES                             -".
+
+       01  DETALHE-DADOS.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  DET-CVCOD   VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-CVNOME  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(018) VALUE
+           "                  ".
+           05  DET-QTDE    VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(040) VALUE
+           "       PACIENTE(S)                     -".
+
+       01  LINHA-FINAL.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT020.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "           *** GERANDO RELATORIO DE PACIENTE".
+           05  LINE 02  COLUMN 46
+               VALUE  "S POR CONVENIO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACA".
+           05  LINE 12  COLUMN 41
+               VALUE  "O (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+           MOVE ZEROS TO W-TOTAL-PAC.
+           PERFORM ZERA-TAB THRU ZERA-TAB-FIM.
+
+           DISPLAY SMT020.
+
+       INC-OPC.
+           ACCEPT T-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* RELATORIO RECUSADO PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADPACI NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *
+           OPEN OUTPUT CADPACCV
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACCV" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-PACI.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "10"
+                   GO TO IMP-001
+               ELSE
+                   MOVE "ERRO NA LEITURA CADPACI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           ADD 1 TO W-TOTAL-PAC.
+           PERFORM TAB-PROCURA THRU TAB-PROCURA-FIM.
+           GO TO LER-PACI.
+      *--------------------[ BUSCA/ACUMULA NA TABELA DE CONVENIO ]-------
+       TAB-PROCURA.
+           MOVE ZEROS TO W-IND.
+       TAB-PROCURA-L1.
+           ADD 1 TO W-IND
+           IF W-IND > 300
+               MOVE "*** LIMITE DE CONVENIOS EXCEDIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO TAB-PROCURA-FIM.
+
+           IF TB-QTDE (W-IND) = ZEROS
+               MOVE P-CONVENIO     TO CV-CODIGO
+               READ CADCONV
+               IF ST-ERRO = "00"
+                   MOVE CV-CODIGO TO TB-CVCODIGO (W-IND)
+                   MOVE CV-NOME   TO TB-CVNOME   (W-IND)
+               ELSE
+                   MOVE P-CONVENIO TO TB-CVCODIGO (W-IND)
+                   MOVE "*** NAO CADASTRADO ***" TO TB-CVNOME (W-IND)
+               END-IF
+               ADD 1 TO TB-QTDE (W-IND)
+               GO TO TAB-PROCURA-FIM.
+
+           IF TB-CVCODIGO (W-IND) = P-CONVENIO
+               ADD 1 TO TB-QTDE (W-IND)
+               GO TO TAB-PROCURA-FIM.
+
+           GO TO TAB-PROCURA-L1.
+       TAB-PROCURA-FIM.
+           EXIT.
+      *--------------------[ ZERA A TABELA DE CONVENIO ]-----------------
+       ZERA-TAB.
+           MOVE ZEROS TO W-IND.
+       ZERA-TAB-L1.
+           ADD 1 TO W-IND
+           IF W-IND > 300
+               GO TO ZERA-TAB-FIM.
+           MOVE ZEROS  TO TB-CVCODIGO (W-IND) TB-QTDE (W-IND).
+           MOVE SPACES TO TB-CVNOME   (W-IND).
+           GO TO ZERA-TAB-L1.
+       ZERA-TAB-FIM.
+           EXIT.
+      *--------------------[ IMPRESSAO DO RELATORIO ]--------------------
+       IMP-001.
+           WRITE REGPACCV FROM CABECALHO-0.
+           WRITE REGPACCV FROM CABECALHO-1.
+           WRITE REGPACCV FROM CABECALHO-2.
+           WRITE REGPACCV FROM CABECALHO-3.
+           MOVE ZEROS TO W-IND.
+       IMP-LOOP.
+           ADD 1 TO W-IND
+           IF W-IND > 300
+               GO TO IMP-FIM.
+           IF TB-QTDE (W-IND) = ZEROS
+               GO TO IMP-LOOP.
+
+           MOVE TB-CVCODIGO (W-IND) TO DET-CVCOD.
+           MOVE TB-CVNOME   (W-IND) TO DET-CVNOME.
+           MOVE TB-QTDE     (W-IND) TO DET-QTDE.
+           MOVE DETALHE-DADOS TO REGPACCV.
+           WRITE REGPACCV
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPACCV" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           GO TO IMP-LOOP.
+       IMP-FIM.
+           WRITE REGPACCV FROM LINHA-FINAL.
+           MOVE "*** RELATORIO GERADO COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADPACI CADCONV CADPACCV.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
