@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSFILA.
+      **************************************************
+      *          CONSULTA DA FILA DE ESPERA (WALK-IN)  *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADFILA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FL-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS P-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS P-NOME
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADFILA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFILA.DAT".
+       COPY REGFILA.
+      *
+       FD CADPACI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL                  PIC 9(01) VALUE ZEROS.
+       01 W-CONT                 PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO                PIC X(01) VALUE SPACES.
+       01 ST-ERRO                PIC X(02) VALUE "00".
+       01 W-ACT                  PIC 9(02) VALUE ZEROS.
+       01 MENS                   PIC X(50) VALUE SPACES.
+       01 LIMPA                  PIC X(55) VALUE SPACES.
+       01 TXSTATUS                PIC X(15) VALUE SPACES.
+       01 IND                    PIC 9(05) VALUE ZEROS.
+       01 W-HOJE                 PIC 9(08) VALUE ZEROS.
+       01 TABFILA.
+          03 TBFILA              PIC 9(04) OCCURS 2000 TIMES.
+       01 NUMREG                 PIC 9(05) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  SMTFILA.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                         *** CONSULTA DA".
+           05  LINE 03  COLUMN 41
+               VALUE  " FILA DE ESPERA ***".
+
+           05  LINE 05  COLUMN 01
+               VALUE  "     DATA CHEGADA    :".
+
+           05  LINE 06  COLUMN 01
+               VALUE  "     SENHA           :".
+
+           05  LINE 07  COLUMN 01
+               VALUE  "     CODIGO PACIENTE :".
+
+           05  LINE 07  COLUMN 30
+               VALUE  "NOME: ".
+
+           05  LINE 08  COLUMN 01
+               VALUE  "     HORA CHEGADA    :".
+
+           05  LINE 09  COLUMN 01
+               VALUE  "     STATUS          :".
+
+           05  LINE 20  COLUMN 01
+               VALUE  "     P=PROXIMO   A=ANTERIOR   E=ENCERRA :".
+
+           05  LINE 21  COLUMN 01
+               VALUE  "     POSICAO          :".
+           05  LINE 21  COLUMN 30
+               VALUE  "DE".
+
+           05  TFDATA
+               LINE 05  COLUMN 24  PIC 9(08)
+               USING  FL-DATA.
+
+           05  TFSENHA
+               LINE 06  COLUMN 24  PIC 9(04)
+               USING  FL-SENHA.
+
+           05  TFPCODIGO
+               LINE 07  COLUMN 24  PIC 9(04)
+               USING  FL-PCODIGO.
+
+           05  TFNOMEPAC
+               LINE 07  COLUMN 37  PIC X(30)
+               USING  P-NOME.
+
+           05  TFHORA
+               LINE 08  COLUMN 24  PIC 9(08)
+               USING  FL-HORA.
+
+           05  TFSTATUS
+               LINE 09  COLUMN 24  PIC X(01)
+               USING  FL-STATUS.
+
+           05  TFTXSTATUS
+               LINE 09  COLUMN 26  PIC X(15)
+               USING  TXSTATUS.
+
+           05  TW-OPCAO
+               LINE 20  COLUMN 44  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+           05  TFPOS
+               LINE 21  COLUMN 24  PIC 9(05)
+               USING  IND.
+
+           05  TFTOTAL
+               LINE 21  COLUMN 33  PIC 9(05)
+               USING  NUMREG.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADFILA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADFILA NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADFILA"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP1A.
+           OPEN INPUT  CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPACI NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADPACI"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+           ACCEPT W-HOJE FROM DATE YYYYMMDD.
+           MOVE 1 TO IND.
+           MOVE ZEROS TO NUMREG.
+           MOVE W-HOJE TO FL-DATA.
+           MOVE ZEROS  TO FL-SENHA.
+           START CADFILA KEY IS NOT LESS FL-CHAVE INVALID KEY
+                 MOVE "*** NENHUMA SENHA NA FILA DE HOJE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       LER-FILA.
+           READ CADFILA NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-LER-FILA
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADFILA"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF FL-DATA NOT = W-HOJE
+                 GO TO FIM-LER-FILA
+              ELSE
+                 MOVE FL-SENHA TO TBFILA(IND)
+                 ADD 1 TO IND
+                 IF IND > 2000
+                    GO TO FIM-LER-FILA
+                 ELSE
+                    GO TO LER-FILA.
+
+       FIM-LER-FILA.
+           MOVE IND TO NUMREG
+           ADD -1 TO NUMREG
+           MOVE 1 TO IND
+           IF NUMREG = ZEROS
+              MOVE "*** NENHUMA SENHA NA FILA DE HOJE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *
+       INC-001.
+           MOVE TBFILA(IND) TO FL-SENHA.
+           MOVE W-HOJE      TO FL-DATA.
+
+       INC-RD2.
+           READ CADFILA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADFILA"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              PERFORM SET-TXSTATUS
+              PERFORM LER-PACIENTE.
+
+       SET-TXSTATUS.
+           IF FL-STATUS = "A"
+               MOVE "AGUARDANDO" TO TXSTATUS
+           ELSE
+               IF FL-STATUS = "C"
+                   MOVE "CHAMADO" TO TXSTATUS
+               ELSE
+                   IF FL-STATUS = "X"
+                       MOVE "CANCELADO" TO TXSTATUS
+                   ELSE
+                       MOVE SPACES TO TXSTATUS.
+
+       LER-PACIENTE.
+           MOVE SPACES TO P-NOME
+           MOVE FL-PCODIGO TO P-CODIGO
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               MOVE SPACES TO P-NOME.
+
+       ROT-MONTAR.
+              DISPLAY SMTFILA.
+
+       ROT-SOL.
+           ACCEPT  TW-OPCAO
+           IF W-OPCAO = "E"
+                  GO TO ROT-FIM
+           ELSE
+             IF W-OPCAO = "P"
+                 IF IND < NUMREG
+                   ADD 1 TO IND
+                   GO TO INC-001
+                 ELSE
+                   MOVE "*** ULTIMA SENHA DA FILA ***" TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-SOL
+             ELSE
+                IF W-OPCAO = "A"
+                    IF IND > 1
+                       ADD -1 TO IND
+                       GO TO INC-001
+                    ELSE
+                       MOVE "*** PRIMEIRA SENHA DA FILA ***" TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ROT-SOL
+                ELSE
+
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-SOL.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+
+           CLOSE CADFILA CADPACI.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
