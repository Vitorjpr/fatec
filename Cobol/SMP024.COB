@@ -0,0 +1,309 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP024.
+      ****************************************************
+      *   RELATORIO DE PACIENTES COM NOME DUPLICADO       *
+      ****************************************************
+      *-----------------------------------------------------------------
+      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
+      * RA:      1110481913003
+      * MATERIA: PROGRAMACAO PARA MAINFRAME
+      * TURMA:   SABADO DE MANHA
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS P-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS P-NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADPADUP ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADPADUP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPADUP.DOC".
+       01 REGPADUP    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-TOTAL-PAC PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-DUP PIC 9(06) VALUE ZEROS.
+       77 W-IND      PIC 9(03) VALUE ZEROS.
+       77 W-IND2     PIC 9(03) VALUE ZEROS.
+      *
+       01 TAB-DUP.
+           03 TB-DUP-ITEM OCCURS 300 TIMES.
+               05 TB-DUP-NOME      PIC X(30).
+               05 TB-DUP-QTDE      PIC 9(03).
+               05 TB-DUP-COD OCCURS 9 TIMES PIC 9(04).
+      *
+       01  CABECALHO-0.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-1.
+           05  FILLER                 PIC X(057) VALUE
+           "- PROGRAMACAO PARA MAINFRAME    RELATORIO DE PACIENTES   ".
+           05  FILLER                 PIC X(043) VALUE
+           "COM NOME DUPLICADO                        -".
+
+       01  CABECALHO-3.
+           05  FILLER                 PIC X(057) VALUE
+           "- NOME                          QTDE  CODIGOS CADASTRADOS".
+           05  FILLER                 PIC X(043) VALUE
+           "                                          -".
+
+       01  DETALHE-DUP.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  DET-DUP-NOME VALUE SPACES          PIC X(030).
+           05  FILLER                 PIC X(007) VALUE
+           " QTDE: ".
+           05  DET-DUP-QTDE VALUE ZEROS           PIC ZZ9.
+           05  FILLER                 PIC X(011) VALUE
+           "  CODIGOS: ".
+           05  DET-DUP-CODS.
+               10 DET-DUP-COD-ITEM OCCURS 9 TIMES.
+                   15 DET-DUP-COD-V VALUE SPACES  PIC ZZZ9.
+                   15 FILLER                      PIC X(001)
+                                                   VALUE SPACE.
+           05  FILLER                 PIC X(002) VALUE
+           " -".
+
+       01  LINHA-FINAL.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT024.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "         *** GERANDO RELATORIO DE PACIENTES ".
+           05  LINE 02  COLUMN 46
+               VALUE  " DUPLICADOS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACA".
+           05  LINE 12  COLUMN 41
+               VALUE  "O (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+           MOVE ZEROS TO W-TOTAL-PAC W-TOTAL-DUP.
+           PERFORM ZERA-TAB THRU ZERA-TAB-FIM.
+
+           DISPLAY SMT024.
+
+       INC-OPC.
+           ACCEPT T-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* RELATORIO RECUSADO PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADPACI NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADPADUP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPADUP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CADPACI
+                      GO TO ROT-FIM.
+      *
+       LER-PACI.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "10"
+                   GO TO IMP-001
+               ELSE
+                   MOVE "ERRO NA LEITURA CADPACI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FECHA
+           ELSE
+              NEXT SENTENCE.
+
+           ADD 1 TO W-TOTAL-PAC.
+           PERFORM TAB-PROCURA THRU TAB-PROCURA-FIM.
+           GO TO LER-PACI.
+      *--------------------[ BUSCA/ACUMULA NA TABELA DE NOMES ]---------
+       TAB-PROCURA.
+           MOVE ZEROS TO W-IND.
+       TAB-PROCURA-L1.
+           ADD 1 TO W-IND
+           IF W-IND > 300
+               MOVE "*** LIMITE DE NOMES DISTINTOS EXCEDIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO TAB-PROCURA-FIM.
+
+           IF TB-DUP-QTDE (W-IND) = ZEROS
+               MOVE P-NOME    TO TB-DUP-NOME (W-IND)
+               ADD 1 TO TB-DUP-QTDE (W-IND)
+               MOVE P-CODIGO  TO TB-DUP-COD (W-IND, 1)
+               GO TO TAB-PROCURA-FIM.
+
+           IF TB-DUP-NOME (W-IND) = P-NOME
+               ADD 1 TO TB-DUP-QTDE (W-IND)
+               IF TB-DUP-QTDE (W-IND) NOT > 9
+                   MOVE P-CODIGO TO
+                        TB-DUP-COD (W-IND, TB-DUP-QTDE (W-IND))
+               GO TO TAB-PROCURA-FIM.
+
+           GO TO TAB-PROCURA-L1.
+       TAB-PROCURA-FIM.
+           EXIT.
+      *--------------------[ ZERA A TABELA DE NOMES ]--------------------
+       ZERA-TAB.
+           MOVE ZEROS TO W-IND.
+       ZERA-TAB-L1.
+           ADD 1 TO W-IND
+           IF W-IND > 300
+               GO TO ZERA-TAB-FIM.
+           MOVE SPACES TO TB-DUP-NOME (W-IND).
+           MOVE ZEROS  TO TB-DUP-QTDE (W-IND).
+           PERFORM ZERA-COD THRU ZERA-COD-FIM.
+           GO TO ZERA-TAB-L1.
+       ZERA-TAB-FIM.
+           EXIT.
+      *--------------------[ ZERA OS CODIGOS DE UM ITEM DA TABELA ]------
+       ZERA-COD.
+           MOVE ZEROS TO W-IND2.
+       ZERA-COD-L1.
+           ADD 1 TO W-IND2
+           IF W-IND2 > 9
+               GO TO ZERA-COD-FIM.
+           MOVE ZEROS TO TB-DUP-COD (W-IND, W-IND2).
+           GO TO ZERA-COD-L1.
+       ZERA-COD-FIM.
+           EXIT.
+      *--------------------[ IMPRESSAO DO RELATORIO ]--------------------
+       IMP-001.
+           WRITE REGPADUP FROM CABECALHO-0.
+           WRITE REGPADUP FROM CABECALHO-1.
+           WRITE REGPADUP FROM CABECALHO-0.
+           WRITE REGPADUP FROM CABECALHO-3.
+           MOVE ZEROS TO W-IND.
+       IMP-LOOP.
+           ADD 1 TO W-IND
+           IF W-IND > 300
+               GO TO IMP-FIM.
+           IF TB-DUP-QTDE (W-IND) < 2
+               GO TO IMP-LOOP.
+
+           ADD 1 TO W-TOTAL-DUP.
+           MOVE TB-DUP-NOME (W-IND) TO DET-DUP-NOME.
+           MOVE TB-DUP-QTDE (W-IND) TO DET-DUP-QTDE.
+           PERFORM MOVE-CODS THRU MOVE-CODS-FIM.
+           WRITE REGPADUP FROM DETALHE-DUP
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPADUP" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FECHA.
+           GO TO IMP-LOOP.
+       IMP-FIM.
+           WRITE REGPADUP FROM LINHA-FINAL.
+           IF W-TOTAL-DUP = ZEROS
+               MOVE "*** NENHUM NOME DUPLICADO ENCONTRADO ***" TO MENS
+           ELSE
+               MOVE "*** RELATORIO GERADO COM SUCESSO ***" TO MENS.
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           GO TO ROT-FECHA.
+      *--------------------[ MONTA LISTA DE CODIGOS DUPLICADOS ]--------
+       MOVE-CODS.
+           MOVE SPACES TO DET-DUP-CODS.
+           MOVE ZEROS  TO W-IND2.
+       MOVE-CODS-L1.
+           ADD 1 TO W-IND2
+           IF W-IND2 > 9
+               GO TO MOVE-CODS-FIM.
+           IF TB-DUP-COD (W-IND, W-IND2) = ZEROS
+               GO TO MOVE-CODS-FIM.
+           MOVE TB-DUP-COD (W-IND, W-IND2) TO
+                DET-DUP-COD-V (W-IND2).
+           GO TO MOVE-CODS-L1.
+       MOVE-CODS-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FECHA.
+           CLOSE CADPACI CADPADUP.
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
