@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP019.
+      ****************************************
+      *   RELATORIO DE MEDICOS POR ESPECIALID *
+      ****************************************
+      *-----------------------------------------------------------------
+      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
+      * RA:      1110481913003
+      * MATERIA: PROGRAMACAO PARA MAINFRAME
+      * TURMA:   SABADO DE MANHA
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CRM-CHAVE
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADESPEC ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS ESP-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS ESP-DESCRICAO
+                                     WITH DUPLICATES.
+
+           SELECT CADMEDEP ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       COPY REGMED.
+      *
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01 REGESPEC.
+           03 ESP-CODIGO           PIC 9(02).
+           03 ESP-DESCRICAO        PIC X(20).
+      *
+       FD CADMEDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDEP.DOC".
+       01 REGMEDEP    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-TOTAL-MED PIC 9(06) VALUE ZEROS.
+       77 W-IND      PIC 9(03) VALUE ZEROS.
+      *
+       01 TAB-ESPEC.
+           03 TB-ITEM OCCURS 99 TIMES.
+               05 TB-ESPCODIGO     PIC 9(02).
+               05 TB-ESPDESCR      PIC X(20).
+               05 TB-QTDE          PIC 9(05).
+      *
+       01  CABECALHO-0.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-1.
+           05  FILLER                 PIC X(057) VALUE
+           "- PROGRAMACAO PARA MAINFRAME    RELATORIO DE MEDICOS POR ".
+           05  FILLER                 PIC X(043) VALUE
+           "ESPECIALIDADE                             -".
+
+       01  CABECALHO-2.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-3.
+           05  FILLER                 PIC X(057) VALUE
+           "- COD ESPECIALIDADE                          QUANTIDADE ".
+           05  FILLER                 PIC X(043) VALUE
+           "DE MEDICOS                                -".
+
+       01  DETALHE-DADOS.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  DET-ESPCOD  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-ESPDESCR VALUE SPACES PIC X(020).
+           05  FILLER                 PIC X(030) VALUE
+           "                              ".
+           05  DET-QTDE    VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(040) VALUE
+           "         MEDICO(S)                     -".
+
+       01  LINHA-FINAL.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT019.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "           *** GERANDO RELATORIO DE MEDICOS ".
+           05  LINE 02  COLUMN 46
+               VALUE  " POR ESPECIALIDADE ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACA".
+           05  LINE 12  COLUMN 41
+               VALUE  "O (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+           MOVE ZEROS TO W-TOTAL-MED.
+           PERFORM ZERA-TAB THRU ZERA-TAB-FIM.
+
+           DISPLAY SMT019.
+
+       INC-OPC.
+           ACCEPT T-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* RELATORIO RECUSADO PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADMED NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+
+           OPEN INPUT CADESPEC
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADESPEC" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *
+           OPEN OUTPUT CADMEDEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADMEDEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-MED.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "10"
+                   GO TO IMP-001
+               ELSE
+                   MOVE "ERRO NA LEITURA CADMED" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           ADD 1 TO W-TOTAL-MED.
+           PERFORM TAB-PROCURA THRU TAB-PROCURA-FIM.
+           GO TO LER-MED.
+      *--------------------[ BUSCA/ACUMULA NA TABELA DE ESPECIALIDADE ]--
+       TAB-PROCURA.
+           MOVE ZEROS TO W-IND.
+       TAB-PROCURA-L1.
+           ADD 1 TO W-IND
+           IF W-IND > 99
+               MOVE "*** LIMITE DE ESPECIALIDADES EXCEDIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO TAB-PROCURA-FIM.
+
+           IF TB-QTDE (W-IND) = ZEROS
+               MOVE ESPEC          TO ESP-CODIGO
+               READ CADESPEC
+               IF ST-ERRO = "00"
+                   MOVE ESP-CODIGO    TO TB-ESPCODIGO (W-IND)
+                   MOVE ESP-DESCRICAO TO TB-ESPDESCR  (W-IND)
+               ELSE
+                   MOVE ESPEC         TO TB-ESPCODIGO (W-IND)
+                   MOVE "*** NAO CADASTRADA ***" TO TB-ESPDESCR (W-IND)
+               END-IF
+               ADD 1 TO TB-QTDE (W-IND)
+               GO TO TAB-PROCURA-FIM.
+
+           IF TB-ESPCODIGO (W-IND) = ESPEC
+               ADD 1 TO TB-QTDE (W-IND)
+               GO TO TAB-PROCURA-FIM.
+
+           GO TO TAB-PROCURA-L1.
+       TAB-PROCURA-FIM.
+           EXIT.
+      *--------------------[ ZERA A TABELA DE ESPECIALIDADE ]-----------
+       ZERA-TAB.
+           MOVE ZEROS TO W-IND.
+       ZERA-TAB-L1.
+           ADD 1 TO W-IND
+           IF W-IND > 99
+               GO TO ZERA-TAB-FIM.
+           MOVE ZEROS  TO TB-ESPCODIGO (W-IND) TB-QTDE (W-IND).
+           MOVE SPACES TO TB-ESPDESCR  (W-IND).
+           GO TO ZERA-TAB-L1.
+       ZERA-TAB-FIM.
+           EXIT.
+      *--------------------[ IMPRESSAO DO RELATORIO ]--------------------
+       IMP-001.
+           WRITE REGMEDEP FROM CABECALHO-0.
+           WRITE REGMEDEP FROM CABECALHO-1.
+           WRITE REGMEDEP FROM CABECALHO-2.
+           WRITE REGMEDEP FROM CABECALHO-3.
+           MOVE ZEROS TO W-IND.
+       IMP-LOOP.
+           ADD 1 TO W-IND
+           IF W-IND > 99
+               GO TO IMP-FIM.
+           IF TB-QTDE (W-IND) = ZEROS
+               GO TO IMP-LOOP.
+
+           MOVE TB-ESPCODIGO (W-IND) TO DET-ESPCOD.
+           MOVE TB-ESPDESCR  (W-IND) TO DET-ESPDESCR.
+           MOVE TB-QTDE      (W-IND) TO DET-QTDE.
+           MOVE DETALHE-DADOS TO REGMEDEP.
+           WRITE REGMEDEP
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMEDEP" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           GO TO IMP-LOOP.
+       IMP-FIM.
+           WRITE REGMEDEP FROM LINHA-FINAL.
+           MOVE "*** RELATORIO GERADO COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADMED CADESPEC CADMEDEP.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
