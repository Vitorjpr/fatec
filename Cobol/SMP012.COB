@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.               SMP012.
+       AUTHOR.                   VITOR JOSE PAZ RODRIGUES.
+      *RA:                       1110481913003
+      ********************************************************
+      *      CARGA EM LOTE DE ENDERECOS PARA O CADCEP         *
+      *            DATA CRIACAO : 09/08/2026                 *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCEP ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS CODIGO
+              FILE STATUS  IS ST-ERRO
+              ALTERNATE RECORD KEY IS ENDERECO
+                                          WITH DUPLICATES.
+
+           SELECT CEPCARGA ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCEPCGR ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       COPY REGCEP.
+      *
+       FD CEPCARGA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPCARGA.DAT".
+       01 REGCARGA.
+           05 CARGA-CODIGO           PIC 9(08).
+           05 CARGA-ENDERECO         PIC X(30).
+           05 CARGA-BAIRRO           PIC X(20).
+           05 CARGA-CIDADE          PIC X(20).
+           05 CARGA-ESTADO           PIC X(02).
+      *
+       FD CADCEPCGR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPCGR.DOC".
+       01 REGCEPCGR      PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-TOT-LIDOS   PIC 9(06) VALUE ZEROS.
+       77 W-TOT-GRAVA   PIC 9(06) VALUE ZEROS.
+       77 W-TOT-DUPLI   PIC 9(06) VALUE ZEROS.
+       77 W-TOT-ERRO    PIC 9(06) VALUE ZEROS.
+      *
+       01  CABECALHO-0.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-1.
+           05  FILLER                 PIC X(057) VALUE
+           "- PROGRAMACAO PARA MAINFRAME      CARGA EM LOTE DE ENDER".
+           05  FILLER                 PIC X(043) VALUE
+           "ECOS - CADCEP                             -".
+
+       01  CABECALHO-2.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CABECALHO-3.
+           05  FILLER                 PIC X(057) VALUE
+           "- CODIGO   ENDERECO                     BAIRRO           ".
+           05  FILLER                 PIC X(043) VALUE
+           "SITUACAO                                  -".
+
+       01  DETALHE-DADOS.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  DET-CODIGO VALUE ZEROS PIC 9(008).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-ENDERECO VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(001) VALUE
+           " ".
+           05  DET-SITUACAO VALUE SPACES PIC X(013).
+           05  FILLER                 PIC X(045) VALUE
+           "                                            -".
+
+       01  LINHA-FINAL.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  LINHA-TOT1.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  FILLER                 PIC X(028) VALUE
+           "TOTAL DE REGISTROS LIDOS   :".
+           05  LT-LIDOS               PIC ZZZZZ9.
+           05  FILLER                 PIC X(032) VALUE
+           "                               ".
+           05  FILLER                 PIC X(032) VALUE
+           "                               -".
+
+       01  LINHA-TOT2.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  FILLER                 PIC X(028) VALUE
+           "TOTAL GRAVADOS COM SUCESSO :".
+           05  LT-GRAVA               PIC ZZZZZ9.
+           05  FILLER                 PIC X(032) VALUE
+           "                               ".
+           05  FILLER                 PIC X(032) VALUE
+           "                               -".
+
+       01  LINHA-TOT3.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  FILLER                 PIC X(028) VALUE
+           "TOTAL DE CEPs DUPLICADOS   :".
+           05  LT-DUPLI               PIC ZZZZZ9.
+           05  FILLER                 PIC X(032) VALUE
+           "                               ".
+           05  FILLER                 PIC X(032) VALUE
+           "                               -".
+
+       01  LINHA-TOT4.
+           05  FILLER                 PIC X(002) VALUE
+           "- ".
+           05  FILLER                 PIC X(028) VALUE
+           "TOTAL DE REGISTROS COM ERRO:".
+           05  LT-ERRO                PIC ZZZZZ9.
+           05  FILLER                 PIC X(032) VALUE
+           "                               ".
+           05  FILLER                 PIC X(032) VALUE
+           "                               -".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT012.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "               *** CARGA EM LOTE DE ENDERE".
+           05  LINE 02  COLUMN 44
+               VALUE  "COS - CADCEP ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA CARGA (S".
+           05  LINE 12  COLUMN 44
+               VALUE  " ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-OPCAO
+               LINE 12  COLUMN 53  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+           MOVE ZEROS TO W-TOT-LIDOS W-TOT-GRAVA W-TOT-DUPLI W-TOT-ERRO.
+           DISPLAY SMT012.
+
+       INC-OPC.
+           ACCEPT T-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* CARGA RECUSADA PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CEPCARGA
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CEPCARGA NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CEPCARGA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADCEP NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CEPCARGA
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CEPCARGA
+                   GO TO ROT-FIM.
+
+           OPEN OUTPUT CADCEPCGR
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCEPCGR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE CEPCARGA CADCEP
+                      GO TO ROT-FIM.
+
+           WRITE REGCEPCGR FROM CABECALHO-0.
+           WRITE REGCEPCGR FROM CABECALHO-1.
+           WRITE REGCEPCGR FROM CABECALHO-2.
+           WRITE REGCEPCGR FROM CABECALHO-3.
+      *
+       LER-CARGA.
+           READ CEPCARGA NEXT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "10"
+                   GO TO ROT-TOTAIS
+               ELSE
+                   MOVE "ERRO NA LEITURA CEPCARGA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           ADD 1 TO W-TOT-LIDOS.
+           MOVE CARGA-CODIGO   TO CODIGO.
+           MOVE CARGA-ENDERECO TO ENDERECO.
+           MOVE CARGA-BAIRRO   TO BAIRRO.
+           MOVE CARGA-CIDADE   TO CIDADE.
+           MOVE CARGA-ESTADO   TO ESTADO.
+           MOVE ZEROS          TO NUMERO-INICIAL NUMERO-FINAL.
+           ACCEPT DT-CADASTRO FROM DATE YYYYMMDD
+           ACCEPT HR-CADASTRO FROM TIME.
+      *
+       INC-WR1.
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR "02"
+               ADD 1 TO W-TOT-GRAVA
+               MOVE CODIGO         TO DET-CODIGO
+               MOVE ENDERECO       TO DET-ENDERECO
+               MOVE "GRAVADO"      TO DET-SITUACAO
+               MOVE DETALHE-DADOS  TO REGCEPCGR
+               PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
+               GO TO LER-CARGA
+           ELSE
+           IF ST-ERRO = "22"
+               ADD 1 TO W-TOT-DUPLI
+               MOVE CODIGO         TO DET-CODIGO
+               MOVE ENDERECO       TO DET-ENDERECO
+               MOVE "DUPLICADO"    TO DET-SITUACAO
+               MOVE DETALHE-DADOS  TO REGCEPCGR
+               PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
+               GO TO LER-CARGA
+           ELSE
+               ADD 1 TO W-TOT-ERRO
+               MOVE CODIGO         TO DET-CODIGO
+               MOVE ENDERECO       TO DET-ENDERECO
+               MOVE "ERRO"         TO DET-SITUACAO
+               MOVE DETALHE-DADOS  TO REGCEPCGR
+               PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
+               GO TO LER-CARGA.
+      *
+       GRAVAR-LOG.
+           WRITE REGCEPCGR
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCEPCGR" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       GRAVAR-LOG-FIM.
+           EXIT.
+      *
+       ROT-TOTAIS.
+           MOVE W-TOT-LIDOS TO LT-LIDOS.
+           MOVE W-TOT-GRAVA TO LT-GRAVA.
+           MOVE W-TOT-DUPLI TO LT-DUPLI.
+           MOVE W-TOT-ERRO  TO LT-ERRO.
+           WRITE REGCEPCGR FROM LINHA-TOT1.
+           WRITE REGCEPCGR FROM LINHA-TOT2.
+           WRITE REGCEPCGR FROM LINHA-TOT3.
+           WRITE REGCEPCGR FROM LINHA-TOT4.
+           WRITE REGCEPCGR FROM LINHA-FINAL.
+           MOVE "*** CARGA CONCLUIDA COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CEPCARGA CADCEP CADCEPCGR.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
