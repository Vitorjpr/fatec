@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP025.
+      ****************************************************
+      *   IMPRESSAO DE CARTEIRINHA DE CONVENIO DO PACIENTE *
+      ****************************************************
+      *-----------------------------------------------------------------
+      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
+      * RA:      1110481913003
+      * MATERIA: PROGRAMACAO PARA MAINFRAME
+      * TURMA:   SABADO DE MANHA
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS P-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS P-NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADCONV ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CV-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS CV-NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADCARTE ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       COPY REGCONV.
+      *
+       FD CADCARTE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARTE.DOC".
+       01 REGCARTE    PIC X(040).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 W-MSG      PIC X(50) VALUE SPACES.
+       77 W-LIMPA    PIC X(50) VALUE SPACES.
+      *
+       01  LINHA-TRACO.
+           05  FILLER                 PIC X(040) VALUE
+           "----------------------------------------".
+
+       01  LINHA-TITULO.
+           05  FILLER                 PIC X(040) VALUE
+           "       CARTAO DE CONVENIO MEDICO       ".
+
+       01  LINHA-PACIENTE.
+           05  FILLER                 PIC X(010) VALUE
+           "PACIENTE: ".
+           05  LC-PAC-NOME VALUE SPACES            PIC X(030).
+
+       01  LINHA-CONVENIO.
+           05  FILLER                 PIC X(010) VALUE
+           "CONVENIO: ".
+           05  LC-CONV-NOME VALUE SPACES           PIC X(030).
+
+       01  LINHA-PLANO.
+           05  FILLER                 PIC X(010) VALUE
+           "PLANO   : ".
+           05  LC-PLANO VALUE ZEROS                PIC 99.
+           05  FILLER                 PIC X(028) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT025.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                *** CARTEIRINHA DE CONVENIO".
+           05  LINE 03  COLUMN 45
+               VALUE  " DO PACIENTE ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "     CODIGO DO PACIENTE :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+
+           05  TPCODIGO
+               LINE 06  COLUMN 28  PIC 9999
+               USING  P-CODIGO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------
+       ABRIR-ARQ.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIMP.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADPACI
+               GO TO ROT-FIMP.
+      *--------------------[ INICIALIZAR VARIAVEIS ]-----------------
+       COMECO.
+           MOVE ZEROS TO P-CODIGO.
+      *--------------------[ VISUALIZAR TELA INICIAL ]-----------------
+       PASSO-0.
+           DISPLAY SMT025.
+      *--------------------[ DIGITAR CODIGO DO PACIENTE ]-----------------
+       PASSO-1.
+           ACCEPT TPCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+               CLOSE CADPACI CADCONV
+               GO TO ROT-FIM.
+           IF P-CODIGO = ZEROS
+               MOVE "CODIGO NAO PODE SER ZERO" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO PASSO-1.
+      *--------------------[ LER PACIENTE  ]-----------------
+       LER-PACI.
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+               MOVE "*** PACIENTE NAO CADASTRADO ***" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO COMECO.
+           IF P-CONVENIO = ZEROS
+               MOVE "*** PACIENTE SEM CONVENIO CADASTRADO ***" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO COMECO.
+      *--------------------[ LER CONVENIO  ]-----------------
+       LER-CONV.
+           MOVE P-CONVENIO TO CV-CODIGO.
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+               MOVE "*** CONVENIO DO PACIENTE NAO ENCONTRADO ***"
+                                                           TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO COMECO.
+      *--------------------[ IMPRIME CARTEIRINHA ]-----------------
+       IMP-CARTE.
+           OPEN OUTPUT CADCARTE
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADCARTE" TO W-MSG
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO COMECO.
+           MOVE P-NOME  TO LC-PAC-NOME.
+           MOVE CV-NOME TO LC-CONV-NOME.
+           MOVE CV-PLANO TO LC-PLANO.
+           WRITE REGCARTE FROM LINHA-TRACO.
+           WRITE REGCARTE FROM LINHA-TITULO.
+           WRITE REGCARTE FROM LINHA-TRACO.
+           WRITE REGCARTE FROM LINHA-PACIENTE.
+           WRITE REGCARTE FROM LINHA-CONVENIO.
+           WRITE REGCARTE FROM LINHA-PLANO.
+           WRITE REGCARTE FROM LINHA-TRACO.
+           CLOSE CADCARTE.
+           MOVE "*** CARTEIRINHA GERADA COM SUCESSO ***" TO W-MSG
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO COMECO.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) W-MSG.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) W-LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
