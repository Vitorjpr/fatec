@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP026.
+      ****************************************
+      *   ROTINA BATCH DE BACKUP DOS CADASTROS *
+      ****************************************
+      *-----------------------------------------------------------------
+      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
+      * RA:      1110481913003
+      * MATERIA: PROGRAMACAO PARA MAINFRAME
+      * TURMA:   SABADO DE MANHA
+      *-----------------------------------------------------------------
+      * EXPORTA CADMED.DAT, CADCID.DAT, CADCONV.DAT, CADPACI.DAT E
+      * CADCEP.DAT EM SEQUENCIA PARA ARQUIVOS SEQUENCIAIS DE BACKUP,
+      * REGISTRO A REGISTRO NO LAYOUT ORIGINAL DE CADA CADASTRO, SEM
+      * NENHUMA FORMATACAO DE IMPRESSAO - SAO COPIAS RESTAURAVEIS PARA
+      * USO EM CASO DE PERDA DO VOLUME, E NAO RELATORIOS PARA LEITURA.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CRM-CHAVE
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADCID ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CID-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS DENOMINACAO
+                                     WITH DUPLICATES.
+
+           SELECT CADCONV ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CV-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS CV-NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADPACI ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS P-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS P-NOME
+                                     WITH DUPLICATES.
+
+           SELECT CADCEP ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CEP-CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS ENDERECO
+                                     WITH DUPLICATES.
+
+           SELECT CADMEDBK ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE  IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCIDBK ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE  IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCVBK ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE  IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADPACBK ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE  IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCEPBK ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE  IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADMED.DAT".
+       COPY REGMED.
+      *
+       FD CADCID
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCID.DAT".
+       COPY REGCID REPLACING CODIGO BY CID-CODIGO.
+      *
+       FD CADCONV
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCONV.DAT".
+       COPY REGCONV.
+      *
+       FD CADPACI
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPACI.DAT".
+       COPY REGPACI.
+      *
+       FD CADCEP
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCEP.DAT".
+       COPY REGCEP REPLACING CODIGO BY CEP-CODIGO.
+      *
+       FD CADMEDBK
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADMEDBK.DAT".
+       01 REGMEDBK            PIC X(116).
+      *
+       FD CADCIDBK
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCIDBK.DAT".
+       01 REGCIDBK            PIC X(054).
+      *
+       FD CADCVBK
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCVBK.DAT".
+       01 REGCVBK             PIC X(063).
+      *
+       FD CADPACBK
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPACBK.DAT".
+       01 REGPACBK            PIC X(163).
+      *
+       FD CADCEPBK
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCEPBK.DAT".
+       01 REGCEPBK            PIC X(106).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 W-DATA-BKP       PIC 9(08) VALUE ZEROS.
+       77 W-TOTAL-MED      PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-CID      PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-CONV     PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-PACI     PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-CEP      PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+           ACCEPT W-DATA-BKP FROM DATE YYYYMMDD.
+           DISPLAY "*** INICIO DO BACKUP DOS CADASTROS - SMP026 ***".
+
+           PERFORM BKP-MED  THRU BKP-MED-FIM.
+           PERFORM BKP-CID  THRU BKP-CID-FIM.
+           PERFORM BKP-CONV THRU BKP-CONV-FIM.
+           PERFORM BKP-PACI THRU BKP-PACI-FIM.
+           PERFORM BKP-CEP  THRU BKP-CEP-FIM.
+
+           DISPLAY "*** FIM DO BACKUP DOS CADASTROS - SMP026 ***".
+           GO TO ROT-FIMS.
+      *
+      *--------------------[ BACKUP DE CADMED.DAT ]-----------------------
+       BKP-MED.
+           OPEN INPUT CADMED
+           IF ST-ERRO = "30"
+               DISPLAY "* ARQUIVO CADMED NAO EXISTE - IGNORADO *"
+               GO TO BKP-MED-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMED"
+               GO TO BKP-MED-FIM.
+
+           OPEN OUTPUT CADMEDBK
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMEDBK"
+               CLOSE CADMED
+               GO TO BKP-MED-FIM.
+
+       BKP-MED-LER.
+           READ CADMED NEXT
+           IF ST-ERRO = "10"
+               DISPLAY "BACKUP DE CADMED GERADO - " W-TOTAL-MED
+                       " REGISTRO(S)"
+               GO TO BKP-MED-FECHA.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADMED"
+               GO TO BKP-MED-FECHA.
+
+           ADD 1 TO W-TOTAL-MED.
+           WRITE REGMEDBK FROM REGMED.
+           GO TO BKP-MED-LER.
+
+       BKP-MED-FECHA.
+           CLOSE CADMED CADMEDBK.
+       BKP-MED-FIM.
+           EXIT.
+      *--------------------[ BACKUP DE CADCID.DAT ]-----------------------
+       BKP-CID.
+           OPEN INPUT CADCID
+           IF ST-ERRO = "30"
+               DISPLAY "* ARQUIVO CADCID NAO EXISTE - IGNORADO *"
+               GO TO BKP-CID-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCID"
+               GO TO BKP-CID-FIM.
+
+           OPEN OUTPUT CADCIDBK
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCIDBK"
+               CLOSE CADCID
+               GO TO BKP-CID-FIM.
+
+       BKP-CID-LER.
+           READ CADCID NEXT
+           IF ST-ERRO = "10"
+               DISPLAY "BACKUP DE CADCID GERADO - " W-TOTAL-CID
+                       " REGISTRO(S)"
+               GO TO BKP-CID-FECHA.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCID"
+               GO TO BKP-CID-FECHA.
+
+           ADD 1 TO W-TOTAL-CID.
+           WRITE REGCIDBK FROM REGCID.
+           GO TO BKP-CID-LER.
+
+       BKP-CID-FECHA.
+           CLOSE CADCID CADCIDBK.
+       BKP-CID-FIM.
+           EXIT.
+      *--------------------[ BACKUP DE CADCONV.DAT ]-----------------------
+       BKP-CONV.
+           OPEN INPUT CADCONV
+           IF ST-ERRO = "30"
+               DISPLAY "* ARQUIVO CADCONV NAO EXISTE - IGNORADO *"
+               GO TO BKP-CONV-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONV"
+               GO TO BKP-CONV-FIM.
+
+           OPEN OUTPUT CADCVBK
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCVBK"
+               CLOSE CADCONV
+               GO TO BKP-CONV-FIM.
+
+       BKP-CONV-LER.
+           READ CADCONV NEXT
+           IF ST-ERRO = "10"
+               DISPLAY "BACKUP DE CADCONV GERADO - " W-TOTAL-CONV
+                       " REGISTRO(S)"
+               GO TO BKP-CONV-FECHA.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCONV"
+               GO TO BKP-CONV-FECHA.
+
+           ADD 1 TO W-TOTAL-CONV.
+           WRITE REGCVBK FROM REGCONV.
+           GO TO BKP-CONV-LER.
+
+       BKP-CONV-FECHA.
+           CLOSE CADCONV CADCVBK.
+       BKP-CONV-FIM.
+           EXIT.
+      *--------------------[ BACKUP DE CADPACI.DAT ]-----------------------
+       BKP-PACI.
+           OPEN INPUT CADPACI
+           IF ST-ERRO = "30"
+               DISPLAY "* ARQUIVO CADPACI NAO EXISTE - IGNORADO *"
+               GO TO BKP-PACI-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACI"
+               GO TO BKP-PACI-FIM.
+
+           OPEN OUTPUT CADPACBK
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACBK"
+               CLOSE CADPACI
+               GO TO BKP-PACI-FIM.
+
+       BKP-PACI-LER.
+           READ CADPACI NEXT
+           IF ST-ERRO = "10"
+               DISPLAY "BACKUP DE CADPACI GERADO - " W-TOTAL-PACI
+                       " REGISTRO(S)"
+               GO TO BKP-PACI-FECHA.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADPACI"
+               GO TO BKP-PACI-FECHA.
+
+           ADD 1 TO W-TOTAL-PACI.
+           WRITE REGPACBK FROM REGPACI.
+           GO TO BKP-PACI-LER.
+
+       BKP-PACI-FECHA.
+           CLOSE CADPACI CADPACBK.
+       BKP-PACI-FIM.
+           EXIT.
+      *--------------------[ BACKUP DE CADCEP.DAT ]-----------------------
+       BKP-CEP.
+           OPEN INPUT CADCEP
+           IF ST-ERRO = "30"
+               DISPLAY "* ARQUIVO CADCEP NAO EXISTE - IGNORADO *"
+               GO TO BKP-CEP-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+               GO TO BKP-CEP-FIM.
+
+           OPEN OUTPUT CADCEPBK
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEPBK"
+               CLOSE CADCEP
+               GO TO BKP-CEP-FIM.
+
+       BKP-CEP-LER.
+           READ CADCEP NEXT
+           IF ST-ERRO = "10"
+               DISPLAY "BACKUP DE CADCEP GERADO - " W-TOTAL-CEP
+                       " REGISTRO(S)"
+               GO TO BKP-CEP-FECHA.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCEP"
+               GO TO BKP-CEP-FECHA.
+
+           ADD 1 TO W-TOTAL-CEP.
+           WRITE REGCEPBK FROM REGCEP.
+           GO TO BKP-CEP-LER.
+
+       BKP-CEP-FECHA.
+           CLOSE CADCEP CADCEPBK.
+       BKP-CEP-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIMS.
+           STOP RUN.
