@@ -1,224 +1,309 @@
-﻿       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP002R.
-      ****************************************
-      *   GERACAO DE RELATORIO DE DOENCAS    *
-      ****************************************
-      *-----------------------------------------------------------------
-      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
-      * RA:      1110481913003
-      * MATERIA: PROGRAMACAO PARA MAINFRAME
-      * TURMA:   SABADO DE MANHA
-      *-----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                     DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADCID ASSIGN TO DISK
-             ORGANIZATION IS INDEXED
-             ACCESS MODE  IS DYNAMIC
-             RECORD KEY   IS CODIGO
-             FILE STATUS  IS ST-ERRO
-             ALTERNATE RECORD KEY IS DENOMINACAO
-                                     WITH DUPLICATES.
-           
-           SELECT CADCIDRL ASSIGN TO DISK
-             ORGANIZATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL
-             FILE STATUS  IS ST-ERRO.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADCID
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCID.DAT".
-       01 REGCID.
-           03 CODIGO               PIC 9(04).
-           03 DENOMINACAO          PIC X(30).
-      *
-       FD CADCIDRL
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCIDRL.DOC".
-       01 REGCIDRL    PIC X(100).
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-SEL      PIC 9(01) VALUE ZEROS.
-       77 W-CONT     PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO    PIC X(01) VALUE SPACES.
-       77 ST-ERRO    PIC X(02) VALUE "00". 
-       77 W-ACT      PIC 9(02) VALUE ZEROS.
-       77 MENS       PIC X(50) VALUE SPACES.
-       77 LIMPA      PIC X(50) VALUE SPACES.
-      *
-       
-       
-       01  CABECALHO-0.
-           05  FILLER                 PIC X(057) VALUE
-           "*********************************************************".
-           05  FILLER                 PIC X(042) VALUE
-           "******************************************".
-
-       01  CABECALHO-1.
-           05  FILLER                 PIC X(057) VALUE
-           "* PROGRAMACAO PARA MAINFRAME           RELATORIO DE DOENC".
-           05  FILLER                 PIC X(042) VALUE
-           "AS                                       *".
-
-       01  CABECALHO-2.
-           05  FILLER                 PIC X(057) VALUE
-           "*********************************************************".
-           05  FILLER                 PIC X(042) VALUE
-           "******************************************".
-
-       01  CABECALHO-3.
-           05  FILLER                 PIC X(057) VALUE
-           "* CODIGO    DENOMINACAO                                  ".
-           05  FILLER                 PIC X(042) VALUE
-           "                                         *".
-
-       01  DETALHE-DADOS.
-           05  FILLER                 PIC X(002) VALUE
-           "* ".
-           05  DET-CODIGO  VALUE ZEROS  PIC 9(004).
-           05  FILLER                 PIC X(006) VALUE
-           "      ".
-           05  DET-DENOMINACAO  VALUE SPACES PIC X(030).
-           05  FILLER                 PIC X(057) VALUE
-           "                                                        *".
-
-       01  LINHA-FINAL.
-           05  FILLER                 PIC X(057) VALUE
-           "*********************************************************".
-           05  FILLER                 PIC X(042) VALUE
-           "******************************************".
-
-
-      *-----------------------------------------------------------------
-       SCREEN SECTION.
-       01  SMT002R.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                  *** GERANDO RELATORIO ".
-           05  LINE 02  COLUMN 41 
-               VALUE  " DE DOENCAS ***".
-           05  LINE 12  COLUMN 01 
-               VALUE  "                         CONFIRMA GERACA".
-           05  LINE 12  COLUMN 41 
-               VALUE  "O (S ou N ) :".
-           05  LINE 24  COLUMN 01 
-               VALUE  " MENSAGEM :".
-           05  T-OPCAO
-               LINE 12  COLUMN 57  PIC X(01)
-               USING  W-OPCAO
-               HIGHLIGHT.
-
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-      
-       INC-001.
-           MOVE SPACES TO DENOMINACAO.
-           MOVE ZEROS  TO CODIGO.
-
-           DISPLAY SMT002R.
-
-       INC-OPC.
-           ACCEPT T-OPCAO
-           IF W-OPCAO = "N" OR "n"
-               MOVE "* RELATORIO RECUSADO PELO USUARIO *" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO ROT-FIM.
-
-           IF W-OPCAO NOT = "S" AND "s"
-               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO INC-OPC.
-      *
-       INC-OP0.
-           OPEN INPUT CADCID
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                   MOVE "* ARQUIVO CADCID NAO EXISTE *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ROT-FIM
-               ELSE
-                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ROT-FIM
-           ELSE
-               NEXT SENTENCE.
-      *
-           OPEN OUTPUT CADCIDRL
-           IF ST-ERRO NOT = "00"
-                      MOVE "ERRO ABERTURA DO ARQUIVO CADCIDRL" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.
-           
-           WRITE REGCIDRL FROM CABECALHO-0.
-           WRITE REGCIDRL FROM CABECALHO-1.
-           WRITE REGCIDRL FROM CABECALHO-2.
-           WRITE REGCIDRL FROM CABECALHO-3.
-      *
-       LER-CID.
-           READ CADCID NEXT
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "10"
-                   WRITE REGCIDRL FROM LINHA-FINAL
-                   MOVE "*** FIM DO CADCID ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ROT-FIM
-               ELSE
-                   MOVE "ERRO NA LEITURA CADCID" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ROT-FIM
-           ELSE
-              NEXT SENTENCE.
-       INC-003.
-           MOVE CODIGO           TO DET-CODIGO.
-           MOVE DENOMINACAO      TO DET-DENOMINACAO.
-           MOVE DETALHE-DADOS    TO REGCIDRL.
-
-       INC-WR1.
-           WRITE REGCIDRL
-           IF ST-ERRO = "00" OR "02"
-               MOVE "*** DADOS GRAVADOS *** " TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO LER-CID
-           ELSE
-               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCIDRL"
-                                                TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO ROT-FIM.
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-           DISPLAY (01, 01) ERASE
-           CLOSE CADCID CADCIDRL.
-       ROT-FIMP.
-           EXIT PROGRAM.
-
-       ROT-FIMS.
-           STOP RUN.
-      *
-      **********************
-      * ROTINA DE MENSAGEM *
-      **********************
-      *
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 3000
-               GO TO ROT-MENS2
-           ELSE
-               DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-           EXIT.
+﻿       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP002R.
+      ****************************************
+      *   GERACAO DE RELATORIO DE DOENCAS    *
+      ****************************************
+      *-----------------------------------------------------------------
+      * AUTHOR:  VITOR JOSE PAZ RODRIGUES
+      * RA:      1110481913003
+      * MATERIA: PROGRAMACAO PARA MAINFRAME
+      * TURMA:   SABADO DE MANHA
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCID ASSIGN TO DISK
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS CODIGO
+             FILE STATUS  IS ST-ERRO
+             ALTERNATE RECORD KEY IS DENOMINACAO
+                                     WITH DUPLICATES.
+           
+           SELECT CADCIDRL ASSIGN TO W-NOMEARQ
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCIDCV ASSIGN TO W-NOMECSV
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       COPY REGCID.
+      *
+       FD CADCIDRL
+               LABEL RECORD IS STANDARD.
+       01 REGCIDRL    PIC X(100).
+      *
+       FD CADCIDCV
+               LABEL RECORD IS STANDARD.
+       01 REGCIDCV    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00". 
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-FORMATO  PIC X(01) VALUE SPACES.
+       01 W-NOMEARQ.
+           05 W-NOME-PREFIXO   PIC X(08) VALUE "CADCIDRL".
+           05 W-NOME-DATA      PIC 9(08).
+           05 W-NOME-SUFIXO    PIC X(04) VALUE ".DOC".
+       01 W-NOMECSV.
+           05 W-NOME-PREFIXO-C PIC X(08) VALUE "CADCIDRL".
+           05 W-NOME-DATA-C    PIC 9(08).
+           05 W-NOME-SUFIXO-C  PIC X(04) VALUE ".CSV".
+      *
+
+       
+       01  CABECALHO-0.
+           05  FILLER                 PIC X(057) VALUE
+           "*********************************************************".
+           05  FILLER                 PIC X(042) VALUE
+           "******************************************".
+
+       01  CABECALHO-1.
+           05  FILLER                 PIC X(057) VALUE
+           "* PROGRAMACAO PARA MAINFRAME           RELATORIO DE DOENC".
+           05  FILLER                 PIC X(042) VALUE
+           "AS                                       *".
+
+       01  CABECALHO-2.
+           05  FILLER                 PIC X(057) VALUE
+           "*********************************************************".
+           05  FILLER                 PIC X(042) VALUE
+           "******************************************".
+
+       01  CABECALHO-3.
+           05  FILLER                 PIC X(057) VALUE
+           "* CODIGO    DENOMINACAO                          CID-10  ".
+           05  FILLER                 PIC X(042) VALUE
+           "                                         *".
+
+       01  DETALHE-DADOS.
+           05  FILLER                 PIC X(002) VALUE
+           "* ".
+           05  DET-CODIGO  VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(006) VALUE
+           "      ".
+           05  DET-DENOMINACAO  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  DET-CIDCOD  VALUE SPACES PIC X(004).
+           05  FILLER                 PIC X(049) VALUE
+           "                                                *".
+
+       01  LINHA-FINAL.
+           05  FILLER                 PIC X(057) VALUE
+           "*********************************************************".
+           05  FILLER                 PIC X(042) VALUE
+           "******************************************".
+
+       01  CABECALHO-CSV.
+           05  FILLER                 PIC X(027) VALUE
+           "CODIGO,DENOMINACAO,CID-10".
+
+       01  DETALHE-CSV.
+           05  DCV-CODIGO       VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(001) VALUE ",".
+           05  DCV-DENOMINACAO  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(001) VALUE ",".
+           05  DCV-CIDCOD       VALUE SPACES PIC X(004).
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT002R.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                  *** GERANDO RELATORIO ".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE DOENCAS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA GERACA".
+           05  LINE 12  COLUMN 41
+               VALUE  "O (S ou N ) :".
+           05  LINE 14  COLUMN 01
+               VALUE  "        FORMATO (F=FIXO C=CSV A=AMBOS) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  T-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+           05  T-FORMATO
+               LINE 14  COLUMN 43  PIC X(01)
+               USING  W-FORMATO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      
+       INC-001.
+           MOVE SPACES TO DENOMINACAO.
+           MOVE ZEROS  TO CODIGO.
+           MOVE SPACES TO CID-COD-STD.
+
+           DISPLAY SMT002R.
+
+       INC-OPC.
+           ACCEPT T-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* RELATORIO RECUSADO PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OPF.
+           ACCEPT T-FORMATO
+           IF W-FORMATO NOT = "F" AND "f" AND "C" AND "c"
+                             AND "A" AND "a"
+               MOVE "*** DIGITE APENAS F, C OU A ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPF.
+      *
+       INC-OP0.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   MOVE "* ARQUIVO CADCID NAO EXISTE *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+      *
+           ACCEPT W-NOME-DATA FROM DATE YYYYMMDD.
+           MOVE W-NOME-DATA TO W-NOME-DATA-C.
+
+           IF W-FORMATO = "F" OR "f" OR "A" OR "a"
+               OPEN OUTPUT CADCIDRL
+               IF ST-ERRO NOT = "00"
+                   MOVE "ERRO ABERTURA DO ARQUIVO CADCIDRL" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   WRITE REGCIDRL FROM CABECALHO-0
+                   WRITE REGCIDRL FROM CABECALHO-1
+                   WRITE REGCIDRL FROM CABECALHO-2
+                   WRITE REGCIDRL FROM CABECALHO-3.
+
+           IF W-FORMATO = "C" OR "c" OR "A" OR "a"
+               OPEN OUTPUT CADCIDCV
+               IF ST-ERRO NOT = "00"
+                   MOVE "ERRO ABERTURA DO ARQUIVO CADCIDCV" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   WRITE REGCIDCV FROM CABECALHO-CSV.
+      *
+       LER-CID.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "10"
+                   IF W-FORMATO = "F" OR "f" OR "A" OR "a"
+                       WRITE REGCIDRL FROM LINHA-FINAL
+                   END-IF
+                   MOVE "*** FIM DO CADCID ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   MOVE "ERRO NA LEITURA CADCID" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       INC-003.
+           MOVE CODIGO           TO DET-CODIGO      DCV-CODIGO.
+           MOVE DENOMINACAO      TO DET-DENOMINACAO DCV-DENOMINACAO.
+           MOVE CID-COD-STD      TO DET-CIDCOD      DCV-CIDCOD.
+           MOVE DETALHE-DADOS    TO REGCIDRL.
+           MOVE DETALHE-CSV      TO REGCIDCV.
+
+       INC-WR1.
+           IF W-FORMATO = "F" OR "f" OR "A" OR "a"
+               PERFORM WR-FIXO THRU WR-FIXO-FIM.
+           IF W-FORMATO = "C" OR "c" OR "A" OR "a"
+               PERFORM WR-CSV THRU WR-CSV-FIM.
+           MOVE "*** DADOS GRAVADOS *** " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO LER-CID.
+      *
+       WR-FIXO.
+           WRITE REGCIDRL
+           IF ST-ERRO = "00" OR "02"
+               NEXT SENTENCE
+           ELSE
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCIDRL"
+                                                TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       WR-FIXO-FIM.
+           EXIT.
+      *
+       WR-CSV.
+           WRITE REGCIDCV
+           IF ST-ERRO = "00" OR "02"
+               NEXT SENTENCE
+           ELSE
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCIDCV"
+                                                TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       WR-CSV-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           IF W-FORMATO = "F" OR "f" OR "A" OR "a"
+               CLOSE CADCIDRL.
+           IF W-FORMATO = "C" OR "c" OR "A" OR "a"
+               CLOSE CADCIDCV.
+           CLOSE CADCID.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
        FIM-ROT-TEMPO.
\ No newline at end of file
